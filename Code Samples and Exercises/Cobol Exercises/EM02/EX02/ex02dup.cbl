@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX02DUP.
+       AUTHOR. BRUNO CARVALHO.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       INSTALLATION. BRUNO-PC.
+       SECURITY. ESSE PROGRAMA SO PODE SER ALTERADO PELO AUTOR.
+      *REMARKS. Ler CADCLI e verificar se existe mais de um registro
+      *         com o mesmo CPF-CLIENTE. Deve ser executado antes de
+      *         EX02 para garantir que o cadastro esta livre de
+      *         clientes duplicados.
+      *MODIFICATIONS.
+      *09/08/2026 BRC - OS CPFS DUPLICADOS, ALEM DE CONTINUAREM SAINDO
+      *            NO DISPLAY, PASSARAM A SER GRAVADOS EM RELDUP.TXT,
+      *            NO MESMO PADRAO DE RELATORIO DOS DEMAIS PROGRAMAS.
+      *09/08/2026 BRC - VERIFICA-DUPLICIDADE PASSOU A TER GUARDA DE
+      *            LIMITE (QTD-TAB LESS THAN 9999) ANTES DE GRAVAR EM
+      *            TAB-CPF, NO MESMO PADRAO JA USADO NOS DEMAIS
+      *            PROGRAMAS QUE MONTAM TABELA EM MEMORIA A PARTIR DE
+      *            ARQUIVO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELDUP ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CADCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01  CADCLI1.
+           02 CPF-CLIENTE         PIC 9(11).
+           02 NOME-CLIENTE        PIC X(30).
+           02 ESTADO-CLIENTE      PIC X(02).
+           02 CIDADE-CLIENTE      PIC X(30).
+           02 TELEFONE-CLIENTE    PIC 9(08).
+           02 DATA-VIS-CLI        PIC 9(08).
+
+       FD  RELDUP
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELDUP.TXT".
+       01  REG-DUP PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ    PIC X(03) VALUE "NAO".
+       77  CT-LIDOS   PIC 9(05) VALUE 0.
+       77  CT-DUPLIC  PIC 9(05) VALUE 0.
+       77  QTD-TAB    PIC 9(05) VALUE 0.
+       77  ACHOU      PIC X(01) VALUE "N".
+
+       01  TAB-CPF.
+           02 CPF-TAB OCCURS 9999 TIMES
+              INDEXED BY IDX-CPF PIC 9(11).
+
+       01  LINHA-DUP.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 CPF-DUP-REL  PIC 9(11).
+           02 FILLER       PIC X(03) VALUE " - ".
+           02 NOME-DUP-REL PIC X(30).
+           02 FILLER       PIC X(32) VALUE SPACES.
+
+       01  LINHA-TOTAL-DUP.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 TOTAL-DUP    PIC ZZZZ9.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 MENSAGEM-TOT PIC X(45) VALUE
+              "CPF(S) DUPLICADO(S) ENCONTRADO(S) EM CADCLI".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADCLI
+                OUTPUT RELDUP.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+              PERFORM VERIFICA-DUPLICIDADE
+           END-IF.
+           PERFORM LEITURA.
+
+       VERIFICA-DUPLICIDADE.
+           MOVE "N" TO ACHOU.
+           PERFORM VARYING IDX-CPF FROM 1 BY 1
+                   UNTIL IDX-CPF GREATER THAN QTD-TAB
+              IF CPF-TAB(IDX-CPF) EQUAL CPF-CLIENTE
+                 MOVE "S" TO ACHOU
+              END-IF
+           END-PERFORM.
+
+           IF ACHOU EQUAL "S"
+              ADD 1 TO CT-DUPLIC
+              DISPLAY "CPF DUPLICADO: " CPF-CLIENTE " - " NOME-CLIENTE
+              MOVE CPF-CLIENTE  TO CPF-DUP-REL
+              MOVE NOME-CLIENTE TO NOME-DUP-REL
+              WRITE REG-DUP FROM LINHA-DUP AFTER ADVANCING 1 LINE
+           ELSE
+              IF QTD-TAB LESS THAN 9999
+                 ADD 1 TO QTD-TAB
+                 MOVE CPF-CLIENTE TO CPF-TAB(QTD-TAB)
+              END-IF
+           END-IF.
+
+       FIM.
+           MOVE CT-DUPLIC TO TOTAL-DUP.
+           WRITE REG-DUP FROM LINHA-TOTAL-DUP AFTER ADVANCING 2 LINE.
+           CLOSE CADCLI RELDUP.
+           IF CT-DUPLIC GREATER THAN 0
+              DISPLAY "EX02DUP: " CT-DUPLIC
+                      " CPF(S) DUPLICADO(S) EM " CT-LIDOS
+                      " REGISTRO(S) LIDO(S)."
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              DISPLAY "EX02DUP: NENHUM CPF DUPLICADO - " CT-LIDOS
+                      " REGISTRO(S) VERIFICADO(S)."
+           END-IF.
