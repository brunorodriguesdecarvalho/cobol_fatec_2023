@@ -6,6 +6,52 @@
        DATE-COMPILED. 22/04/2023.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.    LER REGISTROS E IMPRIMIR RELATORIO.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - CT-LIN/CT-PAG E A LINHA DE NUMERO DE PAGINA
+      *            (CAB-01) PASSARAM A VIR DO MEMBRO COPY CABPAG,
+      *            COMPARTILHADO COM OS DEMAIS RELATORIOS.
+      *            GRAVA REGISTRO DE INICIO/FIM NO JOBLOG COMUM
+      *            (JOBLOGSL/JOBLOGFD/JOBLOGWS), COM DATA/HORA E OS
+      *            TOTAIS DE REGISTROS LIDOS/GRAVADOS DO JOB.
+      *08/08/2026 BRC - CADSOC2 PASSOU A SER ABERTO EM EXTEND (E NAO
+      *            MAIS OUTPUT), PARA ACUMULAR O HISTORICO DE
+      *            PAGAMENTOS QUITADOS DE RODADA PARA RODADA. CADA
+      *            REGISTRO GRAVADO PASSA A LEVAR O ANO DO PAGAMENTO
+      *            (ANO-SOCIO2), USADO PELO NOVO EX01ARQ PARA
+      *            ARQUIVAR/EXPURGAR OS ANOS ANTERIORES.
+      *08/08/2026 BRC - CADSOC1 PASSOU A TER O CPF DO SOCIO
+      *            (CPF-SOCIO1), PARA PERMITIR O CRUZAMENTO DO
+      *            CADASTRO DE SOCIOS COM OS DEMAIS CADASTROS (CADCLI,
+      *            ARQALU) NO NOVO EX06.
+      *09/08/2026 BRC - SOCIO-ISENTO DEIXOU DE SER GRAVADO EM CADSOC2:
+      *            ESSE CADASTRO REGISTRA O HISTORICO DE PAGAMENTOS
+      *            QUITADOS, E O SOCIO ISENTO NAO EFETUOU PAGAMENTO
+      *            NENHUM. CONTINUA SENDO CONTADO EM CT-ISENTOS/
+      *            SOC-QTD-ISENTOS.
+      *09/08/2026 BRC - COMPOSICAO POR FAIXA DE ATRASO PASSOU A SER EM
+      *            DIAS (30/60/90 E MAIS), E NAO MAIS EM FAIXAS DE
+      *            MESES. COMO O CADASTRO SO GUARDA MESES-ATRASO1 (E
+      *            NAO UMA DATA DE VENCIMENTO), O ATRASO EM DIAS E
+      *            APROXIMADO EM 30 DIAS POR MES (DIAS-ATRASO1).
+      *09/08/2026 BRC - AS CARTAS DE COBRANCA GANHARAM A LINHA
+      *            "VENCIMENTO ORIGINAL", COM O MES/ANO EM QUE O
+      *            PAGAMENTO DEVERIA TER SIDO FEITO. COMO O CADASTRO
+      *            NAO GUARDA A DATA DE VENCIMENTO, ELA E CALCULADA A
+      *            PARTIR DA DATA DO SISTEMA RETROCEDENDO
+      *            MESES-ATRASO1 MESES (CALCULA-VENCIMENTO).
+      *09/08/2026 BRC - AS TAXAS DE MULTA E JUROS DE CALCULA-ATUALIZADO
+      *            DEIXARAM DE SER LITERAIS NO MEIO DA CONTA E PASSARAM
+      *            A SER PARAMETROS EM WORKING-STORAGE (TAXA-MULTA-ATR/
+      *            TAXA-JUROS-ATR), PARA FACILITAR UMA EVENTUAL
+      *            MUDANCA DE POLITICA DE COBRANCA.
+      *09/08/2026 BRC - A GERACAO DE CARTAS DE COBRANCA (CARTAS,
+      *            GERA-CARTA, CALCULA-VENCIMENTO) SAIU DESTE PROGRAMA
+      *            E VIROU UMA RODADA PROPRIA (EX01CAR), NO MESMO
+      *            PADRAO DE EX01PAG - CADA RODADA DE MANUTENCAO
+      *            (BAIXA DE PAGAMENTO, COBRANCA) TEM SEU PROPRIO
+      *            PROGRAMA, E O RELATORIO DE ATRASADOS FICA SO COM O
+      *            CALCULO DO VALOR ATUALIZADO, QUE ELE PRECISA PARA
+      *            IMPRIMIR DETALHE-ATUAL.
 
        ENVIRONMENT DIVISION. 
        CONFIGURATION SECTION. 
@@ -21,19 +67,29 @@
            SELECT REL-ATR ASSIGN TO DISK.
 
            SELECT CADSOC2 ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSOC2.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       COPY JOBLOGFD.
 
        FD  CADSOC1
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADSOC1.DAT".
        01  CAD-SOC1.
            02 CODIGO-PAGAMENTO1 PIC 9(02).
+              88 PAGTO-EM-DIA   VALUE 01.
+              88 PAGTO-ATRASADO VALUE 02.
+              88 SOCIO-ISENTO   VALUE 03.
            02 NUMERO-SOCIO1     PIC 9(06).
            02 NOME-SOCIO1       PIC X(30).
            02 VALOR-PAGAMENTO1  PIC 9(09)V9(02).
+           02 MESES-ATRASO1     PIC 9(02).
+           02 CPF-SOCIO1        PIC 9(11).
 
        FD  REL-ATR
            LABEL RECORD IS OMITTED
@@ -49,20 +105,33 @@
            02 NUMERO-SOCIO2     PIC 9(06).
            02 NOME-SOCIO2       PIC X(30).
            02 VALOR-PAGAMENTO2  PIC 9(09)V9(02).
+           02 ANO-SOCIO2        PIC 9(04).
 
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
        77  FIM-ARQ         PIC X(03) VALUE "NAO".
-       77  CT-LIN          PIC 9(02) VALUE 30.
-       77  CT-PAG          PIC 9(02) VALUE ZEROES.
+       77  FS-CADSOC2      PIC X(02) VALUE "00".
+       COPY CABPAG.
        77  TEMP-VAL-ATR    PIC 9(12)V9(06) VALUE ZEROES.
+       77  CT-ISENTOS      PIC 9(05) VALUE ZEROES.
+       77  DIAS-ATRASO1    PIC 9(05) VALUE ZEROES.
+       77  CT-FAIXA-030    PIC 9(05) VALUE ZEROES.
+       77  CT-FAIXA-031-060 PIC 9(05) VALUE ZEROES.
+       77  CT-FAIXA-061-090 PIC 9(05) VALUE ZEROES.
+       77  CT-FAIXA-091-MAIS PIC 9(05) VALUE ZEROES.
+       77  TAXA-MULTA-ATR  PIC 9V99 VALUE 0,02.
+       77  TAXA-JUROS-ATR  PIC 9V99 VALUE 0,01.
+       77  MULTA-ATR       PIC 9(09)V9(02) VALUE ZEROES.
+       77  JUROS-ATR       PIC 9(09)V9(02) VALUE ZEROES.
+       77  VALOR-ATUALIZ   PIC 9(09)V9(02) VALUE ZEROES.
+       77  TEMP-VAL-ATUAL  PIC 9(12)V9(06) VALUE ZEROES.
+       77  CT-LIDOS        PIC 9(07) VALUE ZEROES.
+       77  CT-GRAVADOS     PIC 9(07) VALUE ZEROES.
+       77  DATA-SISTEMA    PIC 9(08) VALUE ZEROES.
+       77  ANO-SISTEMA     PIC 9(04) VALUE ZEROES.
+       77  MES-SISTEMA     PIC 9(02) VALUE ZEROES.
 
-       01 CAB-01.
-           02 FILLER  PIC X(65) VALUE SPACES.
-           02 FILLER  PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG PIC 99.
-           02 FILLER  PIC X(03) VALUE SPACES.
-
-       01 CAB-02. 
+       01 CAB-02.
            02 FILLER  PIC X(21) VALUE SPACES. 
            02 FILLER  PIC X(30) VALUE "RELATORIO DE SOCIOS ATRASADOS ". 
            02 FILLER  PIC X(21) VALUE SPACES.
@@ -72,7 +141,9 @@
            02 FILLER  PIC X(10)  VALUE SPACES. 
            02 FILLER  PIC X(15) VALUE "NOME DO SOCIO". 
            02 FILLER  PIC X(14) VALUE SPACES. 
-           02 FILLER  PIC X(18) VALUE "VALOR DO PAGAMENTO". 
+           02 FILLER  PIC X(18) VALUE "VALOR DO PAGAMENTO".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(12) VALUE "MESES ATRASO".
 
        01 DETALHE.
            02 FILLER  PIC X(03) VALUE SPACES.
@@ -80,16 +151,45 @@
            02 FILLER  PIC X(13) VALUE SPACES.
            02 NOM-SOC PIC X(30).
            02 VAL-PAG PIC Z999.999.999,99.
+           02 FILLER  PIC X(06) VALUE SPACES.
+           02 MESES-DET PIC Z9.
 
-       01 QTD-ATRASOS. 
+       01 DETALHE-ATUAL.
+           02 FILLER     PIC X(14) VALUE SPACES.
+           02 FILLER     PIC X(18) VALUE "VALOR ATUALIZADO: ".
+           02 ATUAL-DET  PIC Z.999.999.999,99.
+           02 FILLER     PIC X(29) VALUE SPACES.
+
+       01 FAIXA-TITULO.
+           02 FILLER PIC X(35) VALUE
+              "Composicao por faixa de atraso:   ".
+           02 FILLER PIC X(45) VALUE SPACES.
+
+       01 FAIXA-LINHA.
+           02 FILLER     PIC X(28) VALUE SPACES.
+           02 FAIXA-DESC PIC X(22).
+           02 FAIXA-QTD  PIC ZZZZ9.
+           02 FILLER     PIC X(25) VALUE SPACES.
+
+       01 QTD-ATRASOS.
            02 FILLER PIC X(28) VALUE "Total de Socios atrasados : ". 
-           02 SOC-QTD-ATRAS PIC 9(05).
+           02 SOC-QTD-ATRAS PIC 9(05) VALUE ZEROES.
            02 FILLER  PIC X(49) VALUE SPACES.
 
-       01 SUM-ATRASOS. 
-           02 FILLER PIC X(30) VALUE "Valor Total atrasado      : R$". 
+       01 SUM-ATRASOS.
+           02 FILLER PIC X(30) VALUE "Valor Total atrasado      : R$".
            02 SOC-SUM-ATRAS PIC Z999.999.999.999,99.
            02 FILLER  PIC X(28) VALUE SPACES.
+
+       01 SUM-ATUALIZADO.
+           02 FILLER PIC X(30) VALUE "Valor Total atualizado    : R$".
+           02 SOC-SUM-ATUAL PIC Z999.999.999.999,99.
+           02 FILLER  PIC X(28) VALUE SPACES.
+
+       01 QTD-ISENTOS.
+           02 FILLER PIC X(28) VALUE "Total de Socios Isentos   : ".
+           02 SOC-QTD-ISENTOS PIC 9(05).
+           02 FILLER  PIC X(49) VALUE SPACES.
           
        PROCEDURE DIVISION.
 
@@ -101,18 +201,46 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADSOC1
-                OUTPUT CADSOC2 REL-ATR.
+           OPEN INPUT  CADSOC1
+                OUTPUT REL-ATR.
+           OPEN EXTEND CADSOC2.
+           IF FS-CADSOC2 NOT EQUAL "00"
+              OPEN OUTPUT CADSOC2
+           END-IF.
+           MOVE 30 TO CT-LIN.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE DATA-SISTEMA(1:4) TO ANO-SISTEMA.
+           MOVE DATA-SISTEMA(5:2) TO MES-SISTEMA.
+           PERFORM GRAVA-JOBLOG-INICIO.
            PERFORM LEITURA.
 
+       GRAVA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES     TO REG-JOBLOG.
+           MOVE "EX01EM02" TO JOBLOG-JOB.
+           MOVE "INI "     TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE ZEROES     TO JOBLOG-LIDOS JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
+
        LEITURA.
            READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
 
        PRINCIPAL.
-           IF CODIGO-PAGAMENTO1 = 02
+           IF PAGTO-ATRASADO
               PERFORM IMPRESSAO.
-           IF CODIGO-PAGAMENTO1 = 01
+           IF PAGTO-EM-DIA
               PERFORM GRAVACAO.
+           IF SOCIO-ISENTO
+              ADD 1 TO CT-ISENTOS.
            PERFORM LEITURA.
 
        CABECALHO.
@@ -132,28 +260,95 @@
            MOVE NUMERO-SOCIO1 TO NUM-SOC.
            MOVE NOME-SOCIO1 TO NOM-SOC.
            MOVE VALOR-PAGAMENTO1 TO VAL-PAG.
-           
+           MOVE MESES-ATRASO1 TO MESES-DET.
+
            ADD 1 TO CT-LIN.
            ADD 1 TO SOC-QTD-ATRAS.
            ADD VALOR-PAGAMENTO1 TO TEMP-VAL-ATR.
+           PERFORM ACUMULA-FAIXA.
+           PERFORM CALCULA-ATUALIZADO.
 
-           IF CT-LIN EQUAL 1              
+           IF CT-LIN EQUAL 1
               WRITE REG-ATR FROM DETALHE AFTER ADVANCING 2 LINE
               ELSE WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
-           
+
+           MOVE VALOR-ATUALIZ TO ATUAL-DET.
+           WRITE REG-ATR FROM DETALHE-ATUAL AFTER ADVANCING 1 LINE.
+
+       CALCULA-ATUALIZADO.
+           COMPUTE MULTA-ATR ROUNDED =
+                   VALOR-PAGAMENTO1 * TAXA-MULTA-ATR.
+           COMPUTE JUROS-ATR ROUNDED =
+                   VALOR-PAGAMENTO1 * TAXA-JUROS-ATR * MESES-ATRASO1.
+           COMPUTE VALOR-ATUALIZ ROUNDED =
+                   VALOR-PAGAMENTO1 + MULTA-ATR + JUROS-ATR.
+           ADD VALOR-ATUALIZ TO TEMP-VAL-ATUAL.
+
+       ACUMULA-FAIXA.
+           COMPUTE DIAS-ATRASO1 = MESES-ATRASO1 * 30.
+           IF DIAS-ATRASO1 LESS OR EQUAL 30
+              ADD 1 TO CT-FAIXA-030
+           ELSE
+              IF DIAS-ATRASO1 LESS OR EQUAL 60
+                 ADD 1 TO CT-FAIXA-031-060
+              ELSE
+                 IF DIAS-ATRASO1 LESS OR EQUAL 90
+                    ADD 1 TO CT-FAIXA-061-090
+                 ELSE
+                    ADD 1 TO CT-FAIXA-091-MAIS
+                 END-IF
+              END-IF
+           END-IF.
+
        GRAVACAO.
            MOVE NUMERO-SOCIO1 TO NUMERO-SOCIO2
            MOVE NOME-SOCIO1 TO NOME-SOCIO2
            MOVE VALOR-PAGAMENTO1 TO VALOR-PAGAMENTO2
+           MOVE ANO-SISTEMA TO ANO-SOCIO2
            WRITE CAD-SOC2.
+           ADD 1 TO CT-GRAVADOS.
 
-       IMPRESSAO-FINAL.        
+       IMPRESSAO-FINAL.
            WRITE QTD-ATRAS FROM QTD-ATRASOS AFTER ADVANCING 2 LINE.
            MOVE TEMP-VAL-ATR TO SOC-SUM-ATRAS.
            WRITE SUM-ATRAS FROM SUM-ATRASOS AFTER ADVANCING 1 LINE.
+           MOVE TEMP-VAL-ATUAL TO SOC-SUM-ATUAL.
+           WRITE SUM-ATRAS FROM SUM-ATUALIZADO AFTER ADVANCING 1 LINE.
+           MOVE CT-ISENTOS TO SOC-QTD-ISENTOS.
+           WRITE QTD-ATRAS FROM QTD-ISENTOS AFTER ADVANCING 1 LINE.
+
+           WRITE QTD-ATRAS FROM FAIXA-TITULO AFTER ADVANCING 2 LINE.
+           MOVE "ATE 30 DIAS"        TO FAIXA-DESC.
+           MOVE CT-FAIXA-030         TO FAIXA-QTD.
+           WRITE QTD-ATRAS FROM FAIXA-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "31 A 60 DIAS"       TO FAIXA-DESC.
+           MOVE CT-FAIXA-031-060     TO FAIXA-QTD.
+           WRITE QTD-ATRAS FROM FAIXA-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "61 A 90 DIAS"       TO FAIXA-DESC.
+           MOVE CT-FAIXA-061-090     TO FAIXA-QTD.
+           WRITE QTD-ATRAS FROM FAIXA-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "MAIS DE 90 DIAS"    TO FAIXA-DESC.
+           MOVE CT-FAIXA-091-MAIS    TO FAIXA-QTD.
+           WRITE QTD-ATRAS FROM FAIXA-LINHA AFTER ADVANCING 1 LINE.
 
        FIM.
            CLOSE CADSOC1 REL-ATR CADSOC2.
+           PERFORM GRAVA-JOBLOG-FIM.
+
+       GRAVA-JOBLOG-FIM.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES       TO REG-JOBLOG.
+           MOVE "EX01EM02"   TO JOBLOG-JOB.
+           MOVE "FIM "       TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE CT-LIDOS     TO JOBLOG-LIDOS.
+           MOVE CT-GRAVADOS  TO JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
 
 
 
