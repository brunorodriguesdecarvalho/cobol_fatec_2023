@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX01PAG.
+       AUTHOR. BRUNO CARVALHO.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       INSTALLATION. BRUNO-PC.
+       SECURITY. ESSE PROGRAMA SO PODE SER ALTERADO PELO AUTOR.
+      *REMARKS.    RODADA DE BAIXA DE PAGAMENTOS. CASA O CADASTRO DE
+      *            SOCIOS (CADSOC1, MESTRE) COM A LISTA DE PAGAMENTOS
+      *            RECEBIDOS (PAGTOS, ORDENADA POR NUMERO-SOCIO) E
+      *            GRAVA UM NOVO MESTRE (CADSOC1N) COM O CODIGO DE
+      *            PAGAMENTO ZERADO PARA 01 (EM DIA) E O ATRASO
+      *            ZERADO PARA OS SOCIOS QUITADOS. OS DEMAIS SOCIOS
+      *            PASSAM INALTERADOS.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - CAD-SOC1/CAD-SOC1N PASSARAM A TER O CPF DO
+      *            SOCIO (CPF-SOCIO1/CPF-SOCIO1N), PARA ACOMPANHAR O
+      *            CAMPO NOVO DE CADSOC1 (VER EX01) E PERMITIR O
+      *            CRUZAMENTO DE CADASTROS NO NOVO EX06.
+      *09/08/2026 BRC - PROGRAM01 SO TESTAVA CH-SOCIO NO UNTIL DO
+      *            CASAMENTO; SE PAGTOS TIVESSE REGISTROS SOBRANDO
+      *            APOS O FIM DE CADSOC1, O LACO ENCERRAVA ANTES DE
+      *            PRINCIPAL PODER REPORTAR ESSES PAGAMENTOS SEM
+      *            SOCIO CORRESPONDENTE. AGORA O UNTIL EXIGE OS DOIS
+      *            SENTINELAS, NO MESMO PADRAO JA USADO EM EX02B.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CADSOC1 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PAGTOS ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADSOC1N ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RELPAG ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CADSOC1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  CAD-SOC1.
+           02 CODIGO-PAGAMENTO1 PIC 9(02).
+              88 PAGTO-EM-DIA   VALUE 01.
+              88 PAGTO-ATRASADO VALUE 02.
+              88 SOCIO-ISENTO   VALUE 03.
+           02 NUMERO-SOCIO1     PIC 9(06).
+           02 NOME-SOCIO1       PIC X(30).
+           02 VALOR-PAGAMENTO1  PIC 9(09)V9(02).
+           02 MESES-ATRASO1     PIC 9(02).
+           02 CPF-SOCIO1        PIC 9(11).
+
+       FD  PAGTOS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PAGTOS.DAT".
+       01  REG-PAG.
+           02 NUMERO-SOCIO-PAG  PIC 9(06).
+           02 VALOR-PAGO        PIC 9(09)V9(02).
+
+       FD  CADSOC1N
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1N.DAT".
+       01  CAD-SOC1N.
+           02 CODIGO-PAGAMENTO1N PIC 9(02).
+           02 NUMERO-SOCIO1N     PIC 9(06).
+           02 NOME-SOCIO1N       PIC X(30).
+           02 VALOR-PAGAMENTO1N  PIC 9(09)V9(02).
+           02 MESES-ATRASO1N     PIC 9(02).
+           02 CPF-SOCIO1N        PIC 9(11).
+
+       FD  RELPAG
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELPAG.txt".
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  CH-SOCIO    PIC X(06) VALUE SPACES.
+       77  CH-PAG      PIC X(06) VALUE SPACES.
+       77  CT-BAIXAS   PIC 9(05) VALUE ZEROES.
+
+       01 DETALHE-REL.
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 SOC-REL      PIC ZZZZZ9.
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 MENSAGEM-REL PIC X(45).
+
+       01 TOTAL-REL.
+           02 FILLER    PIC X(27) VALUE "Total de baixas efetuadas: ".
+           02 QTD-REL   PIC ZZZZ9.
+           02 FILLER    PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM01.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL CH-SOCIO EQUAL HIGH-VALUES AND
+                                    CH-PAG EQUAL HIGH-VALUES.
+           PERFORM IMPRESSAO-FINAL.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADSOC1 PAGTOS
+                OUTPUT CADSOC1N RELPAG.
+           PERFORM LER-CADSOC1.
+           PERFORM LER-PAGTOS.
+
+       LER-CADSOC1.
+           READ CADSOC1 AT END MOVE HIGH-VALUES TO CH-SOCIO.
+           IF CH-SOCIO NOT EQUAL HIGH-VALUES
+              MOVE NUMERO-SOCIO1 TO CH-SOCIO
+           END-IF.
+
+       LER-PAGTOS.
+           READ PAGTOS AT END MOVE HIGH-VALUES TO CH-PAG.
+           IF CH-PAG NOT EQUAL HIGH-VALUES
+              MOVE NUMERO-SOCIO-PAG TO CH-PAG
+           END-IF.
+
+       PRINCIPAL.
+      *IGUAL - SOCIO PAGOU, DAR BAIXA
+           IF CH-SOCIO EQUAL CH-PAG
+              MOVE 01 TO CODIGO-PAGAMENTO1
+              MOVE ZEROES TO MESES-ATRASO1
+              PERFORM GRAVA-CADSOC1N
+              MOVE NUMERO-SOCIO1 TO SOC-REL
+              MOVE "BAIXA DE PAGAMENTO EFETUADA" TO MENSAGEM-REL
+              WRITE REG-REL FROM DETALHE-REL AFTER ADVANCING 1 LINE
+              ADD 1 TO CT-BAIXAS
+              PERFORM LER-CADSOC1
+              PERFORM LER-PAGTOS
+           ELSE
+      *SOCIO SEM PAGAMENTO NESTA RODADA - PASSA INALTERADO
+              IF CH-SOCIO LESS CH-PAG
+                 PERFORM GRAVA-CADSOC1N
+                 PERFORM LER-CADSOC1
+              ELSE
+      *PAGAMENTO SEM SOCIO CORRESPONDENTE EM CADSOC1
+                 MOVE NUMERO-SOCIO-PAG TO SOC-REL
+                 MOVE "PAGAMENTO SEM SOCIO CORRESPONDENTE"
+                      TO MENSAGEM-REL
+                 WRITE REG-REL FROM DETALHE-REL AFTER ADVANCING 1 LINE
+                 PERFORM LER-PAGTOS
+              END-IF
+           END-IF.
+
+       GRAVA-CADSOC1N.
+           MOVE CODIGO-PAGAMENTO1 TO CODIGO-PAGAMENTO1N.
+           MOVE NUMERO-SOCIO1     TO NUMERO-SOCIO1N.
+           MOVE NOME-SOCIO1       TO NOME-SOCIO1N.
+           MOVE VALOR-PAGAMENTO1  TO VALOR-PAGAMENTO1N.
+           MOVE MESES-ATRASO1     TO MESES-ATRASO1N.
+           MOVE CPF-SOCIO1        TO CPF-SOCIO1N.
+           WRITE CAD-SOC1N.
+
+       IMPRESSAO-FINAL.
+           MOVE CT-BAIXAS TO QTD-REL.
+           WRITE REG-REL FROM TOTAL-REL AFTER ADVANCING 2 LINE.
+
+       FIM.
+           CLOSE CADSOC1 PAGTOS CADSOC1N RELPAG.
