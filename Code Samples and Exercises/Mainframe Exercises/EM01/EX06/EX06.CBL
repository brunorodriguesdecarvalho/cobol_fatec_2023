@@ -1,24 +1,58 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  EM01-EX06.
-       AUTHOR. BRUNO RODRIGUES DE CARVALHO. 
+       AUTHOR. BRUNO RODRIGUES DE CARVALHO.
        INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  15/SEP/2023. 
-       DATE-COMPILED. 15/SEP/2023. 
-       
+       DATE-WRITTEN.  15/SEP/2023.
+       DATE-COMPILED. 15/SEP/2023.
+      *MODIFICATIONS.
+      *08/AGO/2026 BRC - ACRESCENTADA TARIFA DE HORARIO DE PICO E
+      *            GRAVACAO DO HISTORICO DE CORRIDAS (TRIPLOG).
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. FATEC-SP.
        OBJECT-COMPUTER. BRUNO-PC.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       
-       DATA DIVISION. 
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRIPLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TRIPLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TRIPLOG
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "TRIPLOG.txt".
+       01  REG-TRIPLOG    PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
-       77 KM PIC 9(4).
-       77 FIN PIC ZZ.Z99,99.
+
+       77 KM           PIC 9(4).
+       77 FIN           PIC ZZ.Z99,99.
+       77 HORA-ATUAL    PIC 9(08).
+       77 HORA-HH       PIC 9(02).
+       77 MULT-PICO     PIC 9V9(02) VALUE 1,00.
+       77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 FS-TRIPLOG    PIC X(02) VALUE "00".
+
+       01 DETALHE-TRIPLOG.
+           02 FILLER       PIC X(10) VALUE "HORA: ".
+           02 HORA-DET     PIC 9(06).
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 FILLER       PIC X(05) VALUE "KM: ".
+           02 KM-DET       PIC ZZZ9.
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 FILLER       PIC X(08) VALUE "TARIFA: ".
+           02 MULT-DET     PIC 9,99.
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 FILLER       PIC X(08) VALUE "TOTAL: ".
+           02 FIN-DET      PIC ZZ.Z99,99.
 
        PROCEDURE DIVISION.
-      
+
        INICIO.
 
            DISPLAY ERASE.
@@ -26,15 +60,47 @@
 
            DISPLAY "QUANTO KM VAI RODAR:  " AT 1010.
            ACCEPT KM AT 1033.
-           
-           COMPUTE FIN = 5+(KM*4,50).
+
+           ACCEPT HORA-ATUAL FROM TIME.
+           MOVE HORA-ATUAL(1:2) TO HORA-HH.
+
+           PERFORM CALCULA-TARIFA-PICO.
+
+           COMPUTE FIN = (5+(KM*4,50)) * MULT-PICO.
 
            DISPLAY "VALOR TOTAL DA CORRIDA: " AT 1510 FIN.
 
-           DISPLAY " " AT 1910. 
+           IF MULT-PICO GREATER THAN 1,00
+              DISPLAY "TARIFA DINAMICA APLICADA (HORARIO DE PICO)"
+                 AT 1610
+           END-IF.
 
-       STOP RUN.
+           PERFORM GRAVA-TRIPLOG.
 
+           DISPLAY " " AT 1910.
 
+           STOP RUN.
 
+       CALCULA-TARIFA-PICO.
+      *HORARIOS DE PICO: 07-09H E 17-19H, TARIFA 50% MAIS ALTA
+           IF (HORA-HH GREATER THAN OR EQUAL TO 07 AND
+               HORA-HH LESS THAN 09) OR
+              (HORA-HH GREATER THAN OR EQUAL TO 17 AND
+               HORA-HH LESS THAN 19)
+              MOVE 1,50 TO MULT-PICO
+           ELSE
+              MOVE 1,00 TO MULT-PICO
+           END-IF.
 
+       GRAVA-TRIPLOG.
+           OPEN EXTEND TRIPLOG.
+           IF FS-TRIPLOG NOT EQUAL "00"
+              OPEN OUTPUT TRIPLOG
+           END-IF.
+           MOVE HORA-ATUAL(1:6) TO HORA-DET.
+           MOVE KM              TO KM-DET.
+           MOVE MULT-PICO       TO MULT-DET.
+           MOVE FIN             TO FIN-DET.
+           WRITE REG-TRIPLOG FROM DETALHE-TRIPLOG
+                 AFTER ADVANCING 1 LINE.
+           CLOSE TRIPLOG.
