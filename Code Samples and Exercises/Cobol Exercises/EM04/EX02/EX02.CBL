@@ -3,7 +3,34 @@
        AUTHOR. BRUNO CARVALHO.
        DATE-WRITTEN.  19/06/2023.
        DATE-COMPILED. 19/06/2023.
-     
+      *MODIFICATIONS.
+      *08/08/2026 BRC - CT-LIN/CT-PAG E A LINHA DE NUMERO DE PAGINA
+      *            (CAB-01) PASSARAM A VIR DO MEMBRO COPY CABPAG,
+      *            COMPARTILHADO COM OS DEMAIS RELATORIOS; O TITULO
+      *            QUE ANTES FICAVA NA MESMA LINHA DO NUMERO DE
+      *            PAGINA PASSOU PARA A SUA PROPRIA LINHA (CAB-TITULO).
+      *            TAMBEM CORRIGIDO: CT-LIN NUNCA ERA INCREMENTADO A
+      *            CADA LINHA DE DETALHE, FAZENDO O CABECALHO SAIR
+      *            SO UMA VEZ NO RELATORIO INTEIRO.
+      *08/08/2026 BRC - GRAVA REGISTRO DE INICIO/FIM NO JOBLOG COMUM
+      *            (JOBLOGSL/JOBLOGFD/JOBLOGWS), REAPROVEITANDO OS
+      *            CONTADORES DE LEITURA/GRAVACAO JA EXISTENTES.
+      *08/08/2026 BRC - AS QUATRO CONDICOES REJEITADAS (ALTERACAO/
+      *            EXCLUSAO P/REG. INEXISTENTE, INCLUSAO P/REG. JA
+      *            EXISTENTE E CODIGO DE MOVIMENTO INVALIDO) AGORA
+      *            TAMBEM SAO GRAVADAS NO ARQUIVO COMUM DE EXCECOES
+      *            (EXCLOGSL/EXCLOGFD/EXCLOGWS), ALEM DE CONTINUAREM
+      *            SAINDO NORMALMENTE EM RELOCORR.
+      *09/08/2026 BRC - REG-CKPT NAO SALVAVA CT-INCL-REJEITADA NEM
+      *            CT-INVALIDOS; UM REINICIO A PARTIR DE CHECKPOINT
+      *            FAZIA ESSES DOIS CONTADORES VOLTAREM A ZERO EM VEZ
+      *            DE RETOMAR DO VALOR GRAVADO. ACRESCENTADOS AMBOS
+      *            AO REG-CKPT, A GRAVA-CHECKPOINT E A RESTAURACAO.
+      *09/08/2026 BRC - GRAVA-EXCLOG PASSOU A GRAVAR EXCLOG-DATA/
+      *            EXCLOG-HORA (NOVOS CAMPOS DE EXCLOGFD), PARA QUE
+      *            EX02REV CONSIGA LIMITAR A CONFERENCIA DE INCLUSAO
+      *            REJEITADA A RODADA QUE ESTA SENDO REVERTIDA.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. BRUNO-PC.
@@ -23,54 +50,101 @@
        ORGANIZATION IS LINE SEQUENTIAL.
        
        SELECT RELOCORR ASSIGN TO DISK.
-      
+
+       SELECT CKPTEX02 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS-CKPT.
+
+       COPY JOBLOGSL.
+       COPY EXCLOGSL.
+
        DATA DIVISION.
 
        FILE SECTION.
+       COPY JOBLOGFD.
+       COPY EXCLOGFD.
+
        FD CADANT
            LABEL RECORD ARE STANDARD 
            VALUE OF FILE-ID IS "CADANT.DAT".
        01 REG-ANT.
-           02 CC-ANT    PIC 9(03).
-           02 TIPO-ANT  PIC X(01).
-           02 ENDER-ANT PIC X(50).
-      
+           02 CC-ANT     PIC 9(03).
+           02 TIPO-ANT   PIC X(01).
+           02 ENDER-ANT  PIC X(50).
+           02 TEL-ANT    PIC X(15).
+           02 EMAIL-ANT  PIC X(40).
+
        FD ARQMOV
-           LABEL RECORD ARE STANDARD 
-           VALUE OF FILE-ID IS "ARQMOV.DAT". 
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQMOV.DAT".
        01 REG-MOV.
-           02 CC-MOV    PIC 9(03).
-           02 TIPO-MOV  PIC X(01).
-           02 ENDER-MOV PIC X(50).
-      
+           02 CC-MOV     PIC 9(03).
+           02 TIPO-MOV   PIC X(01).
+           02 ENDER-MOV  PIC X(50).
+           02 TEL-MOV    PIC X(15).
+           02 EMAIL-MOV  PIC X(40).
+
        FD CADATU
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADATU.DAT".
        01 REG-ATU.
-           02 CC-ATU    PIC 9(03).
-           02 TIPO-ATU  PIC X(01).
-           02 ENDER-ATU PIC X(50).
+           02 CC-ATU     PIC 9(03).
+           02 TIPO-ATU   PIC X(01).
+           02 ENDER-ATU  PIC X(50).
+           02 TEL-ATU    PIC X(15).
+           02 EMAIL-ATU  PIC X(40).
 
        FD RELOCORR
            LABEL RECORD IS OMITTED.
        01 REG-ATR     PIC X(80).
 
-    
+       FD CKPTEX02
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "CKPTEX02.DAT".
+       01 REG-CKPT.
+           02 CKPT-CC-ANT      PIC 9(03).
+           02 CKPT-CC-MOV      PIC 9(03).
+           02 CKPT-LIDOS-ANT   PIC 9(05).
+           02 CKPT-LIDOS-MOV   PIC 9(05).
+           02 CKPT-GRAVADOS    PIC 9(05).
+           02 CKPT-SUBSTITUICOES  PIC 9(05).
+           02 CKPT-EXCLUSOES      PIC 9(05).
+           02 CKPT-INCLUSOES      PIC 9(05).
+           02 CKPT-ALT-REJEITADA  PIC 9(05).
+           02 CKPT-EXCL-REJEITADA PIC 9(05).
+           02 CKPT-INCL-REJEITADA PIC 9(05).
+           02 CKPT-INVALIDOS      PIC 9(05).
+
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+       COPY EXCLOGWS.
+
+       77 FS-CKPT         PIC X(02) VALUE "00".
+       77 CKPT-INTERVALO  PIC 9(05) VALUE 50.
+       77 CT-DESDE-CKPT   PIC 9(05) VALUE 0.
+       77 RETOMANDO       PIC X(01) VALUE "N".
 
        77 FIM-ARQ    PIC 9(01) VALUE 0.
        77 CH-CADANT  PIC X(04) VALUE SPACES.
        77 CH-ARQMOV  PIC X(04) VALUE SPACES.
-       77 CT-PAG     PIC 9(03) VALUE 0.
-       77 CT-LIN     PIC 9(02) VALUE 41.
+       COPY CABPAG.
 
-       01 CAB-01.
+       77 CT-LIDOS-ANT  PIC 9(05) VALUE 0.
+       77 CT-LIDOS-MOV  PIC 9(05) VALUE 0.
+       77 CT-GRAVADOS   PIC 9(05) VALUE 0.
+
+       77 CT-SUBSTITUICOES  PIC 9(05) VALUE 0.
+       77 CT-EXCLUSOES      PIC 9(05) VALUE 0.
+       77 CT-INCLUSOES      PIC 9(05) VALUE 0.
+       77 CT-ALT-REJEITADA  PIC 9(05) VALUE 0.
+       77 CT-EXCL-REJEITADA PIC 9(05) VALUE 0.
+       77 CT-INCL-REJEITADA PIC 9(05) VALUE 0.
+       77 CT-INVALIDOS      PIC 9(05) VALUE 0.
+
+       01 CAB-TITULO.
            02 FILLER      PIC X(27) VALUE SPACES.
            02 FILLER      PIC X(24) VALUE "Relatorio de atualizacao".
-           02 FILLER      PIC X(15) VALUE SPACES.
-           02 FILLER      PIC X(05) VALUE "Pag. ".
-           02 VAR-PAG     PIC ZZ9.
-           02 FILLER      PIC X(06) VALUE SPACES.
+           02 FILLER      PIC X(29) VALUE SPACES.
 
        01 CAB-02.
            02 FILLER    PIC X(06) VALUE SPACES.
@@ -90,6 +164,40 @@
            02 MENSAGEM-REL PIC X(30).
            02 FILLER       PIC X(22) VALUE SPACES.
 
+       01 TOTAIS-01.
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 FILLER        PIC X(26) VALUE
+              "REGISTROS LIDOS DE CADANT:".
+           02 TOT-LIDOS-ANT PIC ZZZZ9.
+           02 FILLER        PIC X(37) VALUE SPACES.
+
+       01 TOTAIS-02.
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 FILLER        PIC X(26) VALUE
+              "REGISTROS LIDOS DE ARQMOV:".
+           02 TOT-LIDOS-MOV PIC ZZZZ9.
+           02 FILLER        PIC X(37) VALUE SPACES.
+
+       01 TOTAIS-03.
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 FILLER        PIC X(26) VALUE
+              "REGISTROS GRAVADOS CADATU:".
+           02 TOT-GRAVADOS  PIC ZZZZ9.
+           02 FILLER        PIC X(37) VALUE SPACES.
+
+       01 RESUMO-TITULO.
+           02 FILLER PIC X(08) VALUE SPACES.
+           02 FILLER PIC X(34) VALUE
+              "RESUMO DE OCORRENCIAS POR MENSAGEM".
+           02 FILLER PIC X(38) VALUE SPACES.
+
+       01 RESUMO-LINHA.
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 RES-MENSAGEM  PIC X(30).
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 RES-QTDE      PIC ZZZZ9.
+           02 FILLER        PIC X(21) VALUE SPACES.
+
        PROCEDURE DIVISION.
       
        PROGRAM02.
@@ -101,24 +209,92 @@
        STOP RUN.
       
        INICIO.
-              OPEN INPUT CADANT ARQMOV OUTPUT CADATU RELOCORR.
+              MOVE 41 TO CT-LIN.
+              OPEN INPUT CADANT ARQMOV.
+
+              OPEN INPUT CKPTEX02.
+              IF FS-CKPT EQUAL "00"
+                 READ CKPTEX02
+                    AT END NEXT SENTENCE
+                    NOT AT END MOVE "S" TO RETOMANDO
+                 END-READ
+                 CLOSE CKPTEX02
+              ELSE
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+
+              IF RETOMANDO EQUAL "S"
+                 OPEN EXTEND CADATU
+                 OPEN EXTEND RELOCORR
+              ELSE
+                 OPEN OUTPUT CADATU RELOCORR
+              END-IF.
+
+              OPEN EXTEND EXCLOG.
+              IF FS-EXCLOG NOT EQUAL "00"
+                 OPEN OUTPUT EXCLOG
+              END-IF.
+
               PERFORM LER-CADANT.
               PERFORM LER-ARQMOV.
-      
+
+              IF RETOMANDO EQUAL "S"
+                 PERFORM UNTIL CC-ANT EQUAL CKPT-CC-ANT OR
+                               CH-CADANT EQUAL HIGH-VALUES
+                    PERFORM LER-CADANT
+                 END-PERFORM
+                 PERFORM UNTIL CC-MOV EQUAL CKPT-CC-MOV OR
+                               CH-ARQMOV EQUAL HIGH-VALUES
+                    PERFORM LER-ARQMOV
+                 END-PERFORM
+                 MOVE CKPT-LIDOS-ANT TO CT-LIDOS-ANT
+                 MOVE CKPT-LIDOS-MOV TO CT-LIDOS-MOV
+                 MOVE CKPT-GRAVADOS  TO CT-GRAVADOS
+                 MOVE CKPT-SUBSTITUICOES  TO CT-SUBSTITUICOES
+                 MOVE CKPT-EXCLUSOES      TO CT-EXCLUSOES
+                 MOVE CKPT-INCLUSOES      TO CT-INCLUSOES
+                 MOVE CKPT-ALT-REJEITADA  TO CT-ALT-REJEITADA
+                 MOVE CKPT-EXCL-REJEITADA TO CT-EXCL-REJEITADA
+                 MOVE CKPT-INCL-REJEITADA TO CT-INCL-REJEITADA
+                 MOVE CKPT-INVALIDOS      TO CT-INVALIDOS
+                 DISPLAY "EX02: REINICIANDO A PARTIR DO CHECKPOINT - "
+                         "CADANT " CKPT-CC-ANT " ARQMOV " CKPT-CC-MOV
+              END-IF.
+
+              PERFORM GRAVA-JOBLOG-INICIO.
+
+       GRAVA-JOBLOG-INICIO.
+              OPEN EXTEND JOBLOG.
+              IF FS-JOBLOG NOT EQUAL "00"
+                 OPEN OUTPUT JOBLOG
+              END-IF.
+              MOVE SPACES     TO REG-JOBLOG.
+              MOVE "EX02EM04" TO JOBLOG-JOB.
+              MOVE "INI "     TO JOBLOG-EVENTO.
+              ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+              ACCEPT JOBLOG-HORA FROM TIME.
+              MOVE CT-LIDOS-ANT TO JOBLOG-LIDOS.
+              ADD CT-LIDOS-MOV  TO JOBLOG-LIDOS.
+              MOVE CT-GRAVADOS  TO JOBLOG-GRAVADOS.
+              WRITE REG-JOBLOG.
+              CLOSE JOBLOG.
+
        LER-CADANT.
               READ CADANT AT END MOVE HIGH-VALUES TO CH-CADANT.
               IF CH-CADANT EQUAL HIGH-VALUES
                  NEXT SENTENCE
               ELSE
                  MOVE CC-ANT TO CH-CADANT
+                 ADD 1 TO CT-LIDOS-ANT
               END-IF.
-      
+
        LER-ARQMOV.
               READ ARQMOV AT END MOVE HIGH-VALUES TO CH-ARQMOV.
               IF CH-ARQMOV EQUAL HIGH-VALUES
                  NEXT SENTENCE
               ELSE
                  MOVE CC-MOV TO CH-ARQMOV
+                 ADD 1 TO CT-LIDOS-MOV
               END-IF.
       
        PRINCIPAL.
@@ -132,12 +308,15 @@
                     MOVE TIPO-ANT TO TIPO-REL
                     MOVE "REGISTRO SUBSTITUIDO" TO MENSAGEM-REL
                     WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    ADD 1 TO CT-LIN
 
                     MOVE TIPO-MOV TO TIPO-REL
                     MOVE "REGISTRO SUBSTITUTO" TO MENSAGEM-REL
                     WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    ADD 1 TO CT-LIN
 
                     PERFORM GRAVA-ARQMOV
+                    ADD 1 TO CT-SUBSTITUICOES
                  END-IF
 
                  IF TIPO-MOV EQUAL "E"
@@ -145,6 +324,8 @@
                     MOVE TIPO-ANT TO TIPO-REL
                     MOVE "REGISTRO EXCLUIDO" TO MENSAGEM-REL
                     WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    ADD 1 TO CT-LIN
+                    ADD 1 TO CT-EXCLUSOES
                  END-IF
 
                  IF TIPO-MOV EQUAL "I"
@@ -152,8 +333,25 @@
                     MOVE TIPO-MOV TO TIPO-REL
                     MOVE "INCLUSAO P/REG. JA EXISTENTE" TO MENSAGEM-REL
                     WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    ADD 1 TO CT-LIN
+                    PERFORM GRAVA-EXCLOG
+
+                    PERFORM GRAVA-CADANT
+                    ADD 1 TO CT-INCL-REJEITADA
+                 END-IF
+
+                 IF TIPO-MOV NOT EQUAL "A" AND
+                    TIPO-MOV NOT EQUAL "E" AND
+                    TIPO-MOV NOT EQUAL "I"
+                    MOVE CC-MOV TO CC-REL
+                    MOVE TIPO-MOV TO TIPO-REL
+                    MOVE "CODIGO DE MOVIMENTO INVALIDO" TO MENSAGEM-REL
+                    WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    ADD 1 TO CT-LIN
+                    PERFORM GRAVA-EXCLOG
 
                     PERFORM GRAVA-CADANT
+                    ADD 1 TO CT-INVALIDOS
                  END-IF
 
                  PERFORM LER-CADANT
@@ -169,38 +367,91 @@
                     MOVE CC-MOV   TO CC-REL
                     MOVE TIPO-MOV TO TIPO-REL
 
-                    IF TIPO-MOV EQUAL "A" 
+                    IF TIPO-MOV EQUAL "A"
                        MOVE "ALTERACAO P/REG. INEXISTENTE"
                        TO MENSAGEM-REL
+                       ADD 1 TO CT-ALT-REJEITADA
                     END-IF
 
-                    IF TIPO-MOV EQUAL "E" 
+                    IF TIPO-MOV EQUAL "E"
                        MOVE "EXCLUSAO P/REG. INEXISTENTE"
                        TO MENSAGEM-REL
+                       ADD 1 TO CT-EXCL-REJEITADA
                     END-IF
 
-                    IF TIPO-MOV EQUAL "I" 
+                    IF TIPO-MOV EQUAL "I"
                         MOVE "REGISTRO INCLUIDO" TO MENSAGEM-REL
                         PERFORM GRAVA-ARQMOV
+                        ADD 1 TO CT-INCLUSOES
+                    END-IF
+
+                    IF TIPO-MOV NOT EQUAL "A" AND
+                       TIPO-MOV NOT EQUAL "E" AND
+                       TIPO-MOV NOT EQUAL "I"
+                        MOVE "CODIGO DE MOVIMENTO INVALIDO"
+                        TO MENSAGEM-REL
+                        ADD 1 TO CT-INVALIDOS
                     END-IF
-                    
+
                     WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    ADD 1 TO CT-LIN
+                    IF TIPO-MOV NOT EQUAL "I"
+                       PERFORM GRAVA-EXCLOG
+                    END-IF
                     PERFORM LER-ARQMOV
 
                  END-IF
               END-IF.
-           
+
+              ADD 1 TO CT-DESDE-CKPT.
+              IF CT-DESDE-CKPT GREATER OR EQUAL CKPT-INTERVALO
+                 PERFORM GRAVA-CHECKPOINT
+                 MOVE 0 TO CT-DESDE-CKPT
+              END-IF.
+
+       GRAVA-CHECKPOINT.
+              MOVE CC-ANT TO CKPT-CC-ANT.
+              MOVE CC-MOV TO CKPT-CC-MOV.
+              MOVE CT-LIDOS-ANT TO CKPT-LIDOS-ANT.
+              MOVE CT-LIDOS-MOV TO CKPT-LIDOS-MOV.
+              MOVE CT-GRAVADOS  TO CKPT-GRAVADOS.
+              MOVE CT-SUBSTITUICOES  TO CKPT-SUBSTITUICOES.
+              MOVE CT-EXCLUSOES      TO CKPT-EXCLUSOES.
+              MOVE CT-INCLUSOES      TO CKPT-INCLUSOES.
+              MOVE CT-ALT-REJEITADA  TO CKPT-ALT-REJEITADA.
+              MOVE CT-EXCL-REJEITADA TO CKPT-EXCL-REJEITADA.
+              MOVE CT-INCL-REJEITADA TO CKPT-INCL-REJEITADA.
+              MOVE CT-INVALIDOS      TO CKPT-INVALIDOS.
+              OPEN OUTPUT CKPTEX02.
+              WRITE REG-CKPT.
+              CLOSE CKPTEX02.
+
+       GRAVA-EXCLOG.
+              MOVE SPACES       TO REG-EXCLOG.
+              MOVE "EX02EM04"   TO EXCLOG-PROGRAMA.
+              MOVE CC-REL       TO EXCLOG-CHAVE.
+              MOVE MENSAGEM-REL TO EXCLOG-CONDICAO.
+              ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD.
+              ACCEPT EXCLOG-HORA FROM TIME.
+              WRITE REG-EXCLOG.
+
        GRAVA-ARQMOV.
               MOVE CC-MOV    TO CC-ATU.
               MOVE TIPO-MOV  TO TIPO-ATU.
               MOVE ENDER-MOV TO ENDER-ATU.
+              MOVE TEL-MOV   TO TEL-ATU.
+              MOVE EMAIL-MOV TO EMAIL-ATU.
               WRITE REG-ATU.
-      
+              ADD 1 TO CT-GRAVADOS.
+
        GRAVA-CADANT.
               MOVE CC-ANT    TO CC-ATU.
               MOVE TIPO-ANT  TO TIPO-ATU.
               MOVE ENDER-ANT TO ENDER-ATU.
+              MOVE TEL-ANT   TO TEL-ATU.
+              MOVE EMAIL-ANT TO EMAIL-ATU.
               WRITE REG-ATU.
+              ADD 1 TO CT-GRAVADOS.
 
        CABECALHO.
               ADD 1 TO CT-PAG.
@@ -208,7 +459,68 @@
               MOVE SPACES TO REG-ATR.
               WRITE REG-ATR AFTER ADVANCING PAGE.
               WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
+              WRITE REG-ATR FROM CAB-TITULO AFTER ADVANCING 1 LINE.
               WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 2 LINES.
               MOVE 0 TO CT-LIN.
+
+       REL-RESUMO.
+              WRITE REG-ATR FROM RESUMO-TITULO AFTER ADVANCING 2 LINES.
+
+              MOVE "REGISTRO SUBSTITUIDO"         TO RES-MENSAGEM.
+              MOVE CT-SUBSTITUICOES               TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 2 LINES.
+
+              MOVE "REGISTRO EXCLUIDO"             TO RES-MENSAGEM.
+              MOVE CT-EXCLUSOES                    TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 1 LINE.
+
+              MOVE "REGISTRO INCLUIDO"             TO RES-MENSAGEM.
+              MOVE CT-INCLUSOES                    TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 1 LINE.
+
+              MOVE "ALTERACAO P/REG. INEXISTENTE"  TO RES-MENSAGEM.
+              MOVE CT-ALT-REJEITADA                TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 1 LINE.
+
+              MOVE "EXCLUSAO P/REG. INEXISTENTE"   TO RES-MENSAGEM.
+              MOVE CT-EXCL-REJEITADA               TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 1 LINE.
+
+              MOVE "INCLUSAO P/REG. JA EXISTENTE"  TO RES-MENSAGEM.
+              MOVE CT-INCL-REJEITADA               TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 1 LINE.
+
+              MOVE "CODIGO DE MOVIMENTO INVALIDO"  TO RES-MENSAGEM.
+              MOVE CT-INVALIDOS                    TO RES-QTDE.
+              WRITE REG-ATR FROM RESUMO-LINHA AFTER ADVANCING 1 LINE.
+
        FIM.
-              CLOSE CADANT ARQMOV CADATU RELOCORR.
\ No newline at end of file
+              MOVE CT-LIDOS-ANT TO TOT-LIDOS-ANT.
+              WRITE REG-ATR FROM TOTAIS-01 AFTER ADVANCING 2 LINES.
+              MOVE CT-LIDOS-MOV TO TOT-LIDOS-MOV.
+              WRITE REG-ATR FROM TOTAIS-02 AFTER ADVANCING 1 LINE.
+              MOVE CT-GRAVADOS TO TOT-GRAVADOS.
+              WRITE REG-ATR FROM TOTAIS-03 AFTER ADVANCING 1 LINE.
+              PERFORM REL-RESUMO.
+              CLOSE CADANT ARQMOV CADATU RELOCORR EXCLOG.
+
+              OPEN OUTPUT CKPTEX02.
+              CLOSE CKPTEX02.
+
+              PERFORM GRAVA-JOBLOG-FIM.
+
+       GRAVA-JOBLOG-FIM.
+              OPEN EXTEND JOBLOG.
+              IF FS-JOBLOG NOT EQUAL "00"
+                 OPEN OUTPUT JOBLOG
+              END-IF.
+              MOVE SPACES       TO REG-JOBLOG.
+              MOVE "EX02EM04"   TO JOBLOG-JOB.
+              MOVE "FIM "       TO JOBLOG-EVENTO.
+              ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+              ACCEPT JOBLOG-HORA FROM TIME.
+              MOVE CT-LIDOS-ANT TO JOBLOG-LIDOS.
+              ADD CT-LIDOS-MOV  TO JOBLOG-LIDOS.
+              MOVE CT-GRAVADOS  TO JOBLOG-GRAVADOS.
+              WRITE REG-JOBLOG.
+              CLOSE JOBLOG.
\ No newline at end of file
