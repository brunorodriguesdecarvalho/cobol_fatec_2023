@@ -0,0 +1,7 @@
+      *----------------------------------------------------------*
+      * JOBLOGWS.CPY
+      * ITEM DE WORKING-STORAGE USADO PELO SELECT DE JOBLOGSL.CPY.
+      * COPIAR ESTE MEMBRO DENTRO DA WORKING-STORAGE SECTION, JUNTO
+      * COM JOBLOGSL.CPY (FILE-CONTROL) E JOBLOGFD.CPY (FILE SECTION).
+      *----------------------------------------------------------*
+       77  FS-JOBLOG       PIC X(02) VALUE "00".
