@@ -3,6 +3,18 @@
        AUTHOR. BRUNO RODRIGUES DE CARVALHO.
        DATE-WRITTEN. 21-AUG-2023.
        DATE-COMPILED. 21-AUG-23.
+      *MODIFICATIONS.
+      *08-AGO-2026 BRC - IMPLEMENTADAS SUBTRACAO, MULTIPLICACAO E
+      *            DIVISAO; MONTADA A OPCAO DE MATRIZES (SOMA DE
+      *            MATRIZES 2X2); E CRIADO O HISTORICO PERSISTENTE
+      *            DE CALCULOS (HISTCALC), COM OPCAO 6 PARA CONSULTA.
+      *09-AGO-2026 BRC - MULTIPLICACAO GANHOU ON SIZE ERROR (O PRODUTO
+      *            DE DOIS OPERANDOS DE 9 DIGITOS PODE ESTOURAR RES),
+      *            NO MESMO PADRAO DE GUARDA JA USADO EM DIVISAO PARA
+      *            DIVISOR ZERO.
+      *09-AGO-2026 BRC - MATRIZES SO FAZIA A SOMA (A+B). PASSOU A
+      *            OFERECER UM SUB-MENU COM SOMA OU MULTIPLICACAO
+      *            (A*B) DE MATRIZES 2X2 ANTES DE PEDIR OS VALORES.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -10,12 +22,46 @@
        SOURCE-COMPUTER. NOTEBOOK-BRUNO.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTCALC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-HIST.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  HISTCALC
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "HISTCALC.txt".
+       01  REG-HIST    PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 OPCAO PIC 9(1) VALUE 0.
            77 OP1 PIC 9(9) VALUE 0.
            77 OP2 PIC 9(9) VALUE 0.
-           77 RES PIC 9(9) VALUE 0.
+           77 RES PIC S9(9) VALUE 0.
+           77 RESDIV PIC S9(9)V9(04) VALUE 0.
+           77 FS-HIST PIC X(02) VALUE "00".
+
+           77 MA11 PIC S9(7)V9(02) VALUE 0.
+           77 MA12 PIC S9(7)V9(02) VALUE 0.
+           77 MA21 PIC S9(7)V9(02) VALUE 0.
+           77 MA22 PIC S9(7)V9(02) VALUE 0.
+           77 MB11 PIC S9(7)V9(02) VALUE 0.
+           77 MB12 PIC S9(7)V9(02) VALUE 0.
+           77 MB21 PIC S9(7)V9(02) VALUE 0.
+           77 MB22 PIC S9(7)V9(02) VALUE 0.
+           77 MC11 PIC S9(7)V9(02) VALUE 0.
+           77 MC12 PIC S9(7)V9(02) VALUE 0.
+           77 MC21 PIC S9(7)V9(02) VALUE 0.
+           77 MC22 PIC S9(7)V9(02) VALUE 0.
+           77 TITULO-MAT PIC X(15) VALUE SPACES.
+
+           01 LINHA-HIST.
+              02 FILLER     PIC X(06) VALUE SPACES.
+              02 OPER-HIST  PIC X(13) VALUE SPACES.
+              02 RES-HIST   PIC -9(9),9(04).
 
        PROCEDURE DIVISION.
 
@@ -43,7 +89,11 @@
               DISPLAY "---------------------------------------" AT 1220.
               DISPLAY "Resultado: " AT 1320.
               DISPLAY RES AT 1331.
-              
+
+              MOVE "SOMA" TO OPER-HIST.
+              MOVE RES TO RES-HIST.
+              PERFORM GRAVA-HISTORICO.
+
               DISPLAY "OPCOES" AT 1611.
               DISPLAY "---------------------------------" AT 1701
               DISPLAY "1 - SOMAR NOVO VALOR AO RESULTADO" AT 1801.
@@ -58,7 +108,7 @@
                    EVALUATE OPCAO
                        WHEN 1
                            DISPLAY "Opcao escolhida:" AT 2230
-                           DISPLAY "SOMAR NOVO VALOR AO RESULTADO" 
+                           DISPLAY "SOMAR NOVO VALOR AO RESULTADO"
                            AT 2247
                        WHEN 2
                            DISPLAY "Opcao escolhida:" AT 2230
@@ -66,7 +116,7 @@
                            AT 2247
                        WHEN 3
                            DISPLAY "Opcao escolhida:" AT 2230
-                           DISPLAY "VOLTAR AO MENU PRINCIPAL     " 
+                           DISPLAY "VOLTAR AO MENU PRINCIPAL     "
                            AT 2247
                        WHEN 4
                            DISPLAY "SAINDO.                      "
@@ -78,6 +128,216 @@
                    END-EVALUATE
                END-PERFORM.
 
+           SUBTRACAO.
+              DISPLAY ERASE.
+
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+              DISPLAY "SUBTRACAO" AT 0635
+              DISPLAY "---------" AT 0735
+
+              DISPLAY "Digite o primeiro numero: " AT 1020
+              MOVE 0 TO OP1.
+              ACCEPT OP1 AT 1046.
+
+              DISPLAY "Digite o segundo numero: " AT 1120
+              MOVE 0 TO OP2.
+              ACCEPT OP2 AT 1146.
+
+              COMPUTE RES = OP1 - OP2.
+              DISPLAY "---------------------------------------" AT 1220.
+              DISPLAY "Resultado: " AT 1320.
+              DISPLAY RES AT 1331.
+
+              MOVE "SUBTRACAO" TO OPER-HIST.
+              MOVE RES TO RES-HIST.
+              PERFORM GRAVA-HISTORICO.
+
+              DISPLAY "3 - VOLTAR AO MENU PRINCIPAL" AT 1611.
+              PERFORM UNTIL OPCAO = 3
+                   DISPLAY "OPCAO DESEJADA: " AT 1711
+                   ACCEPT OPCAO AT 1727
+              END-PERFORM.
+
+           MULTIPLICACAO.
+              DISPLAY ERASE.
+
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+              DISPLAY "MULTIPLICACAO" AT 0635
+              DISPLAY "-------------" AT 0735
+
+              DISPLAY "Digite o primeiro numero: " AT 1020
+              MOVE 0 TO OP1.
+              ACCEPT OP1 AT 1046.
+
+              DISPLAY "Digite o segundo numero: " AT 1120
+              MOVE 0 TO OP2.
+              ACCEPT OP2 AT 1146.
+
+              COMPUTE RES = OP1 * OP2
+                 ON SIZE ERROR
+                    DISPLAY "---------------------------------------"
+                       AT 1220
+                    DISPLAY "RESULTADO GRANDE DEMAIS PARA SER EXIBIDO."
+                       AT 1320
+                 NOT ON SIZE ERROR
+                    DISPLAY "---------------------------------------"
+                       AT 1220
+                    DISPLAY "Resultado: " AT 1320
+                    DISPLAY RES AT 1331
+                    MOVE "MULTIPLICACAO" TO OPER-HIST
+                    MOVE RES TO RES-HIST
+                    PERFORM GRAVA-HISTORICO
+              END-COMPUTE.
+
+              DISPLAY "3 - VOLTAR AO MENU PRINCIPAL" AT 1611.
+              PERFORM UNTIL OPCAO = 3
+                   DISPLAY "OPCAO DESEJADA: " AT 1711
+                   ACCEPT OPCAO AT 1727
+              END-PERFORM.
+
+           DIVISAO.
+              DISPLAY ERASE.
+
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+              DISPLAY "DIVISAO" AT 0635
+              DISPLAY "-------" AT 0735
+
+              DISPLAY "Digite o primeiro numero: " AT 1020
+              MOVE 0 TO OP1.
+              ACCEPT OP1 AT 1046.
+
+              DISPLAY "Digite o segundo numero: " AT 1120
+              MOVE 0 TO OP2.
+              ACCEPT OP2 AT 1146.
+
+              IF OP2 = 0
+                 DISPLAY "---------------------------------------"
+                    AT 1220
+                 DISPLAY "NAO E POSSIVEL DIVIDIR POR ZERO." AT 1320
+              ELSE
+                 COMPUTE RESDIV ROUNDED = OP1 / OP2
+                 DISPLAY "---------------------------------------"
+                    AT 1220
+                 DISPLAY "Resultado: " AT 1320
+                 DISPLAY RESDIV AT 1331
+                 MOVE "DIVISAO" TO OPER-HIST
+                 MOVE RESDIV TO RES-HIST
+                 PERFORM GRAVA-HISTORICO
+              END-IF.
+
+              DISPLAY "3 - VOLTAR AO MENU PRINCIPAL" AT 1611.
+              PERFORM UNTIL OPCAO = 3
+                   DISPLAY "OPCAO DESEJADA: " AT 1711
+                   ACCEPT OPCAO AT 1727
+              END-PERFORM.
+
+           MATRIZES.
+              DISPLAY ERASE.
+
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+              DISPLAY "OPERACOES COM MATRIZES 2X2" AT 0630
+              DISPLAY "--------------------------" AT 0730
+              DISPLAY "1 - SOMA (A+B)" AT 0910
+              DISPLAY "2 - MULTIPLICACAO (A*B)" AT 1010
+              DISPLAY "OPCAO DESEJADA: " AT 1210
+              MOVE 0 TO OPCAO.
+              ACCEPT OPCAO AT 1226.
+
+              DISPLAY ERASE.
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+
+              DISPLAY "MATRIZ A" AT 1010
+              DISPLAY "A(1,1): " AT 1110
+              ACCEPT MA11 AT 1119.
+              DISPLAY "A(1,2): " AT 1210
+              ACCEPT MA12 AT 1219.
+              DISPLAY "A(2,1): " AT 1310
+              ACCEPT MA21 AT 1319.
+              DISPLAY "A(2,2): " AT 1410
+              ACCEPT MA22 AT 1419.
+
+              DISPLAY "MATRIZ B" AT 1510
+              DISPLAY "B(1,1): " AT 1610
+              ACCEPT MB11 AT 1619.
+              DISPLAY "B(1,2): " AT 1710
+              ACCEPT MB12 AT 1719.
+              DISPLAY "B(2,1): " AT 1810
+              ACCEPT MB21 AT 1819.
+              DISPLAY "B(2,2): " AT 1910
+              ACCEPT MB22 AT 1919.
+
+              IF OPCAO = 2
+                 COMPUTE MC11 = (MA11 * MB11) + (MA12 * MB21)
+                 COMPUTE MC12 = (MA11 * MB12) + (MA12 * MB22)
+                 COMPUTE MC21 = (MA21 * MB11) + (MA22 * MB21)
+                 COMPUTE MC22 = (MA21 * MB12) + (MA22 * MB22)
+                 MOVE "RESULTADO (A*B)" TO TITULO-MAT
+              ELSE
+                 COMPUTE MC11 = MA11 + MB11
+                 COMPUTE MC12 = MA12 + MB12
+                 COMPUTE MC21 = MA21 + MB21
+                 COMPUTE MC22 = MA22 + MB22
+                 MOVE "RESULTADO (A+B)" TO TITULO-MAT
+              END-IF.
+
+              DISPLAY ERASE.
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+              DISPLAY TITULO-MAT AT 0635
+              DISPLAY "---------------" AT 0735
+              DISPLAY MC11 AT 1010
+              DISPLAY MC12 AT 1020
+              DISPLAY MC21 AT 1110
+              DISPLAY MC22 AT 1120
+
+              MOVE "MATRIZES" TO OPER-HIST.
+              MOVE MC11 TO RES-HIST.
+              PERFORM GRAVA-HISTORICO.
+
+              DISPLAY "3 - VOLTAR AO MENU PRINCIPAL" AT 1611.
+              MOVE 0 TO OPCAO.
+              PERFORM UNTIL OPCAO = 3
+                   DISPLAY "OPCAO DESEJADA: " AT 1711
+                   ACCEPT OPCAO AT 1727
+              END-PERFORM.
+
+           GRAVA-HISTORICO.
+              OPEN EXTEND HISTCALC.
+              IF FS-HIST NOT EQUAL "00"
+                 OPEN OUTPUT HISTCALC
+              END-IF.
+              MOVE LINHA-HIST TO REG-HIST.
+              WRITE REG-HIST.
+              CLOSE HISTCALC.
+
+           VER-HISTORICO.
+              DISPLAY ERASE.
+              DISPLAY "CALCULADORA DO BRUNO" AT 0328
+              DISPLAY "HISTORICO DE CALCULOS" AT 0635
+              DISPLAY "---------------------" AT 0735
+
+              OPEN INPUT HISTCALC.
+              IF FS-HIST NOT EQUAL "00"
+                 DISPLAY "NENHUM CALCULO REGISTRADO AINDA." AT 1010
+              ELSE
+                 PERFORM LISTA-HISTORICO UNTIL FS-HIST NOT EQUAL "00"
+                 CLOSE HISTCALC
+              END-IF.
+
+              DISPLAY "3 - VOLTAR AO MENU PRINCIPAL" AT 2001.
+              MOVE 0 TO OPCAO.
+              PERFORM UNTIL OPCAO = 3
+                   DISPLAY "OPCAO DESEJADA: " AT 2101
+                   ACCEPT OPCAO AT 2117
+              END-PERFORM.
+
+           LISTA-HISTORICO.
+              READ HISTCALC INTO REG-HIST
+                 AT END MOVE "10" TO FS-HIST
+              END-READ.
+              IF FS-HIST EQUAL "00"
+                 DISPLAY REG-HIST
+              END-IF.
+
            EXIBIR-MENU.
                PERFORM UNTIL OPCAO = 9
                    DISPLAY ERASE
@@ -88,7 +348,8 @@
                    DISPLAY "2 - SUBTRACAO" AT 1130
                    DISPLAY "3 - MULTIPLICACAO" AT 1230
                    DISPLAY "4 - DIVISAO" AT 1330
-                   DISPLAY "5 - MATRIZES*" AT 1430
+                   DISPLAY "5 - MATRIZES" AT 1430
+                   DISPLAY "6 - HISTORICO" AT 1530
                    DISPLAY "9 - SAIR" AT 1930
 
                    DISPLAY "OPCAO DESEJADA: " AT 2130
@@ -98,17 +359,15 @@
                        WHEN 1
                            PERFORM SOMA
                        WHEN 2
-                           DISPLAY "Opcao escolhida: SUBTRACAO.     " 
-                           AT 2230
+                           PERFORM SUBTRACAO
                        WHEN 3
-                           DISPLAY "Opcao escolhida: MULTIPLICACAO. "
-                           AT 2230
+                           PERFORM MULTIPLICACAO
                        WHEN 4
-                           DISPLAY "Opcao escolhida: DIVISAO.       "
-                           AT 2230
+                           PERFORM DIVISAO
                        WHEN 5
-                           DISPLAY "Opcao escolhida: MATRIZES.      "
-                           AT 2230
+                           PERFORM MATRIZES
+                       WHEN 6
+                           PERFORM VER-HISTORICO
                        WHEN 9
                            DISPLAY "SAINDO.                         "
                            AT 2230
@@ -117,4 +376,3 @@
                              AT 2230
                    END-EVALUATE
                END-PERFORM.
-               
\ No newline at end of file
