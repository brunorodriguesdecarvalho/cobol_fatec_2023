@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      * EXCLOGSL.CPY
+      * SELECT DO ARQUIVO COMUM DE EXCECOES DOS PROGRAMAS DE
+      * CONFERENCIA/ATUALIZACAO POR CHAVE (VER EXCLOGFD.CPY PARA O
+      * FD/REGISTRO). COPIAR ESTE MEMBRO DENTRO DE FILE-CONTROL.
+      *----------------------------------------------------------*
+           SELECT EXCLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCLOG.
