@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EM01-EX08B.
+       AUTHOR. BRUNO RODRIGUES DE CARVALHO.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *REMARKS.    RODADA EM LOTE DO VERIFICADOR DE TRIANGULOS (EX08).
+      *            LE O ARQUIVO DE MEDIDAS (REGLADOS) E GRAVA O
+      *            RESULTADO DA CLASSIFICACAO DE CADA TRIO DE LADOS
+      *            NO RELATORIO RELTRI.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FATEC-SP.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGLADOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELTRI ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REGLADOS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REGLADOS.DAT".
+       01  REG-LADOS.
+           02 LADO1-REG   PIC 9(02).
+           02 LADO2-REG   PIC 9(02).
+           02 LADO3-REG   PIC 9(02).
+
+       FD  RELTRI
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELTRI.txt".
+       01  REG-TRI    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ     PIC X(03) VALUE "NAO".
+       77  FLAG        PIC X(40) VALUE SPACES.
+       77  CT-VALIDOS  PIC 9(05) VALUE ZEROES.
+       77  CT-INVALIDOS PIC 9(05) VALUE ZEROES.
+
+       01  DETALHE-TRI.
+           02 FILLER    PIC X(03) VALUE SPACES.
+           02 L1-DET    PIC Z9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+           02 L2-DET    PIC Z9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+           02 L3-DET    PIC Z9.
+           02 FILLER    PIC X(05) VALUE SPACES.
+           02 FLAG-DET  PIC X(40).
+
+       01  TOTAIS-TRI.
+           02 FILLER      PIC X(22) VALUE "Trios validos: ".
+           02 TOT-VALID   PIC ZZZZ9.
+           02 FILLER      PIC X(05) VALUE SPACES.
+           02 FILLER      PIC X(20) VALUE "Trios invalidos: ".
+           02 TOT-INVAL   PIC ZZZZ9.
+           02 FILLER      PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EXEMPLO-IMPRESSAO.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM IMPRESSAO-FINAL.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  REGLADOS
+                OUTPUT RELTRI.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ REGLADOS AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CLASSIFICA.
+           PERFORM IMPRESSAO.
+           PERFORM LEITURA.
+
+       CLASSIFICA.
+           IF (LADO1-REG = 0) OR (LADO2-REG = 0) OR (LADO3-REG = 0)
+               MOVE 'ENTRADA INVALIDA: LADO NAO PODE SER ZERO' TO FLAG
+               ADD 1 TO CT-INVALIDOS
+           ELSE
+               IF (LADO1-REG + LADO2-REG) GREATER LADO3-REG AND
+                  (LADO1-REG + LADO3-REG) GREATER LADO2-REG AND
+                  (LADO2-REG + LADO3-REG) GREATER LADO1-REG
+                   ADD 1 TO CT-VALIDOS
+                   IF (LADO1-REG = LADO2-REG) AND
+                      (LADO1-REG = LADO3-REG)
+                       MOVE 'TRIANGULO EQUILATERO' TO FLAG
+                   ELSE
+                       IF (LADO1-REG = LADO2-REG) OR
+                          (LADO2-REG = LADO3-REG) OR
+                          (LADO1-REG = LADO3-REG)
+                           MOVE 'TRIANGULO ISOCELES' TO FLAG
+                       ELSE
+                           MOVE 'TRIANGULO ESCALENO' TO FLAG
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE 'NAO FORMAM UM TRIANGULO' TO FLAG
+                   ADD 1 TO CT-INVALIDOS
+               END-IF
+           END-IF.
+
+       IMPRESSAO.
+           MOVE LADO1-REG TO L1-DET.
+           MOVE LADO2-REG TO L2-DET.
+           MOVE LADO3-REG TO L3-DET.
+           MOVE FLAG      TO FLAG-DET.
+           WRITE REG-TRI FROM DETALHE-TRI AFTER ADVANCING 1 LINE.
+
+       IMPRESSAO-FINAL.
+           MOVE CT-VALIDOS   TO TOT-VALID.
+           MOVE CT-INVALIDOS TO TOT-INVAL.
+           WRITE REG-TRI FROM TOTAIS-TRI AFTER ADVANCING 2 LINE.
+
+       FIM.
+           CLOSE REGLADOS RELTRI.
