@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX02REV.
+       AUTHOR. BRUNO CARVALHO.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *REMARKS.    MODO DE REVERSAO (BACK-OUT) DE EX02. RECEBE O
+      *            MESMO ARQMOV USADO NUM RODADA DE EX02 E O CADATU
+      *            POR ELA GERADO, E RECONSTROI O CADANT ANTERIOR A
+      *            ESSA RODADA, DESFAZENDO AS INCLUSOES. SUBSTITUICOES
+      *            E EXCLUSOES SAO REGISTRADAS NO RELREV PORQUE O
+      *            ENDERECO ANTERIOR NAO FICA GRAVADO EM NENHUM LUGAR
+      *            APOS A RODADA ORIGINAL - NESSES CASOS O OPERADOR
+      *            PRECISA CONFERIR/REPOR O VALOR A PARTIR DO BACKUP.
+      *            UMA INCLUSAO SO E DESFEITA SE O EXCLOG DA RODADA
+      *            ORIGINAL DO EX02 NAO TIVER UMA "INCLUSAO P/REG. JA
+      *            EXISTENTE" PARA A MESMA CHAVE - NESSE CASO O REGISTRO
+      *            EM CADATU JA EXISTIA ANTES DO MOVIMENTO (A INCLUSAO
+      *            FOI REJEITADA) E PRECISA SER MANTIDO NO CADANT
+      *            RECONSTRUIDO EM VEZ DE DESCARTADO.
+      *MODIFICATIONS.
+      *09/08/2026 BRC - CARREGA-REJ-INCL PASSOU A PARAR DE ACUMULAR
+      *            CHAVES REJEITADAS AO ATINGIR O LIMITE DA TABELA
+      *            (5000), NO MESMO PADRAO DE GUARDA JA USADO PELO
+      *            EX02 DE EM02 EM QTD-TEL-INVALIDO, JA QUE O EXCLOG
+      *            E COMUM A TODOS OS PROGRAMAS E CRESCE SEM LIMITE.
+      *09/08/2026 BRC - CARREGA-REJ-INCL LIA O EXCLOG INTEIRO, SEM
+      *            LIMITE DE DATA/RODADA, PODENDO CASAR UMA CHAVE COM
+      *            UMA REJEICAO DE OUTRO DIA. PASSOU A CHAMAR
+      *            LOCALIZA-RODADA, QUE LE O JOBLOG E DELIMITA O
+      *            INICIO/FIM DA ULTIMA RODADA DO EX02EM04, E SO
+      *            CONSIDERA REJEICOES DO EXCLOG (EXCLOG-DATA/HORA,
+      *            NOVOS CAMPOS DE EXCLOGFD) DENTRO DESSA JANELA.
+      *09/08/2026 BRC - LOCALIZA-RODADA REGRAVAVA RUN-INI-TS A CADA
+      *            "INI " DO EX02EM04, ENTAO UMA RODADA RETOMADA POR
+      *            CHECKPOINT (QUE GRAVA UM SEGUNDO "INI " ANTES DO
+      *            "FIM ") FICAVA COM O INICIO DA JANELA ADIANTADO
+      *            PARA O RESTART, PERDENDO REJEICOES DO EXCLOG
+      *            ANTERIORES A ELE. AGORA SO O PRIMEIRO "INI " DE
+      *            UMA RODADA AINDA ABERTA (SEM "FIM " VISTO DEPOIS)
+      *            E CONSIDERADO; UM NOVO "INI " SO REINICIA A JANELA
+      *            SE A RODADA ANTERIOR JA TIVER SIDO FECHADA.
+      *09/08/2026 BRC - PRINCIPAL: O CASO CH-CADATU EQUAL CH-ARQMOV
+      *            COM TIPO-MOV DIFERENTE DE "I"/"A" (MOVIMENTO
+      *            INVALIDO REJEITADO PELO EX02, MAS QUE AINDA CASA A
+      *            CHAVE EM CADATU) CAIA DIRETO EM GRAVA-CADANT SEM
+      *            GRAVAR LINHA NO RELREV, AO CONTRARIO DE TODOS OS
+      *            OUTROS CASOS DESTE PARAGRAFO. PASSOU A REGISTRAR
+      *            "MOVIMENTO INVALIDO - MANTIDO SEM ALTERACAO".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CADATU ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQMOV ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADANT ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RELREV ASSIGN TO DISK.
+
+       COPY EXCLOGSL.
+       COPY JOBLOGSL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       COPY EXCLOGFD.
+       COPY JOBLOGFD.
+
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+       01 REG-ATU.
+           02 CC-ATU     PIC 9(03).
+           02 TIPO-ATU   PIC X(01).
+           02 ENDER-ATU  PIC X(50).
+           02 TEL-ATU    PIC X(15).
+           02 EMAIL-ATU  PIC X(40).
+
+       FD ARQMOV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQMOV.DAT".
+       01 REG-MOV.
+           02 CC-MOV     PIC 9(03).
+           02 TIPO-MOV   PIC X(01).
+           02 ENDER-MOV  PIC X(50).
+           02 TEL-MOV    PIC X(15).
+           02 EMAIL-MOV  PIC X(40).
+
+       FD CADANT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADANT.DAT".
+       01 REG-ANT.
+           02 CC-ANT     PIC 9(03).
+           02 TIPO-ANT   PIC X(01).
+           02 ENDER-ANT  PIC X(50).
+           02 TEL-ANT    PIC X(15).
+           02 EMAIL-ANT  PIC X(40).
+
+       FD RELREV
+           LABEL RECORD IS OMITTED.
+       01 REG-ATR     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EXCLOGWS.
+       COPY JOBLOGWS.
+
+       77 FIM-ARQ    PIC 9(01) VALUE 0.
+       77 CH-CADATU  PIC X(04) VALUE SPACES.
+       77 CH-ARQMOV  PIC X(04) VALUE SPACES.
+       77 QTD-REJ-INCL   PIC 9(05) VALUE ZEROES.
+       77 CHAVE-CC-ATU   PIC X(08) VALUE SPACES.
+       77 RUN-ABERTA     PIC X(01) VALUE "N".
+           88 RODADA-ABERTA VALUE "S".
+           88 RODADA-FECHADA VALUE "N".
+
+       01 TAB-REJ-INCL.
+           02 REJ-INCL-ITEM OCCURS 5000 TIMES
+                 DEPENDING ON QTD-REJ-INCL
+                 INDEXED BY IDX-REJ.
+              03 CHAVE-REJ-INCL PIC X(08).
+
+       01 RUN-INI-TS.
+           02 RUN-INI-DATA PIC 9(08) VALUE ZEROES.
+           02 RUN-INI-HORA PIC 9(08) VALUE ZEROES.
+
+       01 RUN-FIM-TS.
+           02 RUN-FIM-DATA PIC 9(08) VALUE 99999999.
+           02 RUN-FIM-HORA PIC 9(08) VALUE 99999999.
+
+       01 EXCLOG-TS.
+           02 EXCLOG-TS-DATA PIC 9(08).
+           02 EXCLOG-TS-HORA PIC 9(08).
+
+       01 DETALHE.
+           02 FILLER       PIC X(08) VALUE SPACES.
+           02 CC-REL       PIC 999.
+           02 FILLER       PIC X(08) VALUE SPACES.
+           02 MENSAGEM-REL PIC X(56).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM02.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL UNTIL CH-CADATU EQUAL HIGH-VALUES AND
+                               CH-ARQMOV EQUAL HIGH-VALUES.
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+              OPEN INPUT CADATU ARQMOV OUTPUT CADANT RELREV.
+              PERFORM CARREGA-REJ-INCL.
+              PERFORM LER-CADATU.
+              PERFORM LER-ARQMOV.
+
+       CARREGA-REJ-INCL.
+              PERFORM LOCALIZA-RODADA.
+              OPEN INPUT EXCLOG.
+              IF FS-EXCLOG EQUAL "00"
+                 PERFORM LER-EXCLOG
+                 PERFORM UNTIL EXCLOG-PROGRAMA EQUAL HIGH-VALUES
+                    MOVE EXCLOG-DATA TO EXCLOG-TS-DATA
+                    MOVE EXCLOG-HORA TO EXCLOG-TS-HORA
+                    IF EXCLOG-PROGRAMA EQUAL "EX02EM04" AND
+                       EXCLOG-CONDICAO EQUAL
+                          "INCLUSAO P/REG. JA EXISTENTE" AND
+                       EXCLOG-TS NOT LESS THAN RUN-INI-TS AND
+                       EXCLOG-TS NOT GREATER THAN RUN-FIM-TS AND
+                       QTD-REJ-INCL LESS THAN 5000
+                       ADD 1 TO QTD-REJ-INCL
+                       MOVE EXCLOG-CHAVE TO CHAVE-REJ-INCL(QTD-REJ-INCL)
+                    END-IF
+                    PERFORM LER-EXCLOG
+                 END-PERFORM
+                 CLOSE EXCLOG
+              END-IF.
+
+       LOCALIZA-RODADA.
+      *LOCALIZA NO JOBLOG O INICIO/FIM DA ULTIMA RODADA DO EX02EM04,
+      *PARA LIMITAR CARREGA-REJ-INCL AS REJEICOES DA RODADA SENDO
+      *REVERTIDA. SE A RODADA NAO TIVER TERMINADO (SEM "FIM "), O
+      *LIMITE SUPERIOR FICA ABERTO (99999999). UMA RODADA RETOMADA
+      *POR CHECKPOINT GRAVA UM SEGUNDO "INI " ANTES DO "FIM " - SO O
+      *PRIMEIRO "INI " DEPOIS DE UMA RODADA FECHADA (OU DO INICIO DO
+      *JOBLOG) MARCA O COMECO DA JANELA.
+              OPEN INPUT JOBLOG.
+              IF FS-JOBLOG EQUAL "00"
+                 PERFORM LER-JOBLOG
+                 PERFORM UNTIL JOBLOG-JOB EQUAL HIGH-VALUES
+                    IF JOBLOG-JOB EQUAL "EX02EM04"
+                       IF JOBLOG-EVENTO EQUAL "INI "
+                          IF RODADA-FECHADA
+                             MOVE JOBLOG-DATA TO RUN-INI-DATA
+                             MOVE JOBLOG-HORA TO RUN-INI-HORA
+                             MOVE 99999999    TO RUN-FIM-DATA
+                             MOVE 99999999    TO RUN-FIM-HORA
+                             SET RODADA-ABERTA TO TRUE
+                          END-IF
+                       ELSE
+                          IF JOBLOG-EVENTO EQUAL "FIM "
+                             MOVE JOBLOG-DATA TO RUN-FIM-DATA
+                             MOVE JOBLOG-HORA TO RUN-FIM-HORA
+                             SET RODADA-FECHADA TO TRUE
+                          END-IF
+                       END-IF
+                    END-IF
+                    PERFORM LER-JOBLOG
+                 END-PERFORM
+                 CLOSE JOBLOG
+              END-IF.
+
+       LER-JOBLOG.
+              READ JOBLOG AT END MOVE HIGH-VALUES TO JOBLOG-JOB.
+
+       LER-EXCLOG.
+              READ EXCLOG AT END MOVE HIGH-VALUES TO EXCLOG-PROGRAMA.
+
+       LER-CADATU.
+              READ CADATU AT END MOVE HIGH-VALUES TO CH-CADATU.
+              IF CH-CADATU EQUAL HIGH-VALUES
+                 NEXT SENTENCE
+              ELSE
+                 MOVE CC-ATU TO CH-CADATU
+              END-IF.
+
+       LER-ARQMOV.
+              READ ARQMOV AT END MOVE HIGH-VALUES TO CH-ARQMOV.
+              IF CH-ARQMOV EQUAL HIGH-VALUES
+                 NEXT SENTENCE
+              ELSE
+                 MOVE CC-MOV TO CH-ARQMOV
+              END-IF.
+
+       PRINCIPAL.
+      *IGUAL
+              IF CH-CADATU EQUAL CH-ARQMOV
+                 IF TIPO-MOV EQUAL "I"
+                    MOVE CC-ATU TO CHAVE-CC-ATU
+                    SET IDX-REJ TO 1
+                    SEARCH REJ-INCL-ITEM
+                       AT END
+                          MOVE CC-ATU TO CC-REL
+                          MOVE "REVERSAO: INCLUSAO DESFEITA"
+                             TO MENSAGEM-REL
+                          WRITE REG-ATR FROM DETALHE
+                             AFTER ADVANCING 1 LINE
+                       WHEN CHAVE-REJ-INCL(IDX-REJ) EQUAL CHAVE-CC-ATU
+                          MOVE CC-ATU TO CC-REL
+                          MOVE "INCLUSAO JA REJEITADA - MANTIDO"
+                             TO MENSAGEM-REL
+                          WRITE REG-ATR FROM DETALHE
+                             AFTER ADVANCING 1 LINE
+                          PERFORM GRAVA-CADANT
+                    END-SEARCH
+                 ELSE
+                    IF TIPO-MOV EQUAL "A"
+                       MOVE CC-ATU TO CC-REL
+                       MOVE "SUBSTITUICAO NAO REVERSIVEL - VER BACKUP"
+                       TO MENSAGEM-REL
+                       WRITE REG-ATR FROM DETALHE
+                            AFTER ADVANCING 1 LINE
+                    ELSE
+                       MOVE CC-ATU TO CC-REL
+                       MOVE "MOVIMENTO INVALIDO - MANTIDO SEM ALTERACAO"
+                       TO MENSAGEM-REL
+                       WRITE REG-ATR FROM DETALHE
+                            AFTER ADVANCING 1 LINE
+                    END-IF
+                    PERFORM GRAVA-CADANT
+                 END-IF
+                 PERFORM LER-CADATU
+                 PERFORM LER-ARQMOV
+              ELSE
+      *CADATU
+                 IF CH-CADATU LESS CH-ARQMOV
+                    PERFORM GRAVA-CADANT
+                    PERFORM LER-CADATU
+      *ARQMOV
+                 ELSE
+                    IF TIPO-MOV EQUAL "E"
+                       MOVE CC-MOV TO CC-REL
+                       MOVE "EXCLUSAO NAO REVERSIVEL - RESTAURE BACKUP"
+                       TO MENSAGEM-REL
+                    ELSE
+                       MOVE CC-MOV TO CC-REL
+                       MOVE "MOVIMENTO SEM REGISTRO EM CADATU"
+                       TO MENSAGEM-REL
+                    END-IF
+                    WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
+                    PERFORM LER-ARQMOV
+                 END-IF
+              END-IF.
+
+       GRAVA-CADANT.
+              MOVE CC-ATU    TO CC-ANT.
+              MOVE TIPO-ATU  TO TIPO-ANT.
+              MOVE ENDER-ATU TO ENDER-ANT.
+              MOVE TEL-ATU   TO TEL-ANT.
+              MOVE EMAIL-ATU TO EMAIL-ANT.
+              WRITE REG-ANT.
+
+       FIM.
+              CLOSE CADATU ARQMOV CADANT RELREV.
