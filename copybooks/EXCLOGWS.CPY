@@ -0,0 +1,7 @@
+      *----------------------------------------------------------*
+      * EXCLOGWS.CPY
+      * ITEM DE WORKING-STORAGE USADO PELO SELECT DE EXCLOGSL.CPY.
+      * COPIAR ESTE MEMBRO DENTRO DA WORKING-STORAGE SECTION, JUNTO
+      * COM EXCLOGSL.CPY (FILE-CONTROL) E EXCLOGFD.CPY (FILE SECTION).
+      *----------------------------------------------------------*
+       77  FS-EXCLOG      PIC X(02) VALUE "00".
