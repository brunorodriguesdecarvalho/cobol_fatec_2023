@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX02VAL.
+       AUTHOR. BRUNO CARVALHO.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *REMARKS.    VALIDA A SEQUENCIA ASCENDENTE DE CC-MOV EM ARQMOV
+      *            ANTES DE EX02 SER EXECUTADO. ABORTA O JOB SE O
+      *            ARQUIVO DE MOVIMENTO NAO ESTIVER EM ORDEM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQMOV ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQMOV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQMOV.DAT".
+       01 REG-MOV.
+           02 CC-MOV    PIC 9(03).
+           02 TIPO-MOV  PIC X(01).
+           02 ENDER-MOV PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ      PIC 9(01) VALUE 0.
+       77 CC-ANTERIOR  PIC 9(03) VALUE 0.
+       77 CT-LIDOS     PIC 9(05) VALUE 0.
+       77 SEQ-OK       PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM02.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+              OPEN INPUT ARQMOV.
+              PERFORM LER-ARQMOV.
+
+       LER-ARQMOV.
+              READ ARQMOV AT END MOVE 1 TO FIM-ARQ.
+
+       PRINCIPAL.
+              IF FIM-ARQ NOT EQUAL 1
+                 ADD 1 TO CT-LIDOS
+                 IF CC-MOV LESS THAN CC-ANTERIOR
+                    MOVE "N" TO SEQ-OK
+                    DISPLAY "ARQMOV FORA DE SEQUENCIA NO REGISTRO "
+                            CT-LIDOS " - CHAVE " CC-MOV
+                            " MENOR QUE A CHAVE ANTERIOR " CC-ANTERIOR
+                 ELSE
+                    MOVE CC-MOV TO CC-ANTERIOR
+                 END-IF
+                 PERFORM LER-ARQMOV
+              END-IF.
+
+       FIM.
+              CLOSE ARQMOV.
+              IF SEQ-OK EQUAL "N"
+                 DISPLAY "EX02VAL: ARQMOV REJEITADO - EXECUCAO DE "
+                         "EX02 NAO DEVE CONTINUAR."
+                 MOVE 16 TO RETURN-CODE
+              ELSE
+                 DISPLAY "EX02VAL: ARQMOV EM SEQUENCIA - "
+                         CT-LIDOS " REGISTROS VERIFICADOS."
+              END-IF.
