@@ -0,0 +1,32 @@
+      *----------------------------------------------------------*
+      * EXCLOGFD.CPY
+      * FD E REGISTRO DO ARQUIVO COMUM DE EXCECOES (VER EXCLOGSL.CPY
+      * PARA O SELECT). COPIAR ESTE MEMBRO DENTRO DA FILE SECTION.
+      *
+      * CADA PROGRAMA DE CONFERENCIA/ATUALIZACAO POR CHAVE (EX02 DO
+      * EM04, PGM-TESTE E EX02 DO "REPORTING - SAMPLE") GRAVA UM
+      * REGISTRO AQUI PARA CADA CHAVE/CONDICAO EXCEPCIONAL QUE
+      * ENCONTRAR, ALEM DO QUE JA ESCREVE NO SEU PROPRIO RELATORIO,
+      * PARA QUE A OPERACAO TENHA UM UNICO LUGAR ONDE CONFERIR TODAS
+      * AS EXCECOES DE TODOS OS PROGRAMAS DE CASAMENTO DE CHAVE.
+      *
+      * EXCLOG-DATA/EXCLOG-HORA IDENTIFICAM A RODADA QUE GEROU A
+      * EXCECAO, PARA QUE UM PROGRAMA QUE LEIA O EXCLOG INTEIRO (EX:
+      * EX02REV DO EM04, AO DECIDIR SE UMA INCLUSAO FOI REJEITADA)
+      * POSSA SE LIMITAR AS EXCECOES DA RODADA QUE ESTA SENDO TRATADA
+      * EM VEZ DE CASAR CHAVE COM UMA EXCECAO DE OUTRO DIA/RODADA.
+      *----------------------------------------------------------*
+       FD  EXCLOG
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "EXCLOG.txt".
+       01  REG-EXCLOG.
+           02 EXCLOG-PROGRAMA  PIC X(08).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 EXCLOG-CHAVE     PIC X(08).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 EXCLOG-CONDICAO  PIC X(30).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 EXCLOG-DATA      PIC 9(08).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 EXCLOG-HORA      PIC 9(08).
+           02 FILLER           PIC X(14) VALUE SPACES.
