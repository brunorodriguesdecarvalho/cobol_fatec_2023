@@ -0,0 +1,28 @@
+      *----------------------------------------------------------*
+      * JOBLOGFD.CPY
+      * FD E REGISTRO DO ARQUIVO COMUM DE LOG DE EXECUCAO DE JOBS
+      * (VER JOBLOGSL.CPY PARA O SELECT). COPIAR ESTE MEMBRO DENTRO
+      * DA FILE SECTION.
+      *
+      * CADA PROGRAMA BATCH GRAVA UM REGISTRO "INI " NO INICIO DO
+      * PROCESSAMENTO E UM REGISTRO "FIM " NO FINAL, COM A DATA/HORA
+      * E OS CONTADORES DE REGISTROS LIDOS/GRAVADOS DAQUELE JOB, PARA
+      * QUE A OPERACAO TENHA UM UNICO LUGAR ONDE CONFERIR O QUE RODOU
+      * E SE TERMINOU.
+      *----------------------------------------------------------*
+       FD  JOBLOG
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "JOBLOG.txt".
+       01  REG-JOBLOG.
+           02 JOBLOG-JOB       PIC X(08).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 JOBLOG-EVENTO    PIC X(04).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 JOBLOG-DATA      PIC 9(08).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 JOBLOG-HORA      PIC 9(08).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 JOBLOG-LIDOS     PIC 9(07).
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 JOBLOG-GRAVADOS  PIC 9(07).
+           02 FILLER           PIC X(32) VALUE SPACES.
