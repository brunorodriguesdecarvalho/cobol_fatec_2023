@@ -18,9 +18,27 @@
       *         No final do processamento, imprimir o total de clientes
       *         conforme layout, deixando três linhas em branco entre a
       *         última linha de detalhe e a linha de total.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - CT-LIN/CT-PAG E A LINHA DE NUMERO DE PAGINA
+      *            (CAB-01) PASSARAM A VIR DO MEMBRO COPY CABPAG,
+      *            COMPARTILHADO COM OS DEMAIS RELATORIOS.
+      *            GRAVA REGISTRO DE INICIO/FIM NO JOBLOG COMUM
+      *            (JOBLOGSL/JOBLOGFD/JOBLOGWS), COM DATA/HORA E OS
+      *            TOTAIS DE REGISTROS LIDOS/GRAVADOS DO JOB.
+      *09/08/2026 BRC - QUANDO RODADO SEM OPERADOR (ENTRADA PADRAO
+      *            VAZIA, COMO NA SEQUENCIA NOTURNA), OS ACCEPTS DE
+      *            PARAMETROS RETORNAM ZEROS/BRANCOS. NESSE CASO O
+      *            PERIODO E ABERTO EM VEZ DE FICAR VAZIO (1900 A 2999)
+      *            E OS FILTROS DE ESTADO/CIDADE PERMANECEM EM BRANCO
+      *            (= TODOS), QUE JA ERA O COMPORTAMENTO NORMAL.
+      *09/08/2026 BRC - TELEFONE INVALIDO/GARBLED DEIXOU DE SAIR NO
+      *            RELCLI (SO CONTINUA SENDO REGISTRADO NA LISTA DE
+      *            TELEFONES INVALIDOS). ACUMULA-ESTADO PASSOU A TER
+      *            GUARDA DE LIMITE (QTD-ESTADOS LESS THAN 27), NO
+      *            MESMO PADRAO JA USADO EM VALIDA-TELEFONE.
 
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION. 
        SOURCE-COMPUTER. BRUNO-PC.
@@ -33,12 +51,19 @@
            SELECT CADCLI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL. 
 
-           SELECT RELCLI ASSIGN TO DISK. 
+           SELECT RELCLI ASSIGN TO DISK.
 
-       DATA DIVISION. 
+           SELECT RELCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
 
        FILE SECTION.
 
+       COPY JOBLOGFD.
+
        FD  CADCLI
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI.DAT".
@@ -56,16 +81,33 @@
        01  REL-ITEM PIC X(72).
        01  REL-TOT  PIC X(72).
 
-       WORKING-STORAGE SECTION. 
+       FD  RELCSV
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELCLI.CSV".
+       01  REG-CSV PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
        77  FIM-ARQ PIC X(03) VALUE "NAO".
-       77  CT-LIN  PIC 9(02) VALUE 25.
-       77  CT-PAG  PIC 9(02) VALUE ZEROES.
+       COPY CABPAG.
+       77  ANO-INI PIC 9(04).
+       77  ANO-FIM PIC 9(04).
+       77  QTD-ESTADOS PIC 9(02) VALUE ZEROES.
+       77  FILTRO-ESTADO PIC X(02) VALUE SPACES.
+       77  FILTRO-CIDADE PIC X(30) VALUE SPACES.
+       77  QTD-TEL-INVALIDO PIC 9(03) VALUE ZEROES.
+       77  CT-LIDOS    PIC 9(07) VALUE ZEROES.
+       77  CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+
+       01  TAB-TEL-INV.
+           02 TI-ITEM OCCURS 50 TIMES INDEXED BY IDX-TEL.
+              03 TI-NOME PIC X(30).
+              03 TI-TEL  PIC 9(08).
 
-       01  CAB-01.
-           02 FILLER  PIC X(54) VALUE SPACES.
-           02 FILLER  PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG PIC 99(02).
-           02 FILLER  PIC X(11) VALUE SPACES.
+       01  TAB-ESTADOS.
+           02 TAB-ESTADO OCCURS 27 TIMES INDEXED BY IDX-EST.
+              03 TE-UF    PIC X(02).
+              03 TE-QTDE  PIC 9(04) VALUE ZEROES.
 
        01  CAB-02.
            02 FILLER  PIC X(23) VALUE SPACES.
@@ -73,10 +115,12 @@
            02 FILLER  PIC X(31) VALUE SPACES.
 
        01  CAB-03.
-           02 FILLER PIC X(14) VALUE SPACES.
-           02 FILLER PIC X(24) VALUE "CLIENTES NO PERIODO DE: ".
-           02 FILLER PIC X(12) VALUE " 2010 A 2011".
-           02 FILLER PIC X(18) VALUE SPACES.
+           02 FILLER      PIC X(14) VALUE SPACES.
+           02 FILLER      PIC X(24) VALUE "CLIENTES NO PERIODO DE: ".
+           02 VAR-ANO-INI PIC 9(04).
+           02 FILLER      PIC X(03) VALUE " A ".
+           02 VAR-ANO-FIM PIC 9(04).
+           02 FILLER      PIC X(19) VALUE SPACES.
 
        01  CAB-04.
            02 FILLER PIC X(4) VALUE SPACES.
@@ -105,6 +149,40 @@
        01  TOTAL-CLIENTES.
            02 FILLER PIC X(19) VALUE "Total de Clientes: ".
            02 QTD-CLIENTES PIC 9(04) VALUE ZEROES.
+
+       01  SUBTOT-TITULO.
+           02 FILLER PIC X(27) VALUE "Total de clientes por UF: ".
+
+       01  SUBTOT-LINHA.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 SUB-UF  PIC X(02).
+           02 FILLER  PIC X(03) VALUE " - ".
+           02 SUB-QTD PIC ZZZ9.
+
+       01  CSV-CABECALHO PIC X(54) VALUE
+           "CPF;NOME;ESTADO;CIDADE;TELEFONE;DATA VISITA".
+
+       01  TELINV-TITULO.
+           02 FILLER PIC X(32) VALUE "Telefones invalidos encontrados:".
+
+       01  TELINV-LINHA.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 TI-NOME-REL PIC X(30).
+           02 FILLER  PIC X(03) VALUE " - ".
+           02 TI-TEL-REL  PIC 9(08).
+
+       01  CSV-LINHA.
+           02 CSV-CPF      PIC 9(11).
+           02 FILLER       PIC X(01) VALUE ";".
+           02 CSV-NOME     PIC X(30).
+           02 FILLER       PIC X(01) VALUE ";".
+           02 CSV-ESTADO   PIC X(02).
+           02 FILLER       PIC X(01) VALUE ";".
+           02 CSV-CIDADE   PIC X(30).
+           02 FILLER       PIC X(01) VALUE ";".
+           02 CSV-TELEFONE PIC 9(08).
+           02 FILLER       PIC X(01) VALUE ";".
+           02 CSV-DATA     PIC 9(08).
              
        PROCEDURE DIVISION. 
 
@@ -115,13 +193,50 @@
            STOP RUN.
 
        INICIO.
+           DISPLAY "INFORME O ANO INICIAL DO PERIODO.........: ".
+           ACCEPT ANO-INI.
+           IF ANO-INI EQUAL ZEROES
+              MOVE 1900 TO ANO-INI.
+           DISPLAY "INFORME O ANO FINAL DO PERIODO...........: ".
+           ACCEPT ANO-FIM.
+           IF ANO-FIM EQUAL ZEROES
+              MOVE 2999 TO ANO-FIM.
+           MOVE ANO-INI TO VAR-ANO-INI.
+           MOVE ANO-FIM TO VAR-ANO-FIM.
+
+           DISPLAY "INFORME O ESTADO (BRANCO = TODOS)........: ".
+           ACCEPT FILTRO-ESTADO.
+           DISPLAY "INFORME A CIDADE (BRANCO = TODAS)........: ".
+           ACCEPT FILTRO-CIDADE.
+
+           MOVE 25 TO CT-LIN.
            OPEN INPUT  CADCLI
-                OUTPUT RELCLI.
+                OUTPUT RELCLI
+                       RELCSV.
+           WRITE REG-CSV FROM CSV-CABECALHO.
+           PERFORM GRAVA-JOBLOG-INICIO.
            PERFORM LEITURA.
 
+       GRAVA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES     TO REG-JOBLOG.
+           MOVE "EX02EM02" TO JOBLOG-JOB.
+           MOVE "INI "     TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE ZEROES     TO JOBLOG-LIDOS JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
+
        LEITURA.
            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
-       
+           IF FIM-ARQ NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
+
        CABECALHO.
            ADD 1         TO CT-PAG.
            MOVE CT-PAG   TO VAR-PAG.
@@ -144,19 +259,106 @@
            MOVE NOME-CLIENTE            TO NOME.
            MOVE ESTADO-CLIENTE          TO ESTADO.
            MOVE TELEFONE-CLIENTE(1:4)   TO TELEFONE-P1.
-           MOVE TELEFONE-CLIENTE(5:8)   TO TELEFONE-P2.
-           ADD 1                        TO CT-LIN.
+           MOVE TELEFONE-CLIENTE(5:4)   TO TELEFONE-P2.
+
+           PERFORM VALIDA-TELEFONE.
+
+           IF TELEFONE-CLIENTE IS NUMERIC AND
+              TELEFONE-CLIENTE NOT EQUAL ZEROES
+              ADD 1 TO CT-LIN
+              IF CT-LIN EQUAL 1
+                  WRITE REL-ITEM FROM DETALHE AFTER ADVANCING 2 LINE
+              ELSE WRITE REL-ITEM FROM DETALHE AFTER ADVANCING 1 LINE
+              END-IF
+              ADD 1 TO CT-GRAVADOS
+           END-IF.
+
+           PERFORM ACUMULA-ESTADO.
+           PERFORM GRAVA-CSV.
+
+       VALIDA-TELEFONE.
+           IF (TELEFONE-CLIENTE IS NOT NUMERIC OR
+               TELEFONE-CLIENTE EQUAL ZEROES) AND
+              QTD-TEL-INVALIDO LESS THAN 50
+              ADD 1 TO QTD-TEL-INVALIDO
+              MOVE NOME-CLIENTE     TO TI-NOME(QTD-TEL-INVALIDO)
+              MOVE TELEFONE-CLIENTE TO TI-TEL(QTD-TEL-INVALIDO)
+           END-IF.
 
-           IF CT-LIN EQUAL 1
-               WRITE REL-ITEM FROM DETALHE AFTER ADVANCING 2 LINE
-           ELSE WRITE REL-ITEM FROM DETALHE AFTER ADVANCING 1 LINE.
+       GRAVA-CSV.
+           MOVE CPF-CLIENTE      TO CSV-CPF.
+           MOVE NOME-CLIENTE     TO CSV-NOME.
+           MOVE ESTADO-CLIENTE   TO CSV-ESTADO.
+           MOVE CIDADE-CLIENTE   TO CSV-CIDADE.
+           MOVE TELEFONE-CLIENTE TO CSV-TELEFONE.
+           MOVE DATA-VIS-CLI     TO CSV-DATA.
+           WRITE REG-CSV FROM CSV-LINHA.
+
+       ACUMULA-ESTADO.
+           MOVE 1 TO IDX-EST.
+           SEARCH TAB-ESTADO
+              AT END
+                 IF QTD-ESTADOS LESS THAN 27
+                    ADD 1 TO QTD-ESTADOS
+                    MOVE ESTADO-CLIENTE TO TE-UF(QTD-ESTADOS)
+                    ADD 1 TO TE-QTDE(QTD-ESTADOS)
+                    SET IDX-EST TO QTD-ESTADOS
+                 END-IF
+              WHEN TE-UF(IDX-EST) EQUAL ESTADO-CLIENTE
+                 ADD 1 TO TE-QTDE(IDX-EST)
+           END-SEARCH.
 
        PRINCIPAL.
-           IF DATA-VIS-CLI(5:8)=2010 OR DATA-VIS-CLI(5:8) = 2011 
+           IF DATA-VIS-CLI(5:4) GREATER OR EQUAL ANO-INI AND
+              DATA-VIS-CLI(5:4) LESS OR EQUAL ANO-FIM AND
+              (FILTRO-ESTADO EQUAL SPACES OR
+               FILTRO-ESTADO EQUAL ESTADO-CLIENTE) AND
+              (FILTRO-CIDADE EQUAL SPACES OR
+               FILTRO-CIDADE EQUAL CIDADE-CLIENTE)
               ADD 1 TO QTD-CLIENTES
               PERFORM IMPRESSAO.
            PERFORM LEITURA.
            
        FIM.
            WRITE REL-TOT FROM TOTAL-CLIENTES AFTER ADVANCING 4 LINE.
-           CLOSE CADCLI RELCLI.
\ No newline at end of file
+           WRITE REL-TOT FROM SUBTOT-TITULO AFTER ADVANCING 2 LINE.
+           MOVE 1 TO IDX-EST.
+           PERFORM IMPRIME-SUBTOTAL UNTIL IDX-EST GREATER THAN
+                                          QTD-ESTADOS.
+
+           IF QTD-TEL-INVALIDO GREATER THAN ZEROES
+              WRITE REL-TOT FROM TELINV-TITULO AFTER ADVANCING 2 LINE
+              MOVE 1 TO IDX-TEL
+              PERFORM IMPRIME-TEL-INVALIDO UNTIL IDX-TEL GREATER THAN
+                                                 QTD-TEL-INVALIDO
+           END-IF.
+
+           CLOSE CADCLI RELCLI RELCSV.
+           PERFORM GRAVA-JOBLOG-FIM.
+
+       GRAVA-JOBLOG-FIM.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES       TO REG-JOBLOG.
+           MOVE "EX02EM02"   TO JOBLOG-JOB.
+           MOVE "FIM "       TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE CT-LIDOS     TO JOBLOG-LIDOS.
+           MOVE CT-GRAVADOS  TO JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
+
+       IMPRIME-SUBTOTAL.
+           MOVE TE-UF(IDX-EST)   TO SUB-UF.
+           MOVE TE-QTDE(IDX-EST) TO SUB-QTD.
+           WRITE REL-TOT FROM SUBTOT-LINHA AFTER ADVANCING 1 LINE.
+           SET IDX-EST UP BY 1.
+
+       IMPRIME-TEL-INVALIDO.
+           MOVE TI-NOME(IDX-TEL) TO TI-NOME-REL.
+           MOVE TI-TEL(IDX-TEL)  TO TI-TEL-REL.
+           WRITE REL-TOT FROM TELINV-LINHA AFTER ADVANCING 1 LINE.
+           SET IDX-TEL UP BY 1.
\ No newline at end of file
