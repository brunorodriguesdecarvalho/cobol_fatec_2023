@@ -6,8 +6,27 @@
        DATE-COMPILED. 22/04/2023.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.    LER REGISTROS E IMPRIMIR RELATORIO.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - CT-LIN/CT-PAG E A LINHA DE NUMERO DE PAGINA
+      *            (CAB-01) PASSARAM A VIR DO MEMBRO COPY CABPAG,
+      *            COMPARTILHADO COM OS DEMAIS RELATORIOS; O TITULO
+      *            QUE ANTES FICAVA NA MESMA LINHA DO NUMERO DE
+      *            PAGINA PASSOU PARA A SUA PROPRIA LINHA (CAB-TITULO).
+      *08/08/2026 BRC - GRAVA REGISTRO DE INICIO/FIM NO JOBLOG COMUM
+      *            (JOBLOGSL/JOBLOGFD/JOBLOGWS), COM DATA/HORA E OS
+      *            TOTAIS DE REGISTROS LIDOS/GRAVADOS DO JOB.
+      *08/08/2026 BRC - ARQALU PASSOU A TER O CPF DO ALUNO (CPF-ALU),
+      *            PARA PERMITIR O CRUZAMENTO DO CADASTRO DE ALUNOS
+      *            COM OS DEMAIS CADASTROS (CADCLI, CADSOC1) NO NOVO
+      *            EX06.
+      *09/08/2026 BRC - OS PESOS/NOTA MINIMA/LIMITE DE FALTAS VOLTAM
+      *            A ASSUMIR O VALOR DEFAULT (1/1/1, 7,00 E 16) QUANDO
+      *            O ACCEPT NAO RECEBE ENTRADA DO OPERADOR (RODADA SEM
+      *            OPERADOR, COMO NA SEQUENCIA NOTURNA). CALCMEDIA
+      *            TAMBEM PASSOU A SE PROTEGER CONTRA SOMA-PESOS IGUAL
+      *            A ZERO, RESTAURANDO OS PESOS PARA 1/1/1 NESSE CASO.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION. 
        SOURCE-COMPUTER. BRUNO-PC.
        OBJECT-COMPUTER. BRUNO-PC.
@@ -23,8 +42,18 @@
            SELECT ARQREP ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT ARQDEP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BOLETINS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY JOBLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY JOBLOGFD.
 
        FD  ARQALU
            LABEL RECORD ARE STANDARD
@@ -37,6 +66,7 @@
            02 NOTA3-ALU       PIC 9(02)V9(02).
            02 FALTAS-ALU      PIC 9(02).
            02 SEXO-ALU        PIC X(01).
+           02 CPF-ALU         PIC 9(11).
 
        FD  RELAPROV
            LABEL RECORD IS OMITTED
@@ -57,25 +87,71 @@
            02 FALTAS-REPROV      PIC 9(02).
            02 SEXO-REPROV        PIC X(01).
 
+       FD  ARQDEP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01  REG-DEP.
+           02 MATRICULA-DEP   PIC 9(07).
+           02 NOME-DEP        PIC X(30).
+           02 NOTA1-DEP       PIC 9(02)V9(02).
+           02 NOTA2-DEP       PIC 9(02)V9(02).
+           02 NOTA3-DEP       PIC 9(02)V9(02).
+           02 FALTAS-DEP      PIC 9(02).
+           02 SEXO-DEP        PIC X(01).
+
+       FD  BOLETINS
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "BOLETINS.txt".
+       01  REG-BOL    PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
        77  FIM-ARQ           PIC X(03) VALUE "NAO".
-       77  CT-LIN            PIC 9(02) VALUE 30.
-       77  CT-PAG            PIC 9(02) VALUE ZEROES.
+       COPY CABPAG.
+       77  CT-LIDOS          PIC 9(07) VALUE ZEROES.
+       77  CT-GRAVADOS       PIC 9(07) VALUE ZEROES.
        77  TEMP-SOMA-ALU     PIC 9(04)V9(04) VALUE ZEROES.
        77  TEMP-MED-ALUNO    PIC 9(02)V9(02) VALUE ZEROES.
        77  TEMP-APROVADOS    PIC 9(05) VALUE ZEROES.
        77  TEMP-MEDIA-TOT    PIC 9(08)V9(08) VALUE ZEROES.
        77  TEMP-MEDIA-TURMA  PIC 9(08)V9(08) VALUE ZEROES.
+       77  TEMP-DEPENDENCIA  PIC 9(05) VALUE ZEROES.
+       77  SITUACAO-ALU      PIC X(11) VALUE SPACES.
+
+       77  PESO1             PIC 9(01) VALUE 1.
+       77  PESO2             PIC 9(01) VALUE 1.
+       77  PESO3             PIC 9(01) VALUE 1.
+       77  SOMA-PESOS        PIC 9(02) VALUE ZEROES.
+       77  NOTA-MINIMA       PIC 9(01)V9(02) VALUE 7,00.
+       77  NOTA-DEPENDENCIA  PIC 9(01)V9(02) VALUE 5,00.
+       77  FALTAS-MAXIMAS    PIC 9(02) VALUE 16.
+
+       77  CT-MASC           PIC 9(05) VALUE ZEROES.
+       77  CT-FEM            PIC 9(05) VALUE ZEROES.
+       77  SOMA-MEDIA-MASC   PIC 9(07)V9(04) VALUE ZEROES.
+       77  SOMA-MEDIA-FEM    PIC 9(07)V9(04) VALUE ZEROES.
+       77  MEDIA-MASC        PIC 9(02)V9(02) VALUE ZEROES.
+       77  MEDIA-FEM         PIC 9(02)V9(02) VALUE ZEROES.
+
+       77  QTD-RANK          PIC 9(03) VALUE ZEROES.
+
+       01  TAB-RANK.
+           02 RANK-ITEM OCCURS 500 TIMES INDEXED BY IDX-RANK.
+              03 RANK-MATRICULA PIC 9(07).
+              03 RANK-NOME      PIC X(30).
+              03 RANK-MEDIA     PIC 9(02)V9(02).
+       77  IDX-MAX            PIC 9(03).
+       77  IDX-J              PIC 9(03).
+       77  TEMP-RANK-MATRICULA PIC 9(07).
+       77  TEMP-RANK-NOME       PIC X(30).
+       77  TEMP-RANK-MEDIA      PIC 9(02)V9(02).
 
-       01  CAB-01.
-           02 FILLER  PIC X(10) VALUE SPACES. 
-           02 FILLER  PIC X(30) VALUE "RELATORIO DE ALUNOS APROVADOS ". 
+       01  CAB-TITULO.
            02 FILLER  PIC X(10) VALUE SPACES.
-           02 FILLER  PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG PIC Z9.
-           02 FILLER  PIC X(03) VALUE SPACES.
+           02 FILLER  PIC X(30) VALUE "RELATORIO DE ALUNOS APROVADOS ".
+           02 FILLER  PIC X(40) VALUE SPACES.
 
-       01  CAB-02. 
+       01  CAB-02.
            02 FILLER  PIC X(06) VALUE "NUMERO". 
            02 FILLER  PIC X(06) VALUE SPACES. 
            02 FILLER  PIC X(13) VALUE "NOME DO ALUNO". 
@@ -97,11 +173,67 @@
            02 FILLER PIC X(27) VALUE "Total de alunos aprovados: ". 
            02 TOTAL-APROVADOS PIC 9(05).
        
-       01  MED-APROVADOS. 
+       01  MED-APROVADOS.
            02 FILLER PIC X(20) VALUE "Media geral da turma".
            02 FILLER PIC X(07) VALUE "     : ".
            02 MEDIA-APROVADOS PIC Z9,99.
-          
+
+       01  TOT-DEPENDENCIA.
+           02 FILLER PIC X(28) VALUE "Total de alunos em depend.: ".
+           02 TOTAL-DEPENDENCIA PIC 9(05).
+
+       01  GENERO-TITULO.
+           02 FILLER PIC X(30) VALUE "Desempenho por sexo:          ".
+           02 FILLER PIC X(50) VALUE SPACES.
+
+       01  GENERO-LINHA.
+           02 FILLER      PIC X(03) VALUE SPACES.
+           02 GEN-DESC     PIC X(12).
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 GEN-QTD       PIC ZZZZ9.
+           02 FILLER        PIC X(10) VALUE SPACES.
+           02 GEN-MEDIA-LIT PIC X(14) VALUE "MEDIA GERAL : ".
+           02 GEN-MEDIA      PIC Z9,99.
+           02 FILLER         PIC X(27) VALUE SPACES.
+
+       01  RANKING-TITULO.
+           02 FILLER PIC X(22) VALUE "CLASSIFICACAO DA TURMA".
+           02 FILLER PIC X(58) VALUE SPACES.
+
+       01  RANKING-LINHA.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 RANK-POS      PIC ZZ9.
+           02 FILLER        PIC X(03) VALUE SPACES.
+           02 RANK-NUM-REL  PIC 9999999.
+           02 FILLER        PIC X(03) VALUE SPACES.
+           02 RANK-NOME-REL PIC X(30).
+           02 FILLER        PIC X(03) VALUE SPACES.
+           02 RANK-MEDIA-REL PIC Z9,99.
+           02 FILLER         PIC X(26) VALUE SPACES.
+
+       01  BOLETIM-CAB.
+           02 FILLER PIC X(20) VALUE "BOLETIM INDIVIDUAL: ".
+           02 BOL-NOME PIC X(30).
+           02 FILLER  PIC X(30) VALUE SPACES.
+
+       01  BOLETIM-CORPO.
+           02 FILLER      PIC X(18) VALUE "N1/N2/N3........: ".
+           02 BOL-NOTA1   PIC Z9,99.
+           02 FILLER      PIC X(01) VALUE "/".
+           02 BOL-NOTA2   PIC Z9,99.
+           02 FILLER      PIC X(01) VALUE "/".
+           02 BOL-NOTA3   PIC Z9,99.
+           02 FILLER      PIC X(40) VALUE SPACES.
+
+       01  BOLETIM-RODAPE.
+           02 FILLER       PIC X(18) VALUE "MEDIA/FALTAS....: ".
+           02 BOL-MEDIA    PIC Z9,99.
+           02 FILLER       PIC X(03) VALUE " / ".
+           02 BOL-FALTAS   PIC Z9.
+           02 FILLER       PIC X(02) VALUE "  ".
+           02 BOL-SITUACAO PIC X(11).
+           02 FILLER       PIC X(36) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        EXEMPLO-IMPRESSAO.
@@ -112,35 +244,138 @@
            STOP RUN.
 
        INICIO.
+           DISPLAY "PESO DA NOTA 1 (1 A 9)....................: ".
+           ACCEPT PESO1.
+           IF PESO1 EQUAL ZEROES
+              MOVE 1 TO PESO1.
+           DISPLAY "PESO DA NOTA 2 (1 A 9)....................: ".
+           ACCEPT PESO2.
+           IF PESO2 EQUAL ZEROES
+              MOVE 1 TO PESO2.
+           DISPLAY "PESO DA NOTA 3 (1 A 9)....................: ".
+           ACCEPT PESO3.
+           IF PESO3 EQUAL ZEROES
+              MOVE 1 TO PESO3.
+           DISPLAY "MEDIA MINIMA PARA APROVACAO (EX: 7,00)....: ".
+           ACCEPT NOTA-MINIMA.
+           IF NOTA-MINIMA EQUAL ZEROES
+              MOVE 7,00 TO NOTA-MINIMA.
+           DISPLAY "LIMITE DE FALTAS (REPROVACAO)..............: ".
+           ACCEPT FALTAS-MAXIMAS.
+           IF FALTAS-MAXIMAS EQUAL ZEROES
+              MOVE 16 TO FALTAS-MAXIMAS.
+
+           MOVE 30 TO CT-LIN.
            OPEN INPUT ARQALU
-                OUTPUT ARQREP RELAPROV.
+                OUTPUT ARQREP ARQDEP BOLETINS RELAPROV.
+           PERFORM GRAVA-JOBLOG-INICIO.
            PERFORM LEITURA.
 
+       GRAVA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES     TO REG-JOBLOG.
+           MOVE "EX05EM02" TO JOBLOG-JOB.
+           MOVE "INI "     TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE ZEROES     TO JOBLOG-LIDOS JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
+
        LEITURA.
            READ ARQALU AT END MOVE "SIM" TO FIM-ARQ.
-       
+           IF FIM-ARQ NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
+
        CALCMEDIA.
-           MOVE ZEROES   TO TEMP-SOMA-ALU.
-           MOVE ZEROES   TO TEMP-MED-ALUNO.
-           
-           ADD NOTA1-ALU TO TEMP-SOMA-ALU.
-           ADD NOTA2-ALU TO TEMP-SOMA-ALU.
-           ADD NOTA3-ALU TO TEMP-SOMA-ALU.
+           COMPUTE SOMA-PESOS = PESO1 + PESO2 + PESO3.
+           IF SOMA-PESOS EQUAL ZEROES
+              MOVE 1 TO PESO1 PESO2 PESO3
+              MOVE 3 TO SOMA-PESOS.
+           COMPUTE TEMP-SOMA-ALU =
+                   (NOTA1-ALU * PESO1) +
+                   (NOTA2-ALU * PESO2) +
+                   (NOTA3-ALU * PESO3).
 
-           DIVIDE TEMP-SOMA-ALU BY 3 
+           DIVIDE TEMP-SOMA-ALU BY SOMA-PESOS
               GIVING TEMP-MED-ALUNO.
 
        DECISAO.
            PERFORM CALCMEDIA.
-           IF TEMP-MED-ALUNO GREATER OR EQUAL 7 AND
-              FALTAS-ALU < 16
-              PERFORM IMPRESSAO
-           ELSE PERFORM GRAVACAO.
+           PERFORM ACUMULA-RANKING.
+           PERFORM ACUMULA-GENERO.
+
+           IF FALTAS-ALU GREATER OR EQUAL FALTAS-MAXIMAS
+              MOVE "REPROVADO"   TO SITUACAO-ALU
+              PERFORM GRAVACAO
+           ELSE
+              IF TEMP-MED-ALUNO GREATER OR EQUAL NOTA-MINIMA
+                 MOVE "APROVADO"    TO SITUACAO-ALU
+                 PERFORM IMPRESSAO
+              ELSE
+                 IF TEMP-MED-ALUNO GREATER OR EQUAL NOTA-DEPENDENCIA
+                    MOVE "DEPENDENCIA" TO SITUACAO-ALU
+                    PERFORM GRAVA-DEPENDENCIA
+                 ELSE
+                    MOVE "REPROVADO"   TO SITUACAO-ALU
+                    PERFORM GRAVACAO
+                 END-IF
+              END-IF
+           END-IF.
+
+           PERFORM GERA-BOLETIM.
 
        PRINCIPAL.
            PERFORM DECISAO.
            PERFORM LEITURA.
 
+       ACUMULA-RANKING.
+           IF QTD-RANK LESS THAN 500
+              ADD 1 TO QTD-RANK
+              MOVE MATRICULA-ALU  TO RANK-MATRICULA(QTD-RANK)
+              MOVE NOME-ALU       TO RANK-NOME(QTD-RANK)
+              MOVE TEMP-MED-ALUNO TO RANK-MEDIA(QTD-RANK)
+           END-IF.
+
+       ACUMULA-GENERO.
+           IF SEXO-ALU EQUAL "M"
+              ADD 1 TO CT-MASC
+              ADD TEMP-MED-ALUNO TO SOMA-MEDIA-MASC
+           ELSE
+              IF SEXO-ALU EQUAL "F"
+                 ADD 1 TO CT-FEM
+                 ADD TEMP-MED-ALUNO TO SOMA-MEDIA-FEM
+              END-IF
+           END-IF.
+
+       GRAVA-DEPENDENCIA.
+           MOVE MATRICULA-ALU TO MATRICULA-DEP
+           MOVE NOME-ALU      TO NOME-DEP
+           MOVE NOTA1-ALU     TO NOTA1-DEP
+           MOVE NOTA2-ALU     TO NOTA2-DEP
+           MOVE NOTA3-ALU     TO NOTA3-DEP
+           MOVE FALTAS-ALU    TO FALTAS-DEP
+           MOVE SEXO-ALU      TO SEXO-DEP
+           WRITE REG-DEP.
+           ADD 1 TO TEMP-DEPENDENCIA.
+           ADD 1 TO CT-GRAVADOS.
+
+       GERA-BOLETIM.
+           MOVE NOME-ALU       TO BOL-NOME.
+           MOVE NOTA1-ALU      TO BOL-NOTA1.
+           MOVE NOTA2-ALU      TO BOL-NOTA2.
+           MOVE NOTA3-ALU      TO BOL-NOTA3.
+           MOVE TEMP-MED-ALUNO TO BOL-MEDIA.
+           MOVE FALTAS-ALU     TO BOL-FALTAS.
+           MOVE SITUACAO-ALU   TO BOL-SITUACAO.
+           WRITE REG-BOL FROM BOLETIM-CAB    AFTER ADVANCING 1 LINE.
+           WRITE REG-BOL FROM BOLETIM-CORPO  AFTER ADVANCING 1 LINE.
+           WRITE REG-BOL FROM BOLETIM-RODAPE AFTER ADVANCING 1 LINE.
+
        CABECALHO.
            ADD 1           TO CT-PAG.
            MOVE CT-PAG     TO VAR-PAG.
@@ -149,6 +384,7 @@
            IF CT-PAG = 1
               WRITE REG-APROV FROM CAB-01
            ELSE WRITE REG-APROV FROM CAB-01 AFTER ADVANCING 4 LINE.
+           WRITE REG-APROV FROM CAB-TITULO AFTER ADVANCING 1 LINE.
            WRITE REG-APROV FROM CAB-02 AFTER ADVANCING 2 LINE.
            MOVE ZEROES     TO CT-LIN.
 
@@ -165,10 +401,11 @@
            ADD 1 TO CT-LIN.
            ADD 1 TO TEMP-APROVADOS.
 
-           IF CT-LIN EQUAL 1              
+           IF CT-LIN EQUAL 1
               WRITE REG-APROV FROM DETALHE AFTER ADVANCING 2 LINE
               ELSE WRITE REG-APROV FROM DETALHE AFTER ADVANCING 1 LINE.
-           
+           ADD 1 TO CT-GRAVADOS.
+
        GRAVACAO.
            MOVE MATRICULA-ALU TO MATRICULA-REPROV
            MOVE NOME-ALU      TO NOME-REPROV
@@ -178,21 +415,106 @@
            MOVE FALTAS-ALU    TO FALTAS-REPROV
            MOVE SEXO-ALU      TO SEXO-REPROV
            WRITE REG-REP.
+           ADD 1 TO CT-GRAVADOS.
 
-       IMPRESSAO-FINAL.        
+       IMPRESSAO-FINAL.
            MOVE TEMP-APROVADOS TO TOTAL-APROVADOS
-           WRITE QTD-APROV FROM TOT-APROVADOS 
+           WRITE QTD-APROV FROM TOT-APROVADOS
               AFTER ADVANCING 4 LINE.
 
            DIVIDE TEMP-MEDIA-TOT BY TEMP-APROVADOS
-              GIVING TEMP-MEDIA-TURMA.   
+              GIVING TEMP-MEDIA-TURMA.
 
            MOVE TEMP-MEDIA-TURMA TO MEDIA-APROVADOS
            WRITE MEDIA-TURMA FROM MED-APROVADOS
               AFTER ADVANCING 1 LINE.
-           
+
+           MOVE TEMP-DEPENDENCIA TO TOTAL-DEPENDENCIA.
+           WRITE MEDIA-TURMA FROM TOT-DEPENDENCIA AFTER ADVANCING 1 LINE.
+
+           WRITE MEDIA-TURMA FROM GENERO-TITULO AFTER ADVANCING 2 LINE.
+           IF CT-MASC GREATER THAN ZEROES
+              DIVIDE SOMA-MEDIA-MASC BY CT-MASC GIVING MEDIA-MASC
+           END-IF.
+           MOVE "MASCULINO"  TO GEN-DESC.
+           MOVE CT-MASC      TO GEN-QTD.
+           MOVE MEDIA-MASC   TO GEN-MEDIA.
+           WRITE MEDIA-TURMA FROM GENERO-LINHA AFTER ADVANCING 1 LINE.
+
+           IF CT-FEM GREATER THAN ZEROES
+              DIVIDE SOMA-MEDIA-FEM BY CT-FEM GIVING MEDIA-FEM
+           END-IF.
+           MOVE "FEMININO"   TO GEN-DESC.
+           MOVE CT-FEM       TO GEN-QTD.
+           MOVE MEDIA-FEM    TO GEN-MEDIA.
+           WRITE MEDIA-TURMA FROM GENERO-LINHA AFTER ADVANCING 1 LINE.
+
+           PERFORM ORDENA-RANKING.
+
+           WRITE MEDIA-TURMA FROM RANKING-TITULO AFTER ADVANCING 2 LINE.
+           MOVE 1 TO IDX-RANK.
+           PERFORM IMPRIME-RANKING UNTIL IDX-RANK GREATER THAN QTD-RANK.
+
+       ORDENA-RANKING.
+           MOVE 1 TO IDX-RANK.
+           PERFORM ORDENA-PASSO UNTIL IDX-RANK GREATER OR EQUAL QTD-RANK.
+
+       ORDENA-PASSO.
+           MOVE IDX-RANK TO IDX-MAX.
+           COMPUTE IDX-J = IDX-RANK + 1.
+           PERFORM ACHA-MAIOR UNTIL IDX-J GREATER THAN QTD-RANK.
+
+           IF IDX-MAX NOT EQUAL IDX-RANK
+              PERFORM TROCA-RANKING
+           END-IF.
+
+           SET IDX-RANK UP BY 1.
+
+       ACHA-MAIOR.
+           IF RANK-MEDIA(IDX-J) GREATER THAN RANK-MEDIA(IDX-MAX)
+              SET IDX-MAX TO IDX-J
+           END-IF.
+           SET IDX-J UP BY 1.
+
+       TROCA-RANKING.
+           MOVE RANK-MATRICULA(IDX-RANK) TO TEMP-RANK-MATRICULA.
+           MOVE RANK-NOME(IDX-RANK)      TO TEMP-RANK-NOME.
+           MOVE RANK-MEDIA(IDX-RANK)     TO TEMP-RANK-MEDIA.
+
+           MOVE RANK-MATRICULA(IDX-MAX)  TO RANK-MATRICULA(IDX-RANK).
+           MOVE RANK-NOME(IDX-MAX)       TO RANK-NOME(IDX-RANK).
+           MOVE RANK-MEDIA(IDX-MAX)      TO RANK-MEDIA(IDX-RANK).
+
+           MOVE TEMP-RANK-MATRICULA      TO RANK-MATRICULA(IDX-MAX).
+           MOVE TEMP-RANK-NOME           TO RANK-NOME(IDX-MAX).
+           MOVE TEMP-RANK-MEDIA          TO RANK-MEDIA(IDX-MAX).
+
+       IMPRIME-RANKING.
+           MOVE IDX-RANK                    TO RANK-POS.
+           MOVE RANK-MATRICULA(IDX-RANK)     TO RANK-NUM-REL.
+           MOVE RANK-NOME(IDX-RANK)          TO RANK-NOME-REL.
+           MOVE RANK-MEDIA(IDX-RANK)         TO RANK-MEDIA-REL.
+           WRITE MEDIA-TURMA FROM RANKING-LINHA AFTER ADVANCING 1 LINE.
+           SET IDX-RANK UP BY 1.
+
        FIM.
-           CLOSE ARQALU RELAPROV ARQREP.
+           CLOSE ARQALU RELAPROV ARQREP ARQDEP BOLETINS.
+           PERFORM GRAVA-JOBLOG-FIM.
+
+       GRAVA-JOBLOG-FIM.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES       TO REG-JOBLOG.
+           MOVE "EX05EM02"   TO JOBLOG-JOB.
+           MOVE "FIM "       TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE CT-LIDOS     TO JOBLOG-LIDOS.
+           MOVE CT-GRAVADOS  TO JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
 
 
 
