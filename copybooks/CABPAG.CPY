@@ -0,0 +1,26 @@
+      *----------------------------------------------------------*
+      * CABPAG.CPY
+      * CONTADORES DE PAGINA/LINHA E LINHA DE NUMERO DE PAGINA
+      * PADRAO, PARA USO NA WORKING-STORAGE SECTION DOS PROGRAMAS
+      * QUE IMPRIMEM RELATORIO COM QUEBRA DE PAGINA (PARAGRAFO
+      * CABECALHO). O PROGRAMA QUE COPIA ESTE MEMBRO CONTINUA
+      * DEFININDO SUAS PROPRIAS LINHAS DE TITULO/COLUNAS (CAB-02,
+      * CAB-03, ETC) E O SEU PROPRIO PARAGRAFO CABECALHO; ESTE
+      * MEMBRO SO SUBSTITUI O QUE JA ERA REPETIDO IGUAL EM CADA
+      * PROGRAMA.
+      *
+      * USO:
+      *   77 CT-LIN E 77 CT-PAG COMECAM ZERADOS; O PROGRAMA QUE
+      *   COPIAR ESTE MEMBRO DEVE MOVER O LIMITE DE LINHAS POR
+      *   PAGINA PARA CT-LIN NO SEU PARAGRAFO DE INICIALIZACAO
+      *   (EX: MOVE 30 TO CT-LIN) PARA FORCAR A IMPRESSAO DO
+      *   CABECALHO NA PRIMEIRA CHAMADA.
+      *----------------------------------------------------------*
+       77  CT-LIN          PIC 9(02) VALUE ZEROES.
+       77  CT-PAG           PIC 9(03) VALUE ZEROES.
+
+       01  CAB-01.
+           02 FILLER  PIC X(65) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG PIC ZZ9.
+           02 FILLER  PIC X(02) VALUE SPACES.
