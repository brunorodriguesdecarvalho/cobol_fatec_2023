@@ -6,7 +6,15 @@
        DATE-COMPILED. 19/06/2023.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.
-      *1)   
+      *1)
+      *MODIFICATIONS.
+      *08/08/2026 BRC - DETECCAO DE CODIGO DUPLICADO EM ARQMOV (IGUAL
+      *            A JA EXISTENTE EM TESTE.CBL), GRAVADA NO ARQUIVO
+      *            COMUM DE EXCECOES (EXCLOGSL/EXCLOGFD/EXCLOGWS),
+      *            JA QUE ESTE PROGRAMA NAO TEM RELATORIO PROPRIO
+      *            ONDE REGISTRAR ESSA OCORRENCIA.
+      *09/08/2026 BRC - GRAVA-EXCLOG PASSOU A GRAVAR TAMBEM EXCLOG-
+      *            DATA/EXCLOG-HORA (NOVOS CAMPOS DE EXCLOGFD).
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -25,9 +33,12 @@
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       COPY EXCLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       COPY EXCLOGFD.
+
        FD ARQMOV
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "ARQMOV.DAT".
@@ -53,8 +64,11 @@
            03 ENDER-ATU PIC X(50).
        
        WORKING-STORAGE SECTION.
-       77 CH-MVTO PIC X(04) VALUE SPACES.
-       77 CH-ANT  PIC X(04) VALUE SPACES.
+       COPY EXCLOGWS.
+
+       77 CH-MVTO     PIC X(04) VALUE SPACES.
+       77 CH-MVTO-ANT PIC X(04) VALUE SPACES.
+       77 CH-ANT      PIC X(04) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -71,10 +85,17 @@
            OPEN INPUT  ARQMOV
                        CADANT
                 OUTPUT CADATU.
+
+           OPEN EXTEND EXCLOG.
+           IF FS-EXCLOG NOT EQUAL "00"
+               OPEN OUTPUT EXCLOG
+           END-IF.
+
            PERFORM LER-MVTO.
            PERFORM LER-ANT.
 
        LER-MVTO.
+           MOVE CH-MVTO TO CH-MVTO-ANT.
            READ ARQMOV
                 AT END
                 MOVE HIGH-VALUES TO CH-MVTO.
@@ -82,6 +103,10 @@
            IF CH-MVTO NOT EQUAL HIGH-VALUES
                MOVE CC-MOV TO CH-MVTO.
 
+           IF CH-MVTO EQUAL CH-MVTO-ANT AND
+              CH-MVTO NOT EQUAL HIGH-VALUES
+               PERFORM GRAVA-EXCLOG.
+
        LER-ANT.
            READ CADANT
                 AT END
@@ -122,7 +147,17 @@
            MOVE ENDER-MOV TO ENDER-ATU.
            WRITE REG-ATU.
 
+       GRAVA-EXCLOG.
+           MOVE SPACES                         TO REG-EXCLOG.
+           MOVE "EX02B"                        TO EXCLOG-PROGRAMA.
+           MOVE CC-MOV                         TO EXCLOG-CHAVE.
+           MOVE "CODIGO DUPLICADO EM ARQMOV"    TO EXCLOG-CONDICAO.
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXCLOG-HORA FROM TIME.
+           WRITE REG-EXCLOG.
+
        FIM.
            CLOSE ARQMOV
                  CADANT
-                 CADATU.
\ No newline at end of file
+                 CADATU
+                 EXCLOG.
\ No newline at end of file
