@@ -1,10 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  EM01-EX08.
-       AUTHOR. BRUNO RODRIGUES DE CARVALHO. 
+       AUTHOR. BRUNO RODRIGUES DE CARVALHO.
        INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  15/SEP/2023. 
-       DATE-COMPILED. 15/SEP/2023. 
-       
+       DATE-WRITTEN.  15/SEP/2023.
+       DATE-COMPILED. 15/SEP/2023.
+      *MODIFICATIONS.
+      *08/AGO/2026 BRC - ACRESCENTADA VALIDACAO DOS LADOS INFORMADOS
+      *            (NAO ACEITA LADO ZERADO NEM ENTRADA QUE NAO FORME
+      *            UM TRIANGULO VALIDO).
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. FATEC-SP.
@@ -17,7 +21,7 @@
        77 L1   PIC 9(2) VALUE ZEROS.
        77 L2   PIC 9(2) VALUE ZEROS.
        77 L3   PIC 9(2) VALUE ZEROS.
-       77 FLAG PIC X(30) VALUE 'NAO FORMAM UM TRIANGULO'.
+       77 FLAG PIC X(40) VALUE 'NAO FORMAM UM TRIANGULO'.
 
 
        PROCEDURE DIVISION.
@@ -36,6 +40,12 @@
            DISPLAY "LADO 3: " AT 1210.
            ACCEPT L3 AT 1219.
 
+           IF (L1 = 0) OR (L2 = 0) OR (L3 = 0)
+               MOVE 'ENTRADA INVALIDA: LADO NAO PODE SER ZERO' TO FLAG
+               DISPLAY "RESULTADO DO TESTE: " AT 1410 FLAG
+               DISPLAY " " AT 1910
+               STOP RUN.
+
            IF (L1+L2)>L3 THEN
                IF (L1+L3)>L2 THEN
                    IF (L2+L3)>L1 THEN
