@@ -16,6 +16,8 @@
             SELECT   PEDIDO1      ASSIGN   DISK
                  ORGANIZATION IS LINE SEQUENTIAL.
             SELECT   ARQSORT      ASSIGN   DISK.
+            SELECT   NOTAS      ASSIGN   DISK
+                 ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  PEDIDOX
@@ -34,11 +36,44 @@
        01  REGSORT.
              05  NUMSORT         PIC X(06).
              05  DESCSORT       PIC X(20).
+       FD  NOTAS
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "NOTAS.DAT".
+       01  REGNOTA.
+             05  NUMNOTA         PIC 9(06).
+             05  NUMPEDNOTA      PIC X(06).
+             05  DESCNOTA        PIC X(20).
+       WORKING-STORAGE   SECTION.
+       77    FIM                           PIC X     VALUE  SPACES.
+       77    CTNOTA                        PIC 9(06) VALUE  ZEROS.
        PROCEDURE DIVISION.
 
        ROTINA-PRINCIPAL.
            SORT   ARQSORT   ASCENDING   KEY   NUMSORT
+                                         DESCSORT
                           USING     PEDIDOX
                           GIVING   PEDIDO1.
+           PERFORM   GERA-NOTAS.
           STOP   RUN.
 
+       GERA-NOTAS.
+           OPEN     INPUT      PEDIDO1
+                    OUTPUT     NOTAS.
+           PERFORM LEITURA-PEDIDO1.
+           PERFORM    GRAVA-NOTA    UNTIL    FIM   EQUAL   "*".
+           CLOSE    PEDIDO1    NOTAS.
+
+       LEITURA-PEDIDO1.
+           READ  PEDIDO1    AT   END    MOVE    "*"    TO     FIM.
+
+       GRAVA-NOTA.
+           IF  (NUMPED1   NOT  EQUAL   SPACES)
+               ADD     1              TO     CTNOTA
+               MOVE    CTNOTA         TO     NUMNOTA
+               MOVE    NUMPED1        TO     NUMPEDNOTA
+               MOVE    DESCPED1       TO     DESCNOTA
+               WRITE   REGNOTA
+           ELSE
+               NEXT    SENTENCE.
+           PERFORM   LEITURA-PEDIDO1.
+
