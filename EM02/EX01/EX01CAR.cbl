@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX01CAR.
+       AUTHOR. BRUNO CARVALHO.
+       INSTALLATION. BRUNO-PC.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.    RODADA DE COBRANCA. LE O MESMO CADASTRO DE SOCIOS
+      *            (CADSOC1) USADO POR EX01 E GERA UMA CARTA DE
+      *            COBRANCA INDIVIDUALIZADA (CARTAS) PARA CADA SOCIO
+      *            COM PAGAMENTO EM ATRASO, COM O VALOR ORIGINAL, O
+      *            VALOR ATUALIZADO (MULTA + JUROS) E O VENCIMENTO
+      *            ORIGINAL DO PAGAMENTO.
+      *MODIFICATIONS.
+      *09/08/2026 BRC - VERSAO INICIAL. ANTES, A GERACAO DE CARTAS
+      *            ESTAVA EMBUTIDA NA IMPRESSAO DO RELATORIO DE
+      *            ATRASADOS EM EX01 - PASSOU PARA UM PROGRAMA PROPRIO,
+      *            NO MESMO PADRAO JA USADO PELA RODADA DE BAIXA DE
+      *            PAGAMENTOS (EX01PAG), JA QUE E UMA SAIDA/RODADA
+      *            DE MANUTENCAO INDEPENDENTE DO RELATORIO PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CADSOC1 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CARTAS ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CADSOC1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  CAD-SOC1.
+           02 CODIGO-PAGAMENTO1 PIC 9(02).
+              88 PAGTO-EM-DIA   VALUE 01.
+              88 PAGTO-ATRASADO VALUE 02.
+              88 SOCIO-ISENTO   VALUE 03.
+           02 NUMERO-SOCIO1     PIC 9(06).
+           02 NOME-SOCIO1       PIC X(30).
+           02 VALOR-PAGAMENTO1  PIC 9(09)V9(02).
+           02 MESES-ATRASO1     PIC 9(02).
+           02 CPF-SOCIO1        PIC 9(11).
+
+       FD  CARTAS
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "CARTAS.txt".
+       01  REG-CARTA    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FIM-ARQ         PIC X(03) VALUE "NAO".
+       77  CT-CARTAS       PIC 9(05) VALUE ZEROES.
+       77  TAXA-MULTA-ATR  PIC 9V99 VALUE 0,02.
+       77  TAXA-JUROS-ATR  PIC 9V99 VALUE 0,01.
+       77  MULTA-ATR       PIC 9(09)V9(02) VALUE ZEROES.
+       77  JUROS-ATR       PIC 9(09)V9(02) VALUE ZEROES.
+       77  VALOR-ATUALIZ   PIC 9(09)V9(02) VALUE ZEROES.
+       77  DATA-SISTEMA    PIC 9(08) VALUE ZEROES.
+       77  ANO-SISTEMA     PIC 9(04) VALUE ZEROES.
+       77  MES-SISTEMA     PIC 9(02) VALUE ZEROES.
+       77  MESES-TOTAL     PIC S9(06) VALUE ZEROES.
+       77  ANO-VENC        PIC 9(04) VALUE ZEROES.
+       77  MES-VENC        PIC 9(02) VALUE ZEROES.
+
+       01 CARTA-CAB1.
+           02 FILLER     PIC X(20) VALUE "PREZADO(A) SOCIO(A) ".
+           02 NOME-CARTA PIC X(30).
+           02 FILLER     PIC X(30) VALUE SPACES.
+
+       01 CARTA-CAB2.
+           02 FILLER  PIC X(80) VALUE SPACES.
+
+       01 CARTA-CORPO1.
+           02 FILLER       PIC X(49) VALUE
+              "CONSTATAMOS QUE SEU PAGAMENTO ESTA EM ATRASO HA ".
+           02 MESES-CARTA  PIC Z9.
+           02 FILLER       PIC X(29) VALUE " MES(ES).".
+
+       01 CARTA-VENCTO.
+           02 FILLER       PIC X(24) VALUE "VENCIMENTO ORIGINAL...: ".
+           02 MES-CARTA    PIC 99.
+           02 FILLER       PIC X(01) VALUE "/".
+           02 ANO-CARTA    PIC 9999.
+           02 FILLER       PIC X(49) VALUE SPACES.
+
+       01 CARTA-CORPO2.
+           02 FILLER       PIC X(24) VALUE "VALOR PENDENTE.......: ".
+           02 VALOR-CARTA  PIC Z.999.999.999,99.
+           02 FILLER       PIC X(37) VALUE SPACES.
+
+       01 CARTA-CORPO3.
+           02 FILLER       PIC X(24) VALUE "VALOR ATUALIZADO......: ".
+           02 ATUAL-CARTA  PIC Z.999.999.999,99.
+           02 FILLER       PIC X(37) VALUE SPACES.
+
+       01 CARTA-RODAPE.
+           02 FILLER  PIC X(55) VALUE
+              "FAVOR REGULARIZAR SUA SITUACAO JUNTO A SECRETARIA.   ".
+           02 FILLER  PIC X(25) VALUE SPACES.
+
+       01 CARTA-SEPARADOR.
+           02 FILLER  PIC X(80) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM01.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADSOC1
+                OUTPUT CARTAS.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE DATA-SISTEMA(1:4) TO ANO-SISTEMA.
+           MOVE DATA-SISTEMA(5:2) TO MES-SISTEMA.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           IF PAGTO-ATRASADO
+              PERFORM GERA-CARTA.
+           PERFORM LEITURA.
+
+       CALCULA-VENCIMENTO.
+           COMPUTE MESES-TOTAL =
+                   (ANO-SISTEMA * 12 + MES-SISTEMA) - MESES-ATRASO1 - 1.
+           COMPUTE ANO-VENC = MESES-TOTAL / 12.
+           COMPUTE MES-VENC = MESES-TOTAL - (ANO-VENC * 12) + 1.
+
+       CALCULA-ATUALIZADO.
+           COMPUTE MULTA-ATR ROUNDED =
+                   VALOR-PAGAMENTO1 * TAXA-MULTA-ATR.
+           COMPUTE JUROS-ATR ROUNDED =
+                   VALOR-PAGAMENTO1 * TAXA-JUROS-ATR * MESES-ATRASO1.
+           COMPUTE VALOR-ATUALIZ ROUNDED =
+                   VALOR-PAGAMENTO1 + MULTA-ATR + JUROS-ATR.
+
+       GERA-CARTA.
+           PERFORM CALCULA-VENCIMENTO.
+           PERFORM CALCULA-ATUALIZADO.
+           MOVE NOME-SOCIO1      TO NOME-CARTA.
+           MOVE MESES-ATRASO1    TO MESES-CARTA.
+           MOVE MES-VENC         TO MES-CARTA.
+           MOVE ANO-VENC         TO ANO-CARTA.
+           MOVE VALOR-PAGAMENTO1 TO VALOR-CARTA.
+           MOVE VALOR-ATUALIZ    TO ATUAL-CARTA.
+           WRITE REG-CARTA FROM CARTA-CAB1    AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-CAB2    AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-CORPO1  AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-VENCTO  AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-CORPO2  AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-CORPO3  AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-RODAPE  AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-SEPARADOR AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-CARTAS.
+
+       FIM.
+           CLOSE CADSOC1 CARTAS.
