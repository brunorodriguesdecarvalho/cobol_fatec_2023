@@ -1,35 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  EM01-EX07.
-       AUTHOR. BRUNO RODRIGUES DE CARVALHO. 
+       AUTHOR. BRUNO RODRIGUES DE CARVALHO.
        INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  15/SEP/2023. 
-       DATE-COMPILED. 15/SEP/2023. 
-       
+       DATE-WRITTEN.  15/SEP/2023.
+       DATE-COMPILED. 15/SEP/2023.
+      *MODIFICATIONS.
+      *08/AGO/2026 BRC - AMPLIADO PARA RESOLVER A EQUACAO DO SEGUNDO
+      *            GRAU COMPLETA (AX2+BX+C=0), COM COEFICIENTE C,
+      *            DISCRIMINANTE E AS DUAS RAIZES.
+      *09/AGO/2026 BRC - REMOVIDO O CASO ESPECIAL DE C=0, QUE CALCULAVA
+      *            E MOSTRAVA SO UMA RAIZ (-B/A) E DESCARTAVA A OUTRA
+      *            (X=0), QUE TAMBEM E RAIZ VALIDA DE AX2+BX=0. AGORA
+      *            C=0 CAI NO CAMINHO NORMAL DO DISCRIMINANTE, QUE JA
+      *            PRODUZ AS DUAS RAIZES CORRETAMENTE NESSE CASO.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. FATEC-SP.
        OBJECT-COMPUTER. BRUNO-PC.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 CoeficienteA     PIC 9(5)V9(2).
-       01 CoeficienteB     PIC 9(5)V9(2).
+       01 CoeficienteA     PIC S9(5)V9(2).
+       01 CoeficienteB     PIC S9(5)V9(2).
+       01 CoeficienteC     PIC S9(5)V9(2).
+       01 Discriminante    PIC S9(9)V9(04).
+       01 RaizDiscrim      PIC S9(5)V9(04).
        01 Raiz             PIC S9(5)V9(2).
-       
+       01 Raiz1            PIC S9(5)V9(2).
+       01 Raiz2            PIC S9(5)V9(2).
+       01 ParteReal        PIC S9(5)V9(2).
+       01 ParteImag        PIC S9(5)V9(2).
+
        PROCEDURE DIVISION.
        DISPLAY "Informe o coeficiente A (A diferente de 0): ".
        ACCEPT CoeficienteA.
-       
+
        IF CoeficienteA = 0
            DISPLAY "O coeficiente A não pode ser igual a zero."
            GOBACK
        END-IF.
-       
+
        DISPLAY "Informe o coeficiente B: ".
        ACCEPT CoeficienteB.
-       
-       COMPUTE Raiz = - CoeficienteB / CoeficienteA.
-       
-       DISPLAY "RES:" Raiz.
-       
-       STOP RUN.
\ No newline at end of file
+
+       DISPLAY "Informe o coeficiente C: ".
+       ACCEPT CoeficienteC.
+
+       COMPUTE Discriminante =
+               (CoeficienteB * CoeficienteB) -
+               (CoeficienteA * CoeficienteC * 4).
+
+       IF Discriminante < 0
+           COMPUTE ParteReal = - CoeficienteB / CoeficienteA / 2
+           COMPUTE RaizDiscrim = FUNCTION SQRT(- Discriminante)
+           COMPUTE ParteImag = RaizDiscrim / CoeficienteA / 2
+           DISPLAY "NAO HA RAIZES REAIS. RAIZES COMPLEXAS:"
+           DISPLAY "RAIZ1:" ParteReal " +" ParteImag "i"
+           DISPLAY "RAIZ2:" ParteReal " -" ParteImag "i"
+           GOBACK
+       END-IF.
+
+       IF Discriminante = 0
+           COMPUTE Raiz = - CoeficienteB / CoeficienteA / 2
+           DISPLAY "RES:" Raiz
+           GOBACK
+       END-IF.
+
+       COMPUTE RaizDiscrim = FUNCTION SQRT(Discriminante).
+       COMPUTE Raiz1 = (- CoeficienteB + RaizDiscrim) / CoeficienteA / 2.
+       COMPUTE Raiz2 = (- CoeficienteB - RaizDiscrim) / CoeficienteA / 2.
+
+       DISPLAY "RAIZ1:" Raiz1.
+       DISPLAY "RAIZ2:" Raiz2.
+
+       STOP RUN.
