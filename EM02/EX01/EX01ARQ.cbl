@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX01ARQ.
+       AUTHOR. BRUNO CARVALHO.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       INSTALLATION. BRUNO-PC.
+       SECURITY. ESSE PROGRAMA SO PODE SER ALTERADO PELO AUTOR.
+      *REMARKS.    RODADA DE FIM DE ANO. LE O CADASTRO DE PAGAMENTOS
+      *            QUITADOS (CADSOC2, GRAVADO PELO EX01) E SEPARA OS
+      *            REGISTROS DE ANOS ANTERIORES AO ANO-BASE INFORMADO:
+      *            OS REGISTROS DO ANO-BASE OU POSTERIORES PASSAM
+      *            INALTERADOS PARA UM NOVO CADSOC2N, ENQUANTO OS
+      *            REGISTROS MAIS ANTIGOS SAO ACUMULADOS NO ARQUIVO
+      *            HISTORICO ARQSOC2 (ABERTO EM EXTEND, NUNCA
+      *            SUBSTITUIDO), QUE FICA GUARDANDO O ANO DE CADA
+      *            PAGAMENTO DENTRO DO PROPRIO REGISTRO.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - VERSAO INICIAL.
+      *09/08/2026 BRC - GRAVA-JOBLOG-FIM SO CONTAVA CT-ARQUIVADOS EM
+      *            JOBLOG-GRAVADOS, IGNORANDO CT-MANTIDOS (CADSOC2N).
+      *            PASSOU A SOMAR OS DOIS, NO MESMO PADRAO JA USADO
+      *            PELOS DEMAIS PROGRAMAS QUE GRAVAM EM MAIS DE UMA
+      *            SAIDA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CADSOC2 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADSOC2N ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQSOC2 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS-ARQSOC2.
+
+       SELECT RELARQ ASSIGN TO DISK.
+
+       COPY JOBLOGSL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       COPY JOBLOGFD.
+
+       FD  CADSOC2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC2.DAT".
+       01  CAD-SOC2.
+           02 NUMERO-SOCIO2     PIC 9(06).
+           02 NOME-SOCIO2       PIC X(30).
+           02 VALOR-PAGAMENTO2  PIC 9(09)V9(02).
+           02 ANO-SOCIO2        PIC 9(04).
+
+       FD  CADSOC2N
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC2N.DAT".
+       01  CAD-SOC2N.
+           02 NUMERO-SOCIO2N    PIC 9(06).
+           02 NOME-SOCIO2N      PIC X(30).
+           02 VALOR-PAGAMENTO2N PIC 9(09)V9(02).
+           02 ANO-SOCIO2N       PIC 9(04).
+
+       FD  ARQSOC2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQSOC2.DAT".
+       01  CAD-SOC2A.
+           02 NUMERO-SOCIO2A    PIC 9(06).
+           02 NOME-SOCIO2A      PIC X(30).
+           02 VALOR-PAGAMENTO2A PIC 9(09)V9(02).
+           02 ANO-SOCIO2A       PIC 9(04).
+
+       FD  RELARQ
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELARQ.txt".
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+       77  FS-ARQSOC2    PIC X(02) VALUE "00".
+       77  FIM-ARQ       PIC X(03) VALUE "NAO".
+       77  ANO-BASE      PIC 9(04) VALUE ZEROES.
+       77  DATA-SISTEMA  PIC 9(08) VALUE ZEROES.
+       77  CT-LIDOS      PIC 9(07) VALUE ZEROES.
+       77  CT-ARQUIVADOS PIC 9(07) VALUE ZEROES.
+       77  CT-MANTIDOS   PIC 9(07) VALUE ZEROES.
+
+       01 DETALHE-REL.
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 SOC-REL      PIC ZZZZZ9.
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 MENSAGEM-REL PIC X(45).
+
+       01 TOTAL-REL.
+           02 FILLER    PIC X(29) VALUE "Ano-base da rodada........: ".
+           02 ANO-REL   PIC 9999.
+           02 FILLER    PIC X(44) VALUE SPACES.
+
+       01 TOTAL-ARQ.
+           02 FILLER    PIC X(29) VALUE "Registros arquivados.......: ".
+           02 QTD-ARQ   PIC ZZZZZ9.
+           02 FILLER    PIC X(44) VALUE SPACES.
+
+       01 TOTAL-MAN.
+           02 FILLER    PIC X(29) VALUE "Registros mantidos no vivo.: ".
+           02 QTD-MAN   PIC ZZZZZ9.
+           02 FILLER    PIC X(44) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM01.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM IMPRESSAO-FINAL.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADSOC2
+                OUTPUT CADSOC2N RELARQ.
+           OPEN EXTEND ARQSOC2.
+           IF FS-ARQSOC2 NOT EQUAL "00"
+              OPEN OUTPUT ARQSOC2
+           END-IF.
+
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE DATA-SISTEMA(1:4) TO ANO-BASE.
+
+           PERFORM GRAVA-JOBLOG-INICIO.
+           PERFORM LEITURA.
+
+       GRAVA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES     TO REG-JOBLOG.
+           MOVE "EX01ARQ "  TO JOBLOG-JOB.
+           MOVE "INI "     TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE ZEROES     TO JOBLOG-LIDOS JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
+
+       LEITURA.
+           READ CADSOC2 AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
+
+       PRINCIPAL.
+           IF ANO-SOCIO2 LESS THAN ANO-BASE
+              PERFORM GRAVA-ARQSOC2
+           ELSE
+              PERFORM GRAVA-CADSOC2N.
+           PERFORM LEITURA.
+
+       GRAVA-ARQSOC2.
+           MOVE NUMERO-SOCIO2    TO NUMERO-SOCIO2A.
+           MOVE NOME-SOCIO2      TO NOME-SOCIO2A.
+           MOVE VALOR-PAGAMENTO2 TO VALOR-PAGAMENTO2A.
+           MOVE ANO-SOCIO2       TO ANO-SOCIO2A.
+           WRITE CAD-SOC2A.
+           ADD 1 TO CT-ARQUIVADOS.
+           MOVE NUMERO-SOCIO2 TO SOC-REL.
+           MOVE "REGISTRO ARQUIVADO EM ARQSOC2" TO MENSAGEM-REL.
+           WRITE REG-REL FROM DETALHE-REL AFTER ADVANCING 1 LINE.
+
+       GRAVA-CADSOC2N.
+           MOVE NUMERO-SOCIO2    TO NUMERO-SOCIO2N.
+           MOVE NOME-SOCIO2      TO NOME-SOCIO2N.
+           MOVE VALOR-PAGAMENTO2 TO VALOR-PAGAMENTO2N.
+           MOVE ANO-SOCIO2       TO ANO-SOCIO2N.
+           WRITE CAD-SOC2N.
+           ADD 1 TO CT-MANTIDOS.
+
+       IMPRESSAO-FINAL.
+           MOVE ANO-BASE      TO ANO-REL.
+           WRITE REG-REL FROM TOTAL-REL AFTER ADVANCING 2 LINE.
+           MOVE CT-ARQUIVADOS TO QTD-ARQ.
+           WRITE REG-REL FROM TOTAL-ARQ AFTER ADVANCING 1 LINE.
+           MOVE CT-MANTIDOS   TO QTD-MAN.
+           WRITE REG-REL FROM TOTAL-MAN AFTER ADVANCING 1 LINE.
+
+       FIM.
+           CLOSE CADSOC2 CADSOC2N ARQSOC2 RELARQ.
+           PERFORM GRAVA-JOBLOG-FIM.
+
+       GRAVA-JOBLOG-FIM.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES       TO REG-JOBLOG.
+           MOVE "EX01ARQ "    TO JOBLOG-JOB.
+           MOVE "FIM "       TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE CT-LIDOS      TO JOBLOG-LIDOS.
+           COMPUTE JOBLOG-GRAVADOS = CT-ARQUIVADOS + CT-MANTIDOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
