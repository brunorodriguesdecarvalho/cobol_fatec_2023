@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EM01-EX05B.
+       AUTHOR. BRUNO RODRIGUES DE CARVALHO.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *REMARKS.    RODADA EM LOTE DO CALCULO DE SALARIO DOS
+      *            VENDEDORES (EX05). LE O CADASTRO DE VENDEDORES
+      *            DO MES (REGVEND) E GRAVA A FOLHA DE PAGAMENTO
+      *            COM COMISSAO CALCULADA POR FAIXA DE VENDAS.
+      *MODIFICATIONS.
+      *09/08/2026 BRC - CT-LIN/CT-PAG E A LINHA DE NUMERO DE PAGINA
+      *            (CAB-01) PASSARAM A VIR DO MEMBRO COPY CABPAG,
+      *            COMPARTILHADO COM OS DEMAIS RELATORIOS, NO MESMO
+      *            PADRAO JA USADO NELES. O NUMERO DE PAGINA (VAR-PAG)
+      *            ERA CALCULADO EM CABECALHO MAS NUNCA ERA MOVIDO
+      *            PARA O CABECALHO IMPRESSO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FATEC-SP.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGVEND ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELFOLHA ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REGVEND
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REGVEND.DAT".
+       01  REG-VEND.
+           02 MATRICULA-VEND   PIC 9(06).
+           02 NOME-VEND        PIC X(30).
+           02 QTD-VEND         PIC 9(03).
+           02 VTV-VEND         PIC 9(07)V9(02).
+           02 VCV-VEND         PIC 9(06)V9(02).
+           02 SAL-VEND         PIC 9(06)V9(02).
+
+       FD  RELFOLHA
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELFOLHA.txt".
+       01  REG-FOLHA    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CABPAG.
+
+       77  FIM-ARQ        PIC X(03) VALUE "NAO".
+       77  TAXA-COMISSAO  PIC 9(02)V9(02) VALUE ZEROES.
+       77  VALOR-COMISSAO PIC 9(07)V9(02) VALUE ZEROES.
+       77  SALARIO-FINAL  PIC 9(07)V9(02) VALUE ZEROES.
+       77  TEMP-FOLHA-TOT PIC 9(09)V9(02) VALUE ZEROES.
+
+       01  CAB-TITULO.
+           02 FILLER  PIC X(20) VALUE SPACES.
+           02 FILLER  PIC X(31) VALUE "FOLHA DE PAGAMENTO - VENDEDORES".
+
+       01  CAB-02.
+           02 FILLER  PIC X(10) VALUE "MATRICULA".
+           02 FILLER  PIC X(02) VALUE SPACES.
+           02 FILLER  PIC X(13) VALUE "NOME VENDEDOR".
+           02 FILLER  PIC X(09) VALUE SPACES.
+           02 FILLER  PIC X(09) VALUE "TAXA COM.".
+           02 FILLER  PIC X(03) VALUE SPACES.
+           02 FILLER  PIC X(09) VALUE "COMISSAO".
+           02 FILLER  PIC X(06) VALUE SPACES.
+           02 FILLER  PIC X(14) VALUE "SALARIO FINAL".
+
+       01  DETALHE.
+           02 MAT-DET      PIC ZZZZZ9.
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 NOM-DET      PIC X(30).
+           02 FILLER       PIC X(01) VALUE SPACES.
+           02 TAXA-DET     PIC Z9,99.
+           02 FILLER       PIC X(01) VALUE "%".
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 COM-DET      PIC ZZZ.ZZZ,99.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 SAL-DET      PIC ZZZ.ZZZ,99.
+
+       01  TOTAL-FOLHA.
+           02 FILLER    PIC X(30) VALUE
+              "Total da folha de pagamento: ".
+           02 TOT-FOLHA PIC Z.ZZZ.ZZZ,99.
+           02 FILLER    PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EXEMPLO-IMPRESSAO.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM IMPRESSAO-FINAL.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT REGVEND
+                OUTPUT RELFOLHA.
+           MOVE 30 TO CT-LIN.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ REGVEND AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CALCULA-COMISSAO.
+           PERFORM IMPRESSAO.
+           PERFORM LEITURA.
+
+       CALCULA-COMISSAO.
+           EVALUATE TRUE
+              WHEN VTV-VEND LESS THAN 50000,00
+                 MOVE 3,00 TO TAXA-COMISSAO
+              WHEN VTV-VEND LESS THAN 150000,00
+                 MOVE 5,00 TO TAXA-COMISSAO
+              WHEN OTHER
+                 MOVE 8,00 TO TAXA-COMISSAO
+           END-EVALUATE.
+
+           COMPUTE VALOR-COMISSAO ROUNDED =
+                   VTV-VEND * (TAXA-COMISSAO / 100) +
+                   (QTD-VEND * VCV-VEND).
+
+           COMPUTE SALARIO-FINAL ROUNDED =
+                   SAL-VEND + VALOR-COMISSAO.
+
+           ADD SALARIO-FINAL TO TEMP-FOLHA-TOT.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           WRITE REG-FOLHA FROM CAB-01 AFTER ADVANCING 2 LINE.
+           WRITE REG-FOLHA FROM CAB-TITULO AFTER ADVANCING 1 LINE.
+           WRITE REG-FOLHA FROM CAB-02 AFTER ADVANCING 2 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       IMPRESSAO.
+           IF CT-LIN EQUAL 30
+              PERFORM CABECALHO.
+
+           MOVE MATRICULA-VEND TO MAT-DET.
+           MOVE NOME-VEND      TO NOM-DET.
+           MOVE TAXA-COMISSAO  TO TAXA-DET.
+           MOVE VALOR-COMISSAO TO COM-DET.
+           MOVE SALARIO-FINAL  TO SAL-DET.
+
+           ADD 1 TO CT-LIN.
+
+           IF CT-LIN EQUAL 1
+              WRITE REG-FOLHA FROM DETALHE AFTER ADVANCING 2 LINE
+              ELSE WRITE REG-FOLHA FROM DETALHE AFTER ADVANCING 1 LINE.
+
+       IMPRESSAO-FINAL.
+           MOVE TEMP-FOLHA-TOT TO TOT-FOLHA.
+           WRITE REG-FOLHA FROM TOTAL-FOLHA AFTER ADVANCING 2 LINE.
+
+       FIM.
+           CLOSE REGVEND RELFOLHA.
