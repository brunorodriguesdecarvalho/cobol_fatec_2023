@@ -0,0 +1,330 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX06.
+       AUTHOR. BRUNO CARVALHO.
+       INSTALLATION. BRUNO-PC.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.    CRUZAMENTO DE CADASTROS. LE, EM SEQUENCIA, O
+      *            CADASTRO DE CLIENTES (CADCLI, DO EX02 DE EM02),
+      *            O CADASTRO DE SOCIOS (CADSOC1, DO EX01 DE EM02)
+      *            E O CADASTRO DE ALUNOS (ARQALU, DO EX05 DE EM02),
+      *            MONTANDO EM MEMORIA UMA TABELA UNICA POR CPF.
+      *            NO FINAL, IMPRIME EM RELCRUZ SOMENTE AS PESSOAS
+      *            QUE APARECEM EM MAIS DE UM DOS TRES CADASTROS.
+      *            OS TRES ARQUIVOS PRECISAM ESTAR PRESENTES NO
+      *            DIRETORIO DE EXECUCAO (O MESMO CPF-CLIENTE/
+      *            CPF-SOCIO1/CPF-ALU QUE OS PROGRAMAS DE ORIGEM JA
+      *            GRAVAM).
+      *MODIFICATIONS.
+      *08/08/2026 BRC - VERSAO INICIAL.
+      *09/08/2026 BRC - LOCALIZA-CADCLI/LOCALIZA-CADSOC1/LOCALIZA-
+      *            ARQALU PASSARAM A TER GUARDA DE LIMITE (QTD-PESSOAS
+      *            LESS THAN 5000) ANTES DE GRAVAR EM PESSOA-ITEM, NO
+      *            MESMO PADRAO JA USADO EM ACUMULA-RANKING DO EX05.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CADCLI ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADSOC1 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQALU ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RELCRUZ ASSIGN TO DISK.
+
+       COPY JOBLOGSL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       COPY JOBLOGFD.
+
+       FD  CADCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01  CADCLI1.
+           02 CPF-CLIENTE         PIC 9(11).
+           02 NOME-CLIENTE        PIC X(30).
+           02 ESTADO-CLIENTE      PIC X(02).
+           02 CIDADE-CLIENTE      PIC X(30).
+           02 TELEFONE-CLIENTE    PIC 9(08).
+           02 DATA-VIS-CLI        PIC 9(08).
+
+       FD  CADSOC1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  CAD-SOC1.
+           02 CODIGO-PAGAMENTO1 PIC 9(02).
+           02 NUMERO-SOCIO1     PIC 9(06).
+           02 NOME-SOCIO1       PIC X(30).
+           02 VALOR-PAGAMENTO1  PIC 9(09)V9(02).
+           02 MESES-ATRASO1     PIC 9(02).
+           02 CPF-SOCIO1        PIC 9(11).
+
+       FD  ARQALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQALU.DAT".
+       01  REG-ALU.
+           02 MATRICULA-ALU   PIC 9(07).
+           02 NOME-ALU        PIC X(30).
+           02 NOTA1-ALU       PIC 9(02)V9(02).
+           02 NOTA2-ALU       PIC 9(02)V9(02).
+           02 NOTA3-ALU       PIC 9(02)V9(02).
+           02 FALTAS-ALU      PIC 9(02).
+           02 SEXO-ALU        PIC X(01).
+           02 CPF-ALU         PIC 9(11).
+
+       FD  RELCRUZ
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELCRUZ.txt".
+       01  REG-CRUZ    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY JOBLOGWS.
+       COPY CABPAG.
+       77  FIM-CLI    PIC X(03) VALUE "NAO".
+       77  FIM-SOC    PIC X(03) VALUE "NAO".
+       77  FIM-ALU    PIC X(03) VALUE "NAO".
+       77  CT-LIDOS     PIC 9(07) VALUE ZEROES.
+       77  CT-GRAVADOS  PIC 9(07) VALUE ZEROES.
+       77  QTD-PESSOAS  PIC 9(05) VALUE ZEROES.
+
+       01  TAB-PESSOAS.
+           02 PESSOA-ITEM OCCURS 5000 TIMES
+                 DEPENDING ON QTD-PESSOAS
+                 INDEXED BY IDX-PES.
+              03 CPF-PES       PIC 9(11).
+              03 NOME-PES      PIC X(30).
+              03 EM-CADCLI-PES PIC X(01) VALUE "N".
+              03 EM-CADSOC-PES PIC X(01) VALUE "N".
+              03 EM-ARQALU-PES PIC X(01) VALUE "N".
+
+       01  CAB-02.
+           02 FILLER  PIC X(18) VALUE SPACES.
+           02 FILLER  PIC X(44) VALUE
+              "CRUZAMENTO DE CADASTROS - PESSOAS EM COMUM ".
+           02 FILLER  PIC X(18) VALUE SPACES.
+
+       01  CAB-03.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE "CPF".
+           02 FILLER  PIC X(11) VALUE SPACES.
+           02 FILLER  PIC X(30) VALUE "NOME".
+           02 FILLER  PIC X(06) VALUE SPACES.
+           02 FILLER  PIC X(07) VALUE "CADCLI".
+           02 FILLER  PIC X(02) VALUE SPACES.
+           02 FILLER  PIC X(07) VALUE "CADSOC1".
+           02 FILLER  PIC X(02) VALUE SPACES.
+           02 FILLER  PIC X(06) VALUE "ARQALU".
+
+       01  DETALHE.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 CPF-DET      PIC 9(11).
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 NOME-DET     PIC X(30).
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 CADCLI-DET   PIC X(07).
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 CADSOC1-DET  PIC X(07).
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 ARQALU-DET   PIC X(06).
+
+       01  TOTAL-CRUZ.
+           02 FILLER       PIC X(30) VALUE
+              "Total de pessoas em comum : ".
+           02 QTD-CRUZ     PIC ZZZZ9.
+           02 FILLER       PIC X(46) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM01.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL-CLI UNTIL FIM-CLI EQUAL "SIM".
+           PERFORM PRINCIPAL-SOC UNTIL FIM-SOC EQUAL "SIM".
+           PERFORM PRINCIPAL-ALU UNTIL FIM-ALU EQUAL "SIM".
+           PERFORM GERA-RELATORIO.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADCLI CADSOC1 ARQALU
+                OUTPUT RELCRUZ.
+           MOVE 40 TO CT-LIN.
+           PERFORM GRAVA-JOBLOG-INICIO.
+           PERFORM LEITURA-CLI.
+           PERFORM LEITURA-SOC.
+           PERFORM LEITURA-ALU.
+
+       GRAVA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES     TO REG-JOBLOG.
+           MOVE "EX06EM02" TO JOBLOG-JOB.
+           MOVE "INI "     TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE ZEROES     TO JOBLOG-LIDOS JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
+
+       LEITURA-CLI.
+           READ CADCLI AT END MOVE "SIM" TO FIM-CLI.
+           IF FIM-CLI NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
+
+       LEITURA-SOC.
+           READ CADSOC1 AT END MOVE "SIM" TO FIM-SOC.
+           IF FIM-SOC NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
+
+       LEITURA-ALU.
+           READ ARQALU AT END MOVE "SIM" TO FIM-ALU.
+           IF FIM-ALU NOT EQUAL "SIM"
+              ADD 1 TO CT-LIDOS
+           END-IF.
+
+       PRINCIPAL-CLI.
+           PERFORM LOCALIZA-CADCLI.
+           PERFORM LEITURA-CLI.
+
+       PRINCIPAL-SOC.
+           PERFORM LOCALIZA-CADSOC1.
+           PERFORM LEITURA-SOC.
+
+       PRINCIPAL-ALU.
+           PERFORM LOCALIZA-ARQALU.
+           PERFORM LEITURA-ALU.
+
+       LOCALIZA-CADCLI.
+           MOVE 1 TO IDX-PES.
+           SEARCH PESSOA-ITEM
+              AT END
+                 IF QTD-PESSOAS LESS THAN 5000
+                    ADD 1 TO QTD-PESSOAS
+                    MOVE CPF-CLIENTE  TO CPF-PES(QTD-PESSOAS)
+                    MOVE NOME-CLIENTE TO NOME-PES(QTD-PESSOAS)
+                    MOVE "S"          TO EM-CADCLI-PES(QTD-PESSOAS)
+                    SET IDX-PES TO QTD-PESSOAS
+                 END-IF
+              WHEN CPF-PES(IDX-PES) EQUAL CPF-CLIENTE
+                 MOVE "S" TO EM-CADCLI-PES(IDX-PES)
+           END-SEARCH.
+
+       LOCALIZA-CADSOC1.
+           MOVE 1 TO IDX-PES.
+           SEARCH PESSOA-ITEM
+              AT END
+                 IF QTD-PESSOAS LESS THAN 5000
+                    ADD 1 TO QTD-PESSOAS
+                    MOVE CPF-SOCIO1  TO CPF-PES(QTD-PESSOAS)
+                    MOVE NOME-SOCIO1 TO NOME-PES(QTD-PESSOAS)
+                    MOVE "S"         TO EM-CADSOC-PES(QTD-PESSOAS)
+                    SET IDX-PES TO QTD-PESSOAS
+                 END-IF
+              WHEN CPF-PES(IDX-PES) EQUAL CPF-SOCIO1
+                 MOVE "S" TO EM-CADSOC-PES(IDX-PES)
+           END-SEARCH.
+
+       LOCALIZA-ARQALU.
+           MOVE 1 TO IDX-PES.
+           SEARCH PESSOA-ITEM
+              AT END
+                 IF QTD-PESSOAS LESS THAN 5000
+                    ADD 1 TO QTD-PESSOAS
+                    MOVE CPF-ALU  TO CPF-PES(QTD-PESSOAS)
+                    MOVE NOME-ALU TO NOME-PES(QTD-PESSOAS)
+                    MOVE "S"      TO EM-ARQALU-PES(QTD-PESSOAS)
+                    SET IDX-PES TO QTD-PESSOAS
+                 END-IF
+              WHEN CPF-PES(IDX-PES) EQUAL CPF-ALU
+                 MOVE "S" TO EM-ARQALU-PES(IDX-PES)
+           END-SEARCH.
+
+       GERA-RELATORIO.
+           MOVE 1 TO IDX-PES.
+           PERFORM IMPRESSAO-CRUZ UNTIL IDX-PES GREATER THAN
+                                        QTD-PESSOAS.
+           MOVE CT-GRAVADOS TO QTD-CRUZ.
+           WRITE REG-CRUZ FROM TOTAL-CRUZ AFTER ADVANCING 3 LINE.
+
+       CABECALHO.
+           ADD 1        TO CT-PAG.
+           MOVE CT-PAG  TO VAR-PAG.
+           MOVE SPACES  TO REG-CRUZ.
+           WRITE REG-CRUZ FROM CAB-01 AFTER ADVANCING 2 LINE.
+           WRITE REG-CRUZ FROM CAB-02 AFTER ADVANCING 3 LINE.
+           WRITE REG-CRUZ FROM CAB-03 AFTER ADVANCING 2 LINE.
+           MOVE ZEROES  TO CT-LIN.
+
+       IMPRESSAO-CRUZ.
+           IF (EM-CADCLI-PES(IDX-PES) EQUAL "S" AND
+               EM-CADSOC-PES(IDX-PES) EQUAL "S") OR
+              (EM-CADCLI-PES(IDX-PES) EQUAL "S" AND
+               EM-ARQALU-PES(IDX-PES) EQUAL "S") OR
+              (EM-CADSOC-PES(IDX-PES) EQUAL "S" AND
+               EM-ARQALU-PES(IDX-PES) EQUAL "S")
+              IF CT-LIN EQUAL 40
+                 PERFORM CABECALHO
+              END-IF
+              MOVE CPF-PES(IDX-PES)   TO CPF-DET
+              MOVE NOME-PES(IDX-PES)  TO NOME-DET
+              MOVE SPACES             TO CADCLI-DET CADSOC1-DET
+                                          ARQALU-DET
+              IF EM-CADCLI-PES(IDX-PES) EQUAL "S"
+                 MOVE "SIM"  TO CADCLI-DET
+              ELSE
+                 MOVE "-"    TO CADCLI-DET
+              END-IF
+              IF EM-CADSOC-PES(IDX-PES) EQUAL "S"
+                 MOVE "SIM"  TO CADSOC1-DET
+              ELSE
+                 MOVE "-"    TO CADSOC1-DET
+              END-IF
+              IF EM-ARQALU-PES(IDX-PES) EQUAL "S"
+                 MOVE "SIM" TO ARQALU-DET
+              ELSE
+                 MOVE "-"   TO ARQALU-DET
+              END-IF
+              ADD 1 TO CT-LIN
+              IF CT-LIN EQUAL 1
+                 WRITE REG-CRUZ FROM DETALHE AFTER ADVANCING 2 LINE
+              ELSE
+                 WRITE REG-CRUZ FROM DETALHE AFTER ADVANCING 1 LINE
+              END-IF
+              ADD 1 TO CT-GRAVADOS
+           END-IF.
+           SET IDX-PES UP BY 1.
+
+       FIM.
+           CLOSE CADCLI CADSOC1 ARQALU RELCRUZ.
+           PERFORM GRAVA-JOBLOG-FIM.
+
+       GRAVA-JOBLOG-FIM.
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG NOT EQUAL "00"
+              OPEN OUTPUT JOBLOG
+           END-IF.
+           MOVE SPACES       TO REG-JOBLOG.
+           MOVE "EX06EM02"   TO JOBLOG-JOB.
+           MOVE "FIM "       TO JOBLOG-EVENTO.
+           ACCEPT JOBLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-HORA FROM TIME.
+           MOVE CT-LIDOS     TO JOBLOG-LIDOS.
+           MOVE CT-GRAVADOS  TO JOBLOG-GRAVADOS.
+           WRITE REG-JOBLOG.
+           CLOSE JOBLOG.
