@@ -14,6 +14,8 @@
             SELECT   PEDIDO1      ASSIGN   DISK
                  ORGANIZATION IS LINE SEQUENTIAL.
             SELECT   ARQSORT      ASSIGN   DISK.
+            SELECT   REJEITADOS    ASSIGN   DISK
+                 ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  PEDIDOA
@@ -21,6 +23,7 @@
              VALUE  OF  FILE-ID   IS  "PEDIDOA.DAT".
        01  REGPEDIDOA.
              05  NUMPEDA         PIC X(06).
+             05  NUMPEDA-N  REDEFINES  NUMPEDA   PIC 9(06).
              05  DESCPEDA       PIC X(20).
        FD  PEDIDO1
              LABEL RECORDS STANDARD
@@ -28,30 +31,42 @@
        01  REGPEDIDO1.
              05  NUMPED1         PIC X(06).
              05  DESCPED1       PIC X(20).
+       FD  REJEITADOS
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "REJEITADOS.DAT".
+       01  REGREJEITADO.
+             05  NUMPEDREJ       PIC X(06).
+             05  DESCPEDREJ      PIC X(20).
        SD  ARQSORT.
        01  REGSORT.
              05  NUMSORT         PIC X(06).
              05  DESCSORT       PIC X(20).
        WORKING-STORAGE   SECTION.
        77    FIM                           PIC X     VALUE  SPACES.
+       77    LIMITE-PEDIDO                 PIC 9(06) VALUE  18.
        PROCEDURE DIVISION.
        ROTINA-PRINCIPAL.
+           DISPLAY  "LIMITE DE PEDIDO (FILTRO)..................: ".
+           ACCEPT   LIMITE-PEDIDO.
+           IF  LIMITE-PEDIDO  EQUAL  ZEROES
+               MOVE  18  TO  LIMITE-PEDIDO.
            SORT   ARQSORT   ASCENDING   KEY   NUMSORT
                           INPUT     PROCEDURE    ROTINA
                           OUTPUT PROCEDURE    SELEC.
            STOP   RUN.
        ROTINA.
-           OPEN     INPUT      PEDIDOA.
+           OPEN     INPUT      PEDIDOA
+                    OUTPUT     REJEITADOS.
            PERFORM LEITURA.
            PERFORM    SELECIONA    UNTIL    FIM   EQUAL   "*".
-           CLOSE    PEDIDOA.
+           CLOSE    PEDIDOA    REJEITADOS.
        LEITURA.
            READ  PEDIDOA    AT   END    MOVE    "*"    TO     FIM.
        SELECIONA.
-            IF  (NUMPEDA   LESS   18)
+            IF  (NUMPEDA-N   LESS   LIMITE-PEDIDO)
                 RELEASE REGSORT     FROM    REGPEDIDOA
             ELSE
-               NEXT    SENTENCE.
+                WRITE    REGREJEITADO   FROM    REGPEDIDOA.
            PERFORM   LEITURA.
        SELEC.
            OPEN     OUTPUT      PEDIDO1.
