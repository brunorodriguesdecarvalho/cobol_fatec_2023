@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      * JOBLOGSL.CPY
+      * SELECT DO ARQUIVO COMUM DE LOG DE EXECUCAO DE JOBS
+      * (VER JOBLOGFD.CPY PARA O FD/REGISTRO). COPIAR ESTE MEMBRO
+      * DENTRO DE FILE-CONTROL.
+      *----------------------------------------------------------*
+           SELECT JOBLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-JOBLOG.
