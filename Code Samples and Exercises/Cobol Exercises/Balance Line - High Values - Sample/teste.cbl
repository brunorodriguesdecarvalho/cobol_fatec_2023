@@ -5,6 +5,16 @@
        DATE-WRITTEN.  17/09/2004.
        DATE-COMPILED. 19/06/2023.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - A EXCECAO DE CODIGO DUPLICADO EM MVTO TAMBEM
+      *            PASSOU A SER GRAVADA NO ARQUIVO COMUM DE EXCECOES
+      *            (EXCLOGSL/EXCLOGFD/EXCLOGWS), ALEM DE CONTINUAR
+      *            SAINDO NORMALMENTE EM RELEXC.
+      *09/08/2026 BRC - REGISTROS QUE EXISTEM SOMENTE EM MVTO OU
+      *            SOMENTE EM ANT PASSARAM A SER LISTADOS EM RELEXC
+      *            (MVTO-MENOR/ANT-MENOR), E TAMBEM GRAVADOS NO
+      *            ARQUIVO COMUM DE EXCECOES, NO MESMO PADRAO JA
+      *            USADO PELA EXCECAO DE CODIGO DUPLICADO.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -23,16 +33,21 @@
            SELECT ATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RELEXC ASSIGN TO DISK.
+
+       COPY EXCLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       COPY EXCLOGFD.
+
        FD MVTO
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "MVTO.DAT".
        01 REG-MVTO.
            02 COD-MVTO  PIC 9(04).
            02 NOME-MVTO PIC X(30).
-       
+
        FD ANT
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "ANT.DAT".
@@ -46,10 +61,31 @@
        01 REG-ATU.
            03 COD-ATU  PIC 9(04).
            03 NOME-ATU PIC X(30).
-       
+
+       FD RELEXC
+           LABEL RECORD IS OMITTED.
+       01 REG-EXC PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 CH-MVTO PIC X(04) VALUE SPACES.
-       77 CH-ANT  PIC X(04) VALUE SPACES.
+       COPY EXCLOGWS.
+
+       77 CH-MVTO     PIC X(04) VALUE SPACES.
+       77 CH-ANT      PIC X(04) VALUE SPACES.
+       77 CH-MVTO-ANT PIC X(04) VALUE SPACES.
+       77 CT-EXCECOES PIC 9(05) VALUE 0.
+
+       01 LINHA-EXC.
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 COD-EXC       PIC 9(04).
+           02 FILLER        PIC X(04) VALUE SPACES.
+           02 MENSAGEM-EXC  PIC X(40).
+
+       01 LINHA-TOTAL-EXC.
+           02 FILLER        PIC X(08) VALUE SPACES.
+           02 TOTAL-EXC     PIC ZZZZ9.
+           02 FILLER        PIC X(04) VALUE SPACES.
+           02 MENSAGEM-TOT  PIC X(40) VALUE
+              "EXCECOES ENCONTRADAS NA ATUALIZACAO".
 
        PROCEDURE DIVISION.
 
@@ -65,11 +101,19 @@
        INICIO.
            OPEN INPUT  MVTO
                        ANT
-                OUTPUT ATU.
+                OUTPUT ATU
+                       RELEXC.
+
+           OPEN EXTEND EXCLOG.
+           IF FS-EXCLOG NOT EQUAL "00"
+               OPEN OUTPUT EXCLOG
+           END-IF.
+
            PERFORM LER-MVTO.
            PERFORM LER-ANT.
 
        LER-MVTO.
+           MOVE CH-MVTO TO CH-MVTO-ANT.
            READ MVTO
                 AT END
                 MOVE HIGH-VALUES TO CH-MVTO.
@@ -79,6 +123,14 @@
            ELSE
                MOVE COD-MVTO TO CH-MVTO.
 
+           IF CH-MVTO EQUAL CH-MVTO-ANT AND
+              CH-MVTO NOT EQUAL HIGH-VALUES
+               MOVE COD-MVTO TO COD-EXC
+               MOVE "CODIGO DUPLICADO EM MVTO" TO MENSAGEM-EXC
+               WRITE REG-EXC FROM LINHA-EXC AFTER ADVANCING 1 LINE
+               ADD 1 TO CT-EXCECOES
+               PERFORM GRAVA-EXCLOG.
+
        LER-ANT.
            READ ANT
                 AT END
@@ -105,10 +157,20 @@
            PERFORM LER-ANT.
 
        MVTO-MENOR.
+           MOVE COD-MVTO TO COD-EXC.
+           MOVE "REGISTRO EXISTE SOMENTE EM MVTO" TO MENSAGEM-EXC.
+           WRITE REG-EXC FROM LINHA-EXC AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-EXCECOES.
+           PERFORM GRAVA-EXCLOG.
            PERFORM GRAVA-MVTO.
            PERFORM LER-MVTO.
 
        ANT-MENOR.
+           MOVE COD-ANT TO COD-EXC.
+           MOVE "REGISTRO EXISTE SOMENTE EM ANT" TO MENSAGEM-EXC.
+           WRITE REG-EXC FROM LINHA-EXC AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-EXCECOES.
+           PERFORM GRAVA-EXCLOG.
            PERFORM GRAVA-ANT.
            PERFORM LER-ANT.
 
@@ -122,7 +184,20 @@
            MOVE NOME-MVTO TO NOME-ATU.
            WRITE REG-ATU.
 
+       GRAVA-EXCLOG.
+           MOVE SPACES      TO REG-EXCLOG.
+           MOVE "TESTE"     TO EXCLOG-PROGRAMA.
+           MOVE COD-EXC     TO EXCLOG-CHAVE.
+           MOVE MENSAGEM-EXC TO EXCLOG-CONDICAO.
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXCLOG-HORA FROM TIME.
+           WRITE REG-EXCLOG.
+
        FIM.
+           MOVE CT-EXCECOES TO TOTAL-EXC.
+           WRITE REG-EXC FROM LINHA-TOTAL-EXC AFTER ADVANCING 2 LINES.
            CLOSE MVTO
                  ANT
-                 ATU.
\ No newline at end of file
+                 ATU
+                 RELEXC
+                 EXCLOG.
