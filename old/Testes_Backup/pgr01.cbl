@@ -2,20 +2,80 @@
        PROGRAM-ID.      PROG01.
        AUTHOR.          BRUNO CARVALHO.
        INSTALLATION.    FATEC-SP.
-       DATA-WRITTEN.    10/04/2021.
-       DATA-COMPILED.   10/04/2021.
-        
+       DATE-WRITTEN.    10/04/2021.
+       DATE-COMPILED.   10/04/2021.
+      *MODIFICATIONS.
+      *08/08/2026 BRC - CORRIGIDOS OS ROTULOS DATE-WRITTEN/DATE-COMPILED
+      *            (ESTAVAM GRAVADOS COMO DATA-WRITTEN/DATA-COMPILED) E
+      *            ACRESCENTADA A ENVIRONMENT DIVISION QUE FALTAVA.
+      *            LIGADAS AS OPCOES DE INCLUSAO, ALTERACAO, CONSULTA
+      *            E EXCLUSAO (COM CONFIRMACAO) AO CADASTRO DE CLIENTES
+      *            (CADCLI), O MESMO ARQUIVO USADO PELO EX02 (EM02).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. BRUNO-PC.
+       OBJECT-COMPUTER. BRUNO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCLI.
+
+           SELECT CADCLIN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCLIN.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  CADCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01  CADCLI1.
+           02 CPF-CLIENTE         PIC 9(11).
+           02 NOME-CLIENTE        PIC X(30).
+           02 ESTADO-CLIENTE      PIC X(02).
+           02 CIDADE-CLIENTE      PIC X(30).
+           02 TELEFONE-CLIENTE    PIC 9(08).
+           02 DATA-VIS-CLI        PIC 9(08).
+
+       FD  CADCLIN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLIN.DAT".
+       01  CADCLI1N.
+           02 CPF-CLIENTEN        PIC 9(11).
+           02 NOME-CLIENTEN       PIC X(30).
+           02 ESTADO-CLIENTEN     PIC X(02).
+           02 CIDADE-CLIENTEN     PIC X(30).
+           02 TELEFONE-CLIENTEN   PIC 9(08).
+           02 DATA-VIS-CLIN       PIC 9(08).
+
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO     PIC X(001) VALUE SPACES.
+       77 FIM-ARQ       PIC X(003) VALUE "NAO".
+       77 ACHOU         PIC X(003) VALUE "NAO".
+       77 WRK-CPF       PIC 9(11) VALUE ZEROES.
+       77 WRK-NOME      PIC X(30) VALUE SPACES.
+       77 WRK-ESTADO    PIC X(02) VALUE SPACES.
+       77 WRK-CIDADE    PIC X(30) VALUE SPACES.
+       77 WRK-TELEFONE  PIC 9(08) VALUE ZEROES.
+       77 WRK-DATA-VIS  PIC 9(08) VALUE ZEROES.
+       77 WRK-CONFIRMA  PIC X(01) VALUE SPACES.
+       77 WRK-MENSAGEM  PIC X(40) VALUE SPACES.
+       77 FS-CADCLI     PIC X(02) VALUE "00".
+       77 FS-CADCLIN    PIC X(02) VALUE "00".
 
        SCREEN SECTION.
        01 TELA-PRINCIPAL.
-
            02 BLANK SCREEN.
-           02 LINE 1 COL 21 VALUE "----------------------------------------".
-           02 LINE 2 COL 21 VALUE "MANUTENCAO DE CLIENTES -  MENU PRINCIPAL".
-           02 LINE 3 COL 21 VALUE "----------------------------------------".
+           02 LINE 1 COL 21 VALUE
+              "----------------------------------------".
+           02 LINE 2 COL 21 VALUE
+              "MANUTENCAO DE CLIENTES -  MENU PRINCIPAL".
+           02 LINE 3 COL 21 VALUE
+              "----------------------------------------".
            02 LINE 11 COL 34 VALUE "1 -Inclusao".
            02 LINE 12 COL 34 VALUE "2 -Alteracao".
            02 LINE 13 COL 34 VALUE "3 -Consultar".
@@ -24,9 +84,254 @@
            02 LINE 17 COL 34 VALUE "OPCAO: ()".
            02 OPCAO LINE 17 COL 42 PIC X USING WRK-OPCAO AUTO.
 
+       01 TELA-CPF.
+           02 BLANK SCREEN.
+           02 LINE 5 COL 21 VALUE "INFORME O CPF DO CLIENTE:".
+           02 CAMPO-CPF LINE 5 COL 48 PIC 9(11)
+              USING WRK-CPF AUTO.
+
+       01 TELA-DADOS.
+           02 BLANK SCREEN.
+           02 LINE 5  COL 21 VALUE "NOME:".
+           02 CAMPO-NOME     LINE 5  COL 30 PIC X(30)
+              USING WRK-NOME AUTO.
+           02 LINE 6  COL 21 VALUE "ESTADO:".
+           02 CAMPO-ESTADO   LINE 6  COL 30 PIC X(02)
+              USING WRK-ESTADO AUTO.
+           02 LINE 7  COL 21 VALUE "CIDADE:".
+           02 CAMPO-CIDADE   LINE 7  COL 30 PIC X(30)
+              USING WRK-CIDADE AUTO.
+           02 LINE 8  COL 21 VALUE "TELEFONE:".
+           02 CAMPO-TELEFONE LINE 8  COL 30 PIC 9(08)
+              USING WRK-TELEFONE AUTO.
+           02 LINE 9  COL 21 VALUE "DATA DA VISITA (AAAAMMDD):".
+           02 CAMPO-DATA     LINE 9  COL 49 PIC 9(08)
+              USING WRK-DATA-VIS AUTO.
+
+       01 TELA-MENSAGEM.
+           02 LINE 12 COL 21 VALUE "MENSAGEM:".
+           02 MENSAGEM LINE 12 COL 31 PIC X(40)
+              USING WRK-MENSAGEM.
+           02 LINE 14 COL 21 VALUE "TECLE ENTER PARA CONTINUAR.".
+           02 CAMPO-PAUSA LINE 14 COL 49 PIC X(01) AUTO.
+
+       01 TELA-CONFIRMA.
+           02 LINE 16 COL 21 VALUE "CONFIRMA A EXCLUSAO (S/N)?".
+           02 CAMPO-CONFIRMA LINE 16 COL 48 PIC X(01)
+              USING WRK-CONFIRMA AUTO.
+
        PROCEDURE DIVISION.
 
        INICIO.
+           MOVE SPACES TO WRK-OPCAO.
+           PERFORM MENU-PRINCIPAL UNTIL WRK-OPCAO EQUAL "5".
+           STOP RUN.
+
+       MENU-PRINCIPAL.
            DISPLAY TELA-PRINCIPAL.
            ACCEPT TELA-PRINCIPAL.
-           STOP RUN.
\ No newline at end of file
+
+           EVALUATE WRK-OPCAO
+               WHEN "1"
+                   PERFORM PROC-INCLUSAO
+               WHEN "2"
+                   PERFORM PROC-ALTERACAO
+               WHEN "3"
+                   PERFORM PROC-CONSULTA
+               WHEN "4"
+                   PERFORM PROC-EXCLUSAO
+               WHEN "5"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "OPCAO INVALIDA." TO WRK-MENSAGEM
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT TELA-MENSAGEM
+           END-EVALUATE.
+
+       PROC-INCLUSAO.
+           MOVE ZEROES TO WRK-CPF WRK-TELEFONE WRK-DATA-VIS.
+           MOVE SPACES TO WRK-NOME WRK-ESTADO WRK-CIDADE.
+
+           DISPLAY TELA-CPF.
+           ACCEPT TELA-CPF.
+
+           DISPLAY TELA-DADOS.
+           ACCEPT TELA-DADOS.
+
+           OPEN EXTEND CADCLI.
+           IF FS-CADCLI NOT EQUAL "00"
+              OPEN OUTPUT CADCLI
+           END-IF.
+           MOVE WRK-CPF      TO CPF-CLIENTE.
+           MOVE WRK-NOME     TO NOME-CLIENTE.
+           MOVE WRK-ESTADO   TO ESTADO-CLIENTE.
+           MOVE WRK-CIDADE   TO CIDADE-CLIENTE.
+           MOVE WRK-TELEFONE TO TELEFONE-CLIENTE.
+           MOVE WRK-DATA-VIS TO DATA-VIS-CLI.
+           WRITE CADCLI1.
+           CLOSE CADCLI.
+
+           MOVE "CLIENTE INCLUIDO COM SUCESSO." TO WRK-MENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+           ACCEPT TELA-MENSAGEM.
+
+       PROC-CONSULTA.
+           DISPLAY TELA-CPF.
+           ACCEPT TELA-CPF.
+
+           MOVE "NAO" TO ACHOU.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN INPUT CADCLI.
+           IF FS-CADCLI NOT EQUAL "00"
+              MOVE "SIM" TO FIM-ARQ
+           ELSE
+              PERFORM LER-CADCLI-CONSULTA UNTIL FIM-ARQ EQUAL "SIM"
+                 OR ACHOU EQUAL "SIM"
+              CLOSE CADCLI
+           END-IF.
+
+           IF ACHOU EQUAL "SIM"
+               MOVE NOME-CLIENTE TO WRK-NOME
+               MOVE ESTADO-CLIENTE TO WRK-ESTADO
+               MOVE CIDADE-CLIENTE TO WRK-CIDADE
+               MOVE TELEFONE-CLIENTE TO WRK-TELEFONE
+               MOVE DATA-VIS-CLI TO WRK-DATA-VIS
+               DISPLAY TELA-DADOS
+               ACCEPT TELA-DADOS
+           ELSE
+               MOVE "CLIENTE NAO ENCONTRADO." TO WRK-MENSAGEM
+               DISPLAY TELA-MENSAGEM
+               ACCEPT TELA-MENSAGEM
+           END-IF.
+
+       LER-CADCLI-CONSULTA.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              IF CPF-CLIENTE EQUAL WRK-CPF
+                 MOVE "SIM" TO ACHOU
+              END-IF
+           END-IF.
+
+       PROC-ALTERACAO.
+           DISPLAY TELA-CPF.
+           ACCEPT TELA-CPF.
+
+           MOVE "NAO" TO ACHOU.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN INPUT  CADCLI
+                OUTPUT CADCLIN.
+           IF FS-CADCLI NOT EQUAL "00"
+              MOVE "SIM" TO FIM-ARQ
+           END-IF.
+           PERFORM COPIA-OU-ALTERA UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADCLI CADCLIN.
+
+           IF ACHOU EQUAL "SIM"
+               PERFORM SUBSTITUI-CADCLI
+               MOVE "CLIENTE ALTERADO COM SUCESSO." TO WRK-MENSAGEM
+           ELSE
+               MOVE "CLIENTE NAO ENCONTRADO." TO WRK-MENSAGEM
+           END-IF.
+           DISPLAY TELA-MENSAGEM.
+           ACCEPT TELA-MENSAGEM.
+
+       COPIA-OU-ALTERA.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              IF CPF-CLIENTE EQUAL WRK-CPF
+                 MOVE "SIM" TO ACHOU
+                 MOVE NOME-CLIENTE TO WRK-NOME
+                 MOVE ESTADO-CLIENTE TO WRK-ESTADO
+                 MOVE CIDADE-CLIENTE TO WRK-CIDADE
+                 MOVE TELEFONE-CLIENTE TO WRK-TELEFONE
+                 MOVE DATA-VIS-CLI TO WRK-DATA-VIS
+                 DISPLAY TELA-DADOS
+                 ACCEPT TELA-DADOS
+                 MOVE WRK-CPF      TO CPF-CLIENTEN
+                 MOVE WRK-NOME     TO NOME-CLIENTEN
+                 MOVE WRK-ESTADO   TO ESTADO-CLIENTEN
+                 MOVE WRK-CIDADE   TO CIDADE-CLIENTEN
+                 MOVE WRK-TELEFONE TO TELEFONE-CLIENTEN
+                 MOVE WRK-DATA-VIS TO DATA-VIS-CLIN
+                 WRITE CADCLI1N
+              ELSE
+                 MOVE CPF-CLIENTE      TO CPF-CLIENTEN
+                 MOVE NOME-CLIENTE     TO NOME-CLIENTEN
+                 MOVE ESTADO-CLIENTE   TO ESTADO-CLIENTEN
+                 MOVE CIDADE-CLIENTE   TO CIDADE-CLIENTEN
+                 MOVE TELEFONE-CLIENTE TO TELEFONE-CLIENTEN
+                 MOVE DATA-VIS-CLI     TO DATA-VIS-CLIN
+                 WRITE CADCLI1N
+              END-IF
+           END-IF.
+
+       PROC-EXCLUSAO.
+           DISPLAY TELA-CPF.
+           ACCEPT TELA-CPF.
+
+           MOVE "NAO" TO ACHOU.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN INPUT CADCLI.
+           IF FS-CADCLI NOT EQUAL "00"
+              MOVE "SIM" TO FIM-ARQ
+           ELSE
+              PERFORM LER-CADCLI-CONSULTA UNTIL FIM-ARQ EQUAL "SIM"
+                 OR ACHOU EQUAL "SIM"
+              CLOSE CADCLI
+           END-IF.
+
+           IF ACHOU NOT EQUAL "SIM"
+               MOVE "CLIENTE NAO ENCONTRADO." TO WRK-MENSAGEM
+               DISPLAY TELA-MENSAGEM
+               ACCEPT TELA-MENSAGEM
+           ELSE
+               MOVE SPACES TO WRK-CONFIRMA
+               DISPLAY TELA-CONFIRMA
+               ACCEPT TELA-CONFIRMA
+               IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+                   MOVE "NAO" TO FIM-ARQ
+                   OPEN INPUT  CADCLI
+                        OUTPUT CADCLIN
+                   PERFORM COPIA-SEM-EXCLUIDO UNTIL FIM-ARQ EQUAL "SIM"
+                   CLOSE CADCLI CADCLIN
+                   PERFORM SUBSTITUI-CADCLI
+                   MOVE "CLIENTE EXCLUIDO COM SUCESSO." TO WRK-MENSAGEM
+               ELSE
+                   MOVE "EXCLUSAO CANCELADA." TO WRK-MENSAGEM
+               END-IF
+               DISPLAY TELA-MENSAGEM
+               ACCEPT TELA-MENSAGEM
+           END-IF.
+
+       COPIA-SEM-EXCLUIDO.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              IF CPF-CLIENTE NOT EQUAL WRK-CPF
+                 MOVE CPF-CLIENTE      TO CPF-CLIENTEN
+                 MOVE NOME-CLIENTE     TO NOME-CLIENTEN
+                 MOVE ESTADO-CLIENTE   TO ESTADO-CLIENTEN
+                 MOVE CIDADE-CLIENTE   TO CIDADE-CLIENTEN
+                 MOVE TELEFONE-CLIENTE TO TELEFONE-CLIENTEN
+                 MOVE DATA-VIS-CLI     TO DATA-VIS-CLIN
+                 WRITE CADCLI1N
+              END-IF
+           END-IF.
+
+       SUBSTITUI-CADCLI.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN INPUT  CADCLIN
+                OUTPUT CADCLI.
+           PERFORM COPIA-CADCLIN UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADCLIN CADCLI.
+
+       COPIA-CADCLIN.
+           READ CADCLIN AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              MOVE CPF-CLIENTEN      TO CPF-CLIENTE
+              MOVE NOME-CLIENTEN     TO NOME-CLIENTE
+              MOVE ESTADO-CLIENTEN   TO ESTADO-CLIENTE
+              MOVE CIDADE-CLIENTEN   TO CIDADE-CLIENTE
+              MOVE TELEFONE-CLIENTEN TO TELEFONE-CLIENTE
+              MOVE DATA-VIS-CLIN     TO DATA-VIS-CLI
+              WRITE CADCLI1
+           END-IF.
