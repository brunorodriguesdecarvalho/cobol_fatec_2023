@@ -14,6 +14,8 @@
             SELECT   PEDIDO1      ASSIGN   DISK
                  ORGANIZATION IS LINE SEQUENTIAL.
             SELECT   ARQSORT      ASSIGN   DISK.
+            SELECT   REJEITADOS    ASSIGN   DISK
+                 ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  PEDIDOA
@@ -28,6 +30,12 @@
        01  REGPEDIDO1.
              05  NUMPED1         PIC X(06).
              05  DESCPED1       PIC X(20).
+       FD  REJEITADOS
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "REJEITADOS.DAT".
+       01  REGREJEITADO.
+             05  NUMPEDREJ       PIC X(06).
+             05  DESCPEDREJ      PIC X(20).
        SD  ARQSORT.
        01  REGSORT.
              05  NUMS                PIC X(06).
@@ -35,23 +43,29 @@
              05  DESCSORT       PIC X(20).
        WORKING-STORAGE   SECTION.
        77    FIM                           PIC X     VALUE  SPACES.
+       77    LIMITE-PEDIDO                 PIC 9(06) VALUE  18.
        PROCEDURE DIVISION.
        ROTINA-PRINCIPAL.
+           DISPLAY  "LIMITE DE PEDIDO (FILTRO)..................: ".
+           ACCEPT   LIMITE-PEDIDO.
+           IF  LIMITE-PEDIDO  EQUAL  ZEROES
+               MOVE  18  TO  LIMITE-PEDIDO.
            SORT   ARQSORT   ASCENDING   KEY   NUMSORT
                           USING    PEDIDOA
                           OUTPUT     PROCEDURE    ROTINA.
            STOP   RUN.
        ROTINA.
-           OPEN     OUTPUT      PEDIDO1.
+           OPEN     OUTPUT      PEDIDO1
+                    OUTPUT      REJEITADOS.
            PERFORM LEITURA.
            PERFORM    SELECIONA    UNTIL    FIM   EQUAL   "*".
-           CLOSE    PEDIDO1.
+           CLOSE    PEDIDO1    REJEITADOS.
        LEITURA.
            RETURN      ARQSORT    AT   END    MOVE    "*"    TO     FIM.
        SELECIONA.
-           IF  (NUMSORT   LESS   18)
+           IF  (NUMSORT   LESS   LIMITE-PEDIDO)
                WRITE    REGPEDIDO1     FROM    REGSORT
            ELSE
-               NEXT    SENTENCE.
+               WRITE    REGREJEITADO   FROM    REGSORT.
            PERFORM   LEITURA.
 
